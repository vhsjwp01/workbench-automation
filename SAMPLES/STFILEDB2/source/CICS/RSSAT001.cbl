@@ -36,7 +36,45 @@
        01  SWITCHES.
            05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
                88  CUSTOMER-FOUND                     VALUE 'Y'.
-      
+
+      *--- PII-view security table: CUSTEMAIL/CUSTPHONE are only shown
+      *--- in full to these signed-on user IDs, everyone else sees a
+      *--- masked value (privacy policy, not a table the user can edit)
+       01  WS-PII-AUTH-USERID               PIC X(08).
+           88  VALID-PII-VIEWER             VALUE
+               'SUPER1  ' 'SUPER2  ' 'ADMIN   ' 'CICSUSER' 'PIIVIEW '.
+       01  WS-PII-MASK-EMAIL                PIC X(50)
+           VALUE '** RESTRICTED - PII-VIEW AUTHORITY REQUIRED **'.
+       01  WS-PII-MASK-PHONE                PIC X(10)
+           VALUE '**MASKED**'.
+
+      *--- Customer notes: up to 3 most-recent shown on the inquiry
+      *--- screen (see 1160-READ-CUSTOMER-NOTES), PF6 adds a new one
+      *--- (see ADD-CUSTOMER-NOTE). Notes are keyed by customer id
+      *--- plus a per-customer sequence number in the VSAM-KSDS
+      *--- ODCSFNT file, browsed highest-seq-first via STARTBR/
+      *--- READPREV the same way LOAD-PREVIOUS-PAGE browses ODCSF0
+      *--- in RSSAT003...
+       01  WS-NOTE-KEY.
+           05  WS-NOTE-CUSTIDENT             PIC 9(006).
+           05  WS-NOTE-NOTESEQ               PIC 9(004).
+       01  WS-NOTE-COUNT                     PIC S9(04) COMP VALUE +0.
+       01  WS-NOTE-NEXT-SEQ                  PIC 9(004) VALUE 1.
+       01  WS-NOTE-DISPLAY-LINE              PIC X(70).
+
+      *--- Customer orders: up to 3 most-recent shown on the inquiry
+      *--- screen (see 1170-READ-CUSTOMER-ORDERS), read-only summary,
+      *--- keyed by customer id plus order number in the VSAM-KSDS
+      *--- ODCSFORD file, browsed highest-order-first via STARTBR/
+      *--- READPREV the same way 1160-READ-CUSTOMER-NOTES browses
+      *--- ODCSFNT...
+       01  WS-ORDER-KEY.
+           05  WS-ORDER-CUSTIDENT            PIC 9(006).
+           05  WS-ORDER-ORDERNUM             PIC 9(006).
+       01  WS-ORDER-COUNT                    PIC S9(04) COMP VALUE +0.
+       01  WS-ORDERAMT-EDIT                  PIC ZZZZZZ9.99.
+       01  WS-ORDER-DISPLAY-LINE             PIC X(70).
+
        01  MSG-ERR-ENTRY                           PIC  X(79)
            VALUE 'This program may only be reached thru main menu (SA00
       -          'transaction)'.
@@ -52,6 +90,12 @@
       
       * Customer VSAM file's data layout ---------------------
            COPY ODCSF0.
+      *
+      * Customer note's VSAM file data layout ------------------
+           COPY ODCSFNT.
+      *
+      * Customer order's VSAM file data layout ------------------
+           COPY ODCSFORD.
       *
            COPY DFHAID.
       *
@@ -75,9 +119,7 @@
               WHEN 'SEND'
                    PERFORM 1000-DISPLAY-SELECTED-CUSTOMER
               WHEN 'RECEIVE'
-                   MOVE  0   TO COMM-NUM-MESS
-                   MOVE 'OK' TO COMM-RETOUR
-                   PERFORM RETURN-CALLING-PGM
+                   PERFORM 1300-PROCESS-SCREEN-INPUT
               WHEN OTHER
       * Should never happen...
                    PERFORM 9999-TERMINATE-PROGRAM
@@ -123,10 +165,124 @@
            ELSE
                IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
                    PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   PERFORM 1160-READ-CUSTOMER-NOTES
+                   PERFORM 1170-READ-CUSTOMER-ORDERS
                END-IF
            END-IF
            .
-      
+
+      * --------------------------------------------------------
+      * ! Fetch this customer's 3 most-recent notes, newest first,
+      * ! for display on the inquiry screen.
+      * --------------------------------------------------------
+       1160-READ-CUSTOMER-NOTES.
+           MOVE SPACES        TO VNOTE1O VNOTE2O VNOTE3O.
+           MOVE CUST-FILE-KEY TO WS-NOTE-CUSTIDENT.
+           MOVE 9999          TO WS-NOTE-NOTESEQ.
+           EXEC CICS STARTBR DATASET ('ODCSFNT')
+                             RIDFLD  (WS-NOTE-KEY)
+                             GTEQ
+                             RESP    (RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              MOVE 0 TO WS-NOTE-COUNT
+              PERFORM UNTIL WS-NOTE-COUNT = 3
+                 EXEC CICS READPREV DATASET ('ODCSFNT')
+                                    INTO    (QN-ODCSFNT-RECORD)
+                                    LENGTH  (LENGTH OF
+                                             QN-ODCSFNT-RECORD)
+                                    RIDFLD  (WS-NOTE-KEY)
+                                    RESP    (RESPONSE-CODE)
+                 END-EXEC
+                 IF RESPONSE-CODE = DFHRESP(NORMAL)
+                 AND QN-CUSTIDENT = CUST-FILE-KEY
+                    ADD 1 TO WS-NOTE-COUNT
+                    PERFORM MOVE-NOTE-TO-SCREEN
+                 ELSE
+                    MOVE 3 TO WS-NOTE-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR DATASET ('ODCSFNT') END-EXEC
+           END-IF
+           .
+
+      * --------------------------------------------------------
+      * ! Build one note's display line and move it to the next
+      * ! free VNOTEnO screen field.
+      * --------------------------------------------------------
+       MOVE-NOTE-TO-SCREEN.
+           STRING QN-NOTEDATE    DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  QN-NOTEUSERID  DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  QN-NOTETEXT    DELIMITED BY SIZE
+             INTO WS-NOTE-DISPLAY-LINE
+           END-STRING
+           EVALUATE WS-NOTE-COUNT
+              WHEN 1  MOVE WS-NOTE-DISPLAY-LINE TO VNOTE1O
+              WHEN 2  MOVE WS-NOTE-DISPLAY-LINE TO VNOTE2O
+              WHEN 3  MOVE WS-NOTE-DISPLAY-LINE TO VNOTE3O
+           END-EVALUATE
+           .
+
+      * --------------------------------------------------------
+      * ! Fetch this customer's 3 most-recent orders, newest first,
+      * ! for display on the inquiry screen.
+      * --------------------------------------------------------
+       1170-READ-CUSTOMER-ORDERS.
+           MOVE SPACES         TO VORDR1O VORDR2O VORDR3O.
+           MOVE CUST-FILE-KEY  TO WS-ORDER-CUSTIDENT.
+           MOVE 999999         TO WS-ORDER-ORDERNUM.
+           EXEC CICS STARTBR DATASET ('ODCSFORD')
+                             RIDFLD  (WS-ORDER-KEY)
+                             GTEQ
+                             RESP    (RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              MOVE 0 TO WS-ORDER-COUNT
+              PERFORM UNTIL WS-ORDER-COUNT = 3
+                 EXEC CICS READPREV DATASET ('ODCSFORD')
+                                    INTO    (QO-ODCSFORD-RECORD)
+                                    LENGTH  (LENGTH OF
+                                             QO-ODCSFORD-RECORD)
+                                    RIDFLD  (WS-ORDER-KEY)
+                                    RESP    (RESPONSE-CODE)
+                 END-EXEC
+                 IF RESPONSE-CODE = DFHRESP(NORMAL)
+                 AND QO-CUSTIDENT = CUST-FILE-KEY
+                    ADD 1 TO WS-ORDER-COUNT
+                    PERFORM MOVE-ORDER-TO-SCREEN
+                 ELSE
+                    MOVE 3 TO WS-ORDER-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR DATASET ('ODCSFORD') END-EXEC
+           END-IF
+           .
+
+      * --------------------------------------------------------
+      * ! Build one order's display line and move it to the next
+      * ! free VORDRnO screen field.
+      * --------------------------------------------------------
+       MOVE-ORDER-TO-SCREEN.
+           MOVE QO-ORDERAMT TO WS-ORDERAMT-EDIT
+           STRING QO-ORDERNUM      DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  QO-ORDERDATE     DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-ORDERAMT-EDIT DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  QO-ORDERSTATUS   DELIMITED BY SIZE
+             INTO WS-ORDER-DISPLAY-LINE
+           END-STRING
+           EVALUATE WS-ORDER-COUNT
+              WHEN 1  MOVE WS-ORDER-DISPLAY-LINE TO VORDR1O
+              WHEN 2  MOVE WS-ORDER-DISPLAY-LINE TO VORDR2O
+              WHEN 3  MOVE WS-ORDER-DISPLAY-LINE TO VORDR3O
+           END-EVALUATE
+           .
+
       * --------------------------------------------------------
       * ! Move data from file's record to the screen.
       * --------------------------------------------------------
@@ -149,21 +305,116 @@
            MOVE QS-CUSTADDRS       TO VADDRSO
            MOVE QS-CUSTCITY        TO VCITYO
            MOVE QS-CUSTSTATE       TO VSTATEO
+           MOVE QS-CUSTCOUNTRY     TO VCOUNTRYO
            MOVE QS-CUSTBDATE(1:4)  TO SCR-CCYY
            MOVE QS-CUSTBDATE-MM    TO SCR-MM
            MOVE QS-CUSTBDATE-DD    TO SCR-DD
            MOVE SCREEN-DATE        TO VBDATEO
-           MOVE QS-CUSTEMAIL       TO VEMAILO
-           MOVE QS-CUSTPHONE       TO VPHONEO
+           MOVE EIBUSERID          TO WS-PII-AUTH-USERID
+           IF VALID-PII-VIEWER
+              MOVE QS-CUSTEMAIL       TO VEMAILO
+              MOVE QS-CUSTPHONE       TO VPHONEO
+           ELSE
+              MOVE WS-PII-MASK-EMAIL  TO VEMAILO
+              MOVE WS-PII-MASK-PHONE  TO VPHONEO
+           END-IF
+           MOVE SPACES             TO VNEWNOTEO
       * Initialize datas attributes
            MOVE '8' TO VIDCUSTA  VLNAMEA  VFNAMEA  VADDRSA  VCITYA
-                       VSTATEA   VBDATEA  VEMAILA  VPHONEA.
+                       VSTATEA   VCOUNTRYA VBDATEA  VEMAILA  VPHONEA
+                       VNOTE1A   VNOTE2A  VNOTE3A
+                       VORDR1A   VORDR2A  VORDR3A.
+           MOVE 'A' TO VNEWNOTEA.
       * Display screen...
            EXEC CICS SEND MAP('RSSAM01')
                        MAPSET('RSSAM01') FROM(RSSAM01O) ERASE
            END-EXEC
            .
       
+      * --------------------------------------------------------
+      * ! Receive the user's input and act on the PF key pressed.
+      * ! PF6 adds the typed-in note text as a new customer note
+      * ! and redisplays this same inquiry; any other key returns
+      * ! control to the calling program, as before.
+      * --------------------------------------------------------
+       1300-PROCESS-SCREEN-INPUT.
+           EXEC CICS IGNORE CONDITION
+                            MAPFAIL
+           END-EXEC.
+           EXEC CICS RECEIVE MAP   ('RSSAM01')
+                             MAPSET('RSSAM01')
+                             INTO  (RSSAM01I)
+           END-EXEC.
+
+           EVALUATE EIBAID
+              WHEN DFHPF6
+                   PERFORM ADD-NOTE-AND-REDISPLAY
+              WHEN OTHER
+                   MOVE  0   TO COMM-NUM-MESS
+                   MOVE 'OK' TO COMM-RETOUR
+                   PERFORM RETURN-CALLING-PGM
+           END-EVALUATE
+           .
+
+      * --------------------------------------------------------
+      * ! Insert the typed-in note text, if any, as this customer's
+      * ! next note, then redisplay this same inquiry screen so the
+      * ! new note shows up amongst the most-recent ones.
+      * --------------------------------------------------------
+       ADD-NOTE-AND-REDISPLAY.
+           IF VNEWNOTEI NOT = SPACES
+              PERFORM ADD-CUSTOMER-NOTE
+           END-IF.
+           MOVE 'SEND'       TO COMM-FONC.
+           MOVE 'RSSAT001'   TO PGM-DEST.
+           PERFORM NEXT-TASK.
+
+      * --------------------------------------------------------
+      * ! Write a new row into the customer notes file, numbered
+      * ! one past this customer's current highest note sequence.
+      * --------------------------------------------------------
+       ADD-CUSTOMER-NOTE.
+           MOVE CUST-FILE-KEY TO WS-NOTE-CUSTIDENT.
+           MOVE 9999          TO WS-NOTE-NOTESEQ.
+           MOVE 1             TO WS-NOTE-NEXT-SEQ.
+           EXEC CICS STARTBR DATASET ('ODCSFNT')
+                             RIDFLD  (WS-NOTE-KEY)
+                             GTEQ
+                             RESP    (RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              EXEC CICS READPREV DATASET ('ODCSFNT')
+                                 INTO    (QN-ODCSFNT-RECORD)
+                                 LENGTH  (LENGTH OF
+                                          QN-ODCSFNT-RECORD)
+                                 RIDFLD  (WS-NOTE-KEY)
+                                 RESP    (RESPONSE-CODE)
+              END-EXEC
+              IF RESPONSE-CODE = DFHRESP(NORMAL)
+              AND QN-CUSTIDENT = CUST-FILE-KEY
+                 COMPUTE WS-NOTE-NEXT-SEQ = QN-NOTESEQ + 1
+              END-IF
+              EXEC CICS ENDBR DATASET ('ODCSFNT') END-EXEC
+           END-IF.
+
+           MOVE CUST-FILE-KEY      TO QN-CUSTIDENT.
+           MOVE WS-NOTE-NEXT-SEQ   TO QN-NOTESEQ.
+           EXEC CICS ASKTIME ABSTIME(TIME-ABS) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(TIME-ABS)
+                                YYYYMMDD(QN-NOTEDATE)
+           END-EXEC.
+           MOVE EIBUSERID          TO QN-NOTEUSERID.
+           MOVE VNEWNOTEI          TO QN-NOTETEXT.
+           MOVE SPACES             TO QN-FILLER.
+
+           EXEC CICS WRITE DATASET ('ODCSFNT')
+                           FROM    (QN-ODCSFNT-RECORD)
+                           LENGTH  (LENGTH OF QN-ODCSFNT-RECORD)
+                           RIDFLD  (QN-NOTE-KEY)
+                           RESP    (RESPONSE-CODE)
+           END-EXEC.
+           EXIT.
+
       *- Fatal error - Quit the application...
        SEND-MSG-END.
            MOVE 'A' TO VMESSA.
