@@ -41,6 +41,13 @@
                88  CLT-OK                        VALUE 0.
            05  MSG-END         PIC  X(79).
            05  MSG-LGTH        PIC S9(04) COMP   VALUE +79.
+           05  RESPONSE-CODE   PIC S9(08) COMP   VALUE +0.
+           05  CUST-FILE-KEY   PIC  9(06)        VALUE 0.
+           05  WS-CUST-COUNT   PIC  9(06)        VALUE 0.
+      *--- Supervisor security table for restricted functions (PF7) ---
+           05  WS-AUTH-USERID  PIC  X(08).
+               88  VALID-SUPERVISOR      VALUE
+                   'SUPER1  ' 'SUPER2  ' 'ADMIN   ' 'CICSUSER'.
       
       *--- informational messages -------------
        01  MSG-EXIT                                PIC  X(80)
@@ -288,9 +295,17 @@
                MOVE    1       TO      TOP-CLT
                MOVE    MSG-3   TO      VMESSO
            END-IF.
-      
+
+           IF CLT-OK
+              MOVE    EIBUSERID   TO      WS-AUTH-USERID
+              IF NOT VALID-SUPERVISOR
+                 MOVE    1          TO      TOP-CLT
+                 MOVE    MSG-UNAUTH TO      VMESSO
+              END-IF
+           END-IF.
+
            MOVE    CIDCUSTI    TO  CIDCUSTO.
-      
+
            IF CLT-OK
               MOVE    'MENU'      TO  COMM-PROV
               MOVE    'SUPP'      TO  COMM-DEST
@@ -351,11 +366,39 @@
        FILL-SCREEN.
            MOVE    EIBTRNID        TO      VTRANSO.
            MOVE   'RSSAT000'       TO      VPGMSCRO.
-      
+
            EXEC CICS ASKTIME ABSTIME(ABS-TIME)  END-EXEC.
            EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
                                 DDMMYY(VDATEO) DATESEP('-')
            END-EXEC.
+
+           PERFORM COUNT-CUSTOMERS.
+           MOVE    WS-CUST-COUNT   TO      VNBCUSTO.
+
+      *- Browse the whole customer file to get a live record count...
+       COUNT-CUSTOMERS.
+           MOVE 0 TO WS-CUST-COUNT.
+           MOVE 0 TO CUST-FILE-KEY.
+           EXEC CICS STARTBR DATASET ('ODCSF0')
+                             RIDFLD (CUST-FILE-KEY)
+                             GTEQ
+                             RESP    (RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              PERFORM UNTIL RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                 EXEC CICS READNEXT DATASET ('ODCSF0')
+                                    INTO    (QS-ODCSF0-RECORD)
+                                    LENGTH  (LENGTH OF QS-ODCSF0-RECORD)
+                                    RIDFLD  (CUST-FILE-KEY)
+                                    RESP    (RESPONSE-CODE)
+                 END-EXEC
+                 IF RESPONSE-CODE = DFHRESP(NORMAL)
+                    ADD 1 TO WS-CUST-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR DATASET ('ODCSF0')
+              END-EXEC
+           END-IF.
       
       *- Display menu screen...
        DISPLAY-MENU.
