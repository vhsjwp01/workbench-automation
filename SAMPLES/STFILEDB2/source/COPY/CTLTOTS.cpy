@@ -0,0 +1,12 @@
+      * ------------------------------------------------------------- *
+      * SHARED RECORD LAYOUT FOR THE END-OF-SUITE CONTROL-TOTALS FILE.*
+      * EACH STEP OF THE NIGHTLY BATCH CHAIN (RSSBBB00/01/02 AND      *
+      * RSSABB00/01/02) APPENDS ONE RECORD PER COUNT IT REPORTS, AND  *
+      * THE CONSOLIDATED SUMMARY PROGRAM READS THEM ALL BACK AT THE   *
+      * END OF THE RUN.                                               *
+      * ------------------------------------------------------------- *
+       01  CTLTOT-RECORD.
+           05  CTLTOT-PROGRAM      PIC X(008).
+           05  CTLTOT-LABEL        PIC X(020).
+           05  CTLTOT-COUNT        PIC 9(007).
+           05  FILLER              PIC X(045).
