@@ -19,6 +19,10 @@
             15  QS-CUSTBDATE-DD PIC 9(002).
             10  QS-CUSTEMAIL           PIC X(040).
             10  QS-CUSTPHONE           PIC 9(010).
-            10  QS-FILLER              PIC X(100).
+            10  QS-CUSTTAXID           PIC X(015).
+            10  QS-CUSTCOUNTRY         PIC X(002).
+            10  QS-CUSTSTATUS          PIC X(001).
+            10  QS-CUSTCLOSEDT         PIC 9(008).
+            10  QS-FILLER              PIC X(074).
       * ------------------------------------------------------------
       
