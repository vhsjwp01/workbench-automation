@@ -0,0 +1,54 @@
+      * ------------------------------------------------------------- *
+      * Shared SQLCODE-to-plain-language lookup. COPY this member     *
+      * right after a DISPLAY of a failing WS-SQLCODE in any batch    *
+      * program that has a WS-SQLCODE PIC -999 and a WS-SQLCODE-MSG   *
+      * PIC X(45) working-storage field, so on-call staff see the     *
+      * meaning of the code instead of having to go look it up.       *
+      * ------------------------------------------------------------- *
+           EVALUATE WS-SQLCODE
+              WHEN +0
+                   MOVE 'SUCCESSFUL COMPLETION' TO WS-SQLCODE-MSG
+              WHEN +100
+                   MOVE 'ROW NOT FOUND / END OF CURSOR'
+                        TO WS-SQLCODE-MSG
+              WHEN -803
+                   MOVE 'DUPLICATE KEY, UNIQUE INDEX VIOLATION'
+                        TO WS-SQLCODE-MSG
+              WHEN -805
+                   MOVE 'PACKAGE/PLAN NOT FOUND' TO WS-SQLCODE-MSG
+              WHEN -811
+                   MOVE 'SINGLE-ROW SELECT RETURNED MORE THAN ONE ROW'
+                        TO WS-SQLCODE-MSG
+              WHEN -818
+                   MOVE 'PLAN/PACKAGE TIMESTAMP MISMATCH'
+                        TO WS-SQLCODE-MSG
+              WHEN -904
+                   MOVE 'RESOURCE UNAVAILABLE, e.g. TABLESPACE LOCKED'
+                        TO WS-SQLCODE-MSG
+              WHEN -911
+                   MOVE 'DEADLOCK OR TIMEOUT, UNIT OF WORK ROLLED BACK'
+                        TO WS-SQLCODE-MSG
+              WHEN -913
+                   MOVE 'ROW UNAVAILABLE, DEADLOCK/TIMEOUT, NO ROLLBACK'
+                        TO WS-SQLCODE-MSG
+              WHEN -922
+                   MOVE 'AUTHORIZATION FAILURE' TO WS-SQLCODE-MSG
+              WHEN -952
+                   MOVE 'PROCESSING CANCELLED, e.g. RESOURCE LIMIT'
+                        TO WS-SQLCODE-MSG
+              WHEN -204
+                   MOVE 'TABLE OR VIEW NOT FOUND' TO WS-SQLCODE-MSG
+              WHEN -305
+                   MOVE 'NULL VALUE WITH NO INDICATOR VARIABLE'
+                        TO WS-SQLCODE-MSG
+              WHEN -530
+                   MOVE 'REFERENTIAL CONSTRAINT VIOLATION ON INSERT'
+                        TO WS-SQLCODE-MSG
+              WHEN -532
+                   MOVE 'REFERENTIAL CONSTRAINT VIOLATION ON DELETE'
+                        TO WS-SQLCODE-MSG
+              WHEN OTHER
+                   MOVE 'UNCATALOGUED SQLCODE, SEE DB2 MESSAGES MANUAL'
+                        TO WS-SQLCODE-MSG
+           END-EVALUATE
+           DISPLAY '*   MEANING: ' WS-SQLCODE-MSG
