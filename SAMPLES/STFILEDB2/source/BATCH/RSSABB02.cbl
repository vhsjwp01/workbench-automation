@@ -30,18 +30,60 @@
                ACCESS MODE  IS DYNAMIC
                RECORD KEY   IS VS-CUSTIDENT
                FILE STATUS  IS VKSDCUST-STATUS.
-      
+
+      * Outbound customer-event file: one record per successful
+      * ADD/MOD/DEL, for other jobs to pick up customer changes...
+           SELECT CUSTEVT-FILE
+               ASSIGN       TO CUSTEVT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CUSTEVT-STATUS.
+
+      * Restart marker file: one record per successfully applied
+      * transaction, holding the QSAM input record number, so a rerun
+      * after an abend can skip everything already committed...
+           SELECT RESTART-FILE
+               ASSIGN       TO RESTART
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS RESTART-STATUS.
+
+      * End-of-suite control-totals file (appended to by every step
+      * of the nightly chain, read back by the consolidated summary)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
       * ------------------------------------------------------------- *
        DATA DIVISION.
-      
+
        FILE SECTION.
        FD   QSAMCUST-FILE
             RECORD CONTAINS 269 CHARACTERS.
        COPY ODCSFU.
-      
+
        FD  VKSDCUST-FILE.
        COPY ODCSF0B.
-      
+
+       FD  CUSTEVT-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+       01  EVT-RECORD.
+           05  EVT-ACTION          PIC X(03).
+           05  EVT-CUSTIDENT       PIC 9(006).
+           05  EVT-DATE            PIC 9(008).
+           05  EVT-TIME            PIC 9(008).
+           05  FILLER              PIC X(001).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  RESTART-RECORD              PIC 9(008).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
       * ------------------------------------------------------------- *
        WORKING-STORAGE SECTION.
       
@@ -52,7 +94,16 @@
        01  QSAMCUST-STATUS.
            05  QSAMCUST-STAT1      pic X.
            05  QSAMCUST-STAT2      pic X.
-      
+       01  CUSTEVT-STATUS.
+           05  CUSTEVT-STAT1       pic X.
+           05  CUSTEVT-STAT2       pic X.
+       01  RESTART-STATUS.
+           05  RESTART-STAT1       pic X.
+           05  RESTART-STAT2       pic X.
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        pic X.
+           05  CTLTOT-STAT2        pic X.
+
        01  IO-STATUS.
            05  IO-STAT1            pic X.
            05  IO-STAT2            pic X.
@@ -60,38 +111,72 @@
            05  TWO-BYTES-LEFT      pic X.
            05  TWO-BYTES-RIGHT     pic X.
        01  TWO-BYTES-BINARY        redefines TWO-BYTES pic 9(4) comp.
-      
+       01  WS-STATUS-MSG            pic X(45)   value SPACES.
+
        01  END-OF-FILE             pic X       value 'N'.
        01  DISP-MSG                pic X(80)   value SPACES.
        01  APPL-RESULT             pic S9(9)   COMP.
            88  APPL-AOK            value 0.
            88  APPL-EOF            value 16.
-      
+
+      * Restart-marker bookkeeping: WS-RECORD-COUNT is the number of
+      * the QSAM record currently being processed; WS-RESTART-COUNT is
+      * the highest record number already committed on a prior run.
+       01  WS-RECORD-COUNT          pic 9(008) value 0.
+       01  WS-RESTART-COUNT         pic 9(008) value 0.
+       01  WS-RESTART-EOF-SWITCH    pic X      value 'N'.
+           88  RESTART-MARKER-EOF   value 'Y'.
+
+      * Count of transactions successfully applied to the VSAM file,
+      * reported to the end-of-suite control-totals file.
+       01  WS-APPLIED-COUNT         pic 9(007) comp value 0.
+
       * ------------------------------------------------------------- *
        PROCEDURE DIVISION.
       
+      * ------------------------------------------------------------- *
+      * Restart marker: find how far a prior, abended run got...
+           PERFORM RESTART-MARKER-READ.
+
       * ------------------------------------------------------------- *
       * Files opening...
            DISPLAY "Opening input and output files..."
            PERFORM QSAMCUST-OPEN.
            PERFORM VKSDCUST-OPEN.
-      
+           PERFORM CUSTEVT-OPEN.
+           PERFORM RESTART-MARKER-OPEN.
+           PERFORM CTLTOT-OPEN.
+
       * ------------------------------------------------------------- *
       * QSAM file's sweeping
            DISPLAY "Sweeping INPUT QSAM file..."
            PERFORM UNTIL END-OF-FILE = 'Y'
               PERFORM QSAMCUST-GET
               IF END-OF-FILE = 'N'
-                 PERFORM PROCESS-VSAM-UPDATE
+                 IF WS-RECORD-COUNT > WS-RESTART-COUNT
+                    PERFORM PROCESS-VSAM-UPDATE
+                 ELSE
+                    DISPLAY 'RSSABB02: SKIPPING ALREADY-APPLIED RECORD '
+                             WS-RECORD-COUNT
+                 END-IF
               END-IF
            END-PERFORM.
-      
+
       * ------------------------------------------------------------- *
       * Files closing...
            DISPLAY "Closing INPUT and output files..."
            PERFORM VKSDCUST-CLOSE.
            PERFORM QSAMCUST-CLOSE.
-      
+           PERFORM CUSTEVT-CLOSE.
+           PERFORM RESTART-MARKER-CLOSE.
+           PERFORM RESTART-MARKER-RESET.
+
+           MOVE 'RSSABB02'        TO CTLTOT-PROGRAM
+           MOVE 'APPLIED'         TO CTLTOT-LABEL
+           MOVE WS-APPLIED-COUNT  TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           PERFORM CTLTOT-CLOSE.
+
            DISPLAY "Exiting program..."
            GOBACK.
       
@@ -107,6 +192,8 @@
                    PERFORM PROCESS-MOD-RECORD
               WHEN 'DEL'
                    PERFORM PROCESS-DEL-RECORD
+              WHEN 'REP'
+                   PERFORM PROCESS-REP-RECORD
               WHEN OTHER
                    DISPLAY 'Invalid action ' QS-ACTION
                         ' record rejected'
@@ -122,8 +209,34 @@
               INVALID KEY
                   DISPLAY 'Error on creation of customer ' QS-CUSTIDENT
                   DISPLAY '  --> Record NOT FOUND.'
+           IF  VKSDCUST-STATUS = '00'
+               MOVE 'ADD' TO EVT-ACTION
+               PERFORM PUBLISH-CUSTOMER-EVENT
+               PERFORM WRITE-RESTART-MARKER
+           END-IF
            EXIT.
-      
+
+      * ------------------------------------------------------------- *
+      * Routines to upsert a customer: write it if it does not yet    *
+      * exist, else rewrite the existing record.                      *
+      * ------------------------------------------------------------- *
+       PROCESS-REP-RECORD.
+           DISPLAY 'Replacing customer ' QS-CUSTIDENT
+           MOVE QS-CUSTDATA TO VS-ODCSF0-RECORD
+           MOVE 'ADD' TO EVT-ACTION
+           WRITE VS-ODCSF0-RECORD
+              INVALID KEY
+                  DISPLAY 'Customer ' QS-CUSTIDENT
+                          ' already exists, updating instead'
+                  MOVE 'MOD' TO EVT-ACTION
+                  REWRITE VS-ODCSF0-RECORD
+           END-WRITE
+           IF  VKSDCUST-STATUS = '00'
+               PERFORM PUBLISH-CUSTOMER-EVENT
+               PERFORM WRITE-RESTART-MARKER
+           END-IF
+           EXIT.
+
       * ------------------------------------------------------------- *
       * Routines to update existing customer's data                   *
       * ------------------------------------------------------------- *
@@ -131,8 +244,13 @@
            DISPLAY 'Updating customer ' QS-CUSTIDENT
            MOVE QS-CUSTDATA TO VS-ODCSF0-RECORD
            REWRITE VS-ODCSF0-RECORD
+           IF  VKSDCUST-STATUS = '00'
+               MOVE 'MOD' TO EVT-ACTION
+               PERFORM PUBLISH-CUSTOMER-EVENT
+               PERFORM WRITE-RESTART-MARKER
+           END-IF
            EXIT.
-      
+
       * ------------------------------------------------------------- *
       * Routines to suppress a customer from VSAM file.               *
       * ------------------------------------------------------------- *
@@ -143,8 +261,25 @@
                INVALID KEY
                   DISPLAY 'Error on deletion of customer ' QS-CUSTIDENT
                   DISPLAY '  --> Record NOT FOUND.'
+           IF  VKSDCUST-STATUS = '00'
+               MOVE 'DEL' TO EVT-ACTION
+               PERFORM PUBLISH-CUSTOMER-EVENT
+               PERFORM WRITE-RESTART-MARKER
+           END-IF
            EXIT.
       
+      * ------------------------------------------------------------- *
+      * Write one event record to the outbound CUSTEVT file so other  *
+      * jobs can pick up customer changes without re-reading the      *
+      * whole VSAM file (EVT-ACTION is set by the caller).            *
+      * ------------------------------------------------------------- *
+       PUBLISH-CUSTOMER-EVENT.
+           MOVE QS-CUSTIDENT  TO EVT-CUSTIDENT
+           ACCEPT EVT-DATE FROM DATE YYYYMMDD
+           ACCEPT EVT-TIME FROM TIME
+           WRITE EVT-RECORD
+           EXIT.
+
       * ------------------------------------------------------------- *
       * Routines to open and populate the VSAM file.                  *
       * ------------------------------------------------------------- *
@@ -182,6 +317,7 @@
        QSAMCUST-GET.
            READ QSAMCUST-FILE
            IF  QSAMCUST-STATUS = '00'
+               ADD 1 TO WS-RECORD-COUNT
                SUBTRACT APPL-RESULT from APPL-RESULT
            ELSE
                IF  QSAMCUST-STATUS = '10'
@@ -295,11 +431,224 @@
            END-IF
            EXIT.
       
+      *---------------------------------------------------------------*
+       CUSTEVT-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN OUTPUT CUSTEVT-FILE
+           IF  CUSTEVT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CUSTEVT-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE CUSTEVT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CUSTEVT-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE CUSTEVT-FILE
+           IF  CUSTEVT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CUSTEVT-FAILURE-CLOSE...'
+
+                 TO DISP-MSG
+               MOVE CUSTEVT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Write one restart-marker record for the current QSAM record   *
+      * number, so a rerun after an abend can skip it.                *
+      *---------------------------------------------------------------*
+       WRITE-RESTART-MARKER.
+           MOVE WS-RECORD-COUNT TO RESTART-RECORD
+           WRITE RESTART-RECORD
+           ADD 1 TO WS-APPLIED-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Read any restart-marker file left by a prior run and keep the *
+      * highest committed record number in WS-RESTART-COUNT. No       *
+      * restart file (or an empty one) simply means a fresh run.      *
+      *---------------------------------------------------------------*
+       RESTART-MARKER-READ.
+           MOVE 0   TO WS-RESTART-COUNT
+           MOVE 'N' TO WS-RESTART-EOF-SWITCH
+           OPEN INPUT RESTART-FILE
+           IF  RESTART-STATUS = '00'
+               PERFORM UNTIL RESTART-MARKER-EOF
+                  READ RESTART-FILE
+                     AT END
+                        MOVE 'Y' TO WS-RESTART-EOF-SWITCH
+                     NOT AT END
+                        MOVE RESTART-RECORD TO WS-RESTART-COUNT
+                  END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           IF  WS-RESTART-COUNT > 0
+               DISPLAY 'RSSABB02: RESTARTING AFTER RECORD '
+                        WS-RESTART-COUNT
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       RESTART-MARKER-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN EXTEND RESTART-FILE
+           IF  RESTART-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: RESTART-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE RESTART-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       RESTART-MARKER-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE RESTART-FILE
+           IF  RESTART-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: RESTART-FAILURE-CLOSE...'
+
+                 TO DISP-MSG
+               MOVE RESTART-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Clear the restart marker at the end of a successful run so    *
+      * the next run starts from the beginning of the QSAM input      *
+      * file, instead of re-reading a stale WS-RESTART-COUNT forever. *
+      *---------------------------------------------------------------*
+       RESTART-MARKER-RESET.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN OUTPUT RESTART-FILE
+           IF  RESTART-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           CLOSE RESTART-FILE
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: RESTART-FAILURE-RESET...'
+
+                 TO DISP-MSG
+               MOVE RESTART-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       *---------------------------------------------------------------*
       * The following Z-Routines PERFORM administrative tasks         *
       * for this program.                                             *
       *---------------------------------------------------------------*
-      
+
       *---------------------------------------------------------------*
       * ABEND the program, displayu a message and stop the program.   *
       *---------------------------------------------------------------*
@@ -329,8 +678,9 @@
                        TWO-BYTES-BINARY
            ELSE
                DISPLAY '* RSSABB02: FILE-STATUS-' IO-STATUS
-      
+
            END-IF
+           COPY ZIOSTAT.
            EXIT.
       
       *---------------------------------------------------------------*
