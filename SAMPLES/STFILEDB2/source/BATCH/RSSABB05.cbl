@@ -0,0 +1,576 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB05.
+       AUTHOR. METAWARE ERIC LEBRET.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -THIS PROGRAM CONSOLIDATES TWO DUPLICATE CUSTIDENTS THAT   *
+      *     REPRESENT THE SAME CUSTOMER. THE SURVIVING CUSTIDENT'S    *
+      *     RECORD IS MERGED WITH THE RETIRING CUSTIDENT'S RECORD     *
+      *     (ANY FIELD BLANK OR ZERO ON THE SURVIVOR IS FILLED IN     *
+      *     FROM THE RETIRING RECORD) IN BOTH THE VSAM-KSDS FILE AND  *
+      *     THE DB2 TABLE, AN AUDIT ROW IS WRITTEN RECORDING THE      *
+      *     MERGE, AND THE RETIRING CUSTIDENT IS REMOVED FROM BOTH    *
+      *     STORES.                                                   *
+      * ------------------------------------------------------------- *
+      * INPUT/OUTPUT FILE : VSAM - PJ01AAA.RT.VSAM.CUSTOMER           *
+      * INPUT/OUTPUT TABLE: DB2  - PJ01DB2.ODCSF0, ODCSF0_AUDIT       *
+      * ------------------------------------------------------------- *
+      * SELECTION: THE SURVIVING AND RETIRING CUSTIDENTS ARE SUPPLIED *
+      * VIA THE RSSABB05_SURVIVOR_ID AND RSSABB05_RETIRE_ID           *
+      * ENVIRONMENT VARIABLES. BOTH ARE REQUIRED.                     *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * CUSTOMER'S DATA VSAM-KSDS FILE, UPDATED IN PLACE
+           SELECT VKSDCUST-FILE
+               ASSIGN       TO VKSDCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS RANDOM
+               RECORD KEY   IS VS-CUSTIDENT
+               FILE STATUS  IS VKSDCUST-STATUS.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE (APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN, READ BACK BY THE CONSOLIDATED SUMMARY)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD   VKSDCUST-FILE.
+       COPY ODCSF0B.
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS FOR THE VSAM FILE
+       01  VKSDCUST-STATUS.
+           05  VKSDCUST-STAT1      PIC X.
+           05  VKSDCUST-STAT2      PIC X.
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+       01  WS-SQLCODE-MSG           PIC X(45)   VALUE SPACES.
+
+       01  DISP-MSG                PIC X(80)   VALUE SPACES.
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      * RUNTIME PARAMETERS, SET FROM THE ENVIRONMENT
+       01  WS-ENV-VALUE            PIC X(20)  VALUE SPACES.
+       01  WS-SURVIVOR-ID          PIC 9(006) VALUE 0.
+       01  WS-RETIRE-ID            PIC 9(006) VALUE 0.
+       01  WS-MERGE-COUNT          PIC 9(007) COMP VALUE 0.
+
+      *-- HOLDING AREAS FOR THE SURVIVOR AND RETIRING RECORDS, USED TO
+      *-- COMPARE AND MERGE THE TWO SETS OF FIELDS BEFORE THEY ARE
+      *-- WRITTEN BACK TO THE VSAM FILE AND THE DB2 TABLE.
+       01  WS-SURV-CUSTIDENT       PIC 9(006).
+       01  WS-SURV-CUSTLNAME       PIC X(030).
+       01  WS-SURV-CUSTFNAME       PIC X(020).
+       01  WS-SURV-CUSTADDRS       PIC X(030).
+       01  WS-SURV-CUSTCITY        PIC X(020).
+       01  WS-SURV-CUSTSTATE       PIC X(002).
+       01  WS-SURV-CUSTBDATE       PIC 9(008).
+       01  WS-SURV-CUSTBDATE-G     REDEFINES WS-SURV-CUSTBDATE.
+           05 WS-SURV-CUSTBDATE-CC PIC 9(002).
+           05 WS-SURV-CUSTBDATE-YY PIC 9(002).
+           05 WS-SURV-CUSTBDATE-MM PIC 9(002).
+           05 WS-SURV-CUSTBDATE-DD PIC 9(002).
+       01  WS-SURV-CUSTEMAIL       PIC X(040).
+       01  WS-SURV-CUSTPHONE       PIC 9(010).
+
+       01  WS-RETIRE-CUSTIDENT     PIC 9(006).
+       01  WS-RETIRE-CUSTLNAME     PIC X(030).
+       01  WS-RETIRE-CUSTFNAME     PIC X(020).
+       01  WS-RETIRE-CUSTADDRS     PIC X(030).
+       01  WS-RETIRE-CUSTCITY      PIC X(020).
+       01  WS-RETIRE-CUSTSTATE     PIC X(002).
+       01  WS-RETIRE-CUSTBDATE     PIC 9(008).
+       01  WS-RETIRE-CUSTBDATE-G   REDEFINES WS-RETIRE-CUSTBDATE.
+           05 WS-RETIRE-CUSTBDATE-CC PIC 9(002).
+           05 WS-RETIRE-CUSTBDATE-YY PIC 9(002).
+           05 WS-RETIRE-CUSTBDATE-MM PIC 9(002).
+           05 WS-RETIRE-CUSTBDATE-DD PIC 9(002).
+       01  WS-RETIRE-CUSTEMAIL     PIC X(040).
+       01  WS-RETIRE-CUSTPHONE     PIC 9(010).
+
+      *-- DASHED CCYY-MM-DD FORM OF THE BIRTHDATE FOR THE DB2 SIDE OF
+      *-- THE MERGE (DB2'S CUSTBDATE COLUMN, AND ODCSF0_AUDIT'S
+      *-- BEFBDATE/AFTBDATE COLUMNS, ALL HOLD THE DASHED TEXT FORM,
+      *-- WHILE THE VSAM SIDE HOLDS PLAIN CCYYMMDD).
+       01  WS-SURV-BDATE-10.
+           05 WS-SURV-BDATE-10-CC  PIC X(02).
+           05 WS-SURV-BDATE-10-YY  PIC X(02).
+           05 FILLER               PIC X(01) VALUE '-'.
+           05 WS-SURV-BDATE-10-MM  PIC X(02).
+           05 FILLER               PIC X(01) VALUE '-'.
+           05 WS-SURV-BDATE-10-DD  PIC X(02).
+
+       01  WS-RETIRE-BDATE-10.
+           05 WS-RETIRE-BDATE-10-CC PIC X(02).
+           05 WS-RETIRE-BDATE-10-YY PIC X(02).
+           05 FILLER               PIC X(01) VALUE '-'.
+           05 WS-RETIRE-BDATE-10-MM PIC X(02).
+           05 FILLER               PIC X(01) VALUE '-'.
+           05 WS-RETIRE-BDATE-10-DD PIC X(02).
+
+      * BEFORE/AFTER IMAGES FOR THE AUDIT TRAIL (PJ01DB2.ODCSF0_AUDIT)
+       01  WS-AUD-DATE             PIC 9(008).
+       01  WS-AUD-TIME             PIC 9(008).
+
+       01  WS-SQLCODE              PIC -999.
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+           EXEC SQL INCLUDE ODCSF0DB END-EXEC.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * GET RUN PARAMETERS AND OPEN THE VSAM FILE...
+           PERFORM GET-RUNTIME-PARAMETERS.
+           DISPLAY "OPENING VSAM-KSDS CUSTOMER FILE..."
+           PERFORM VKSDCUST-OPEN.
+           PERFORM CTLTOT-OPEN.
+
+      * ------------------------------------------------------------- *
+      * READ BOTH RECORDS, MERGE THE FIELDS, AND APPLY THE MERGE TO
+      * BOTH STORES...
+           PERFORM READ-SURVIVOR-RECORD.
+           PERFORM READ-RETIRING-RECORD.
+           PERFORM MERGE-FIELDS.
+           PERFORM APPLY-VSAM-MERGE.
+           PERFORM BUILD-MERGE-BDATES.
+           PERFORM APPLY-DB2-MERGE.
+           PERFORM WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-MERGE-COUNT.
+
+      * ------------------------------------------------------------- *
+      * FILE CLOSING...
+           DISPLAY "CLOSING VSAM-KSDS CUSTOMER FILE..."
+           PERFORM VKSDCUST-CLOSE.
+
+           MOVE 'RSSABB05'        TO CTLTOT-PROGRAM
+           MOVE 'MERGED'          TO CTLTOT-LABEL
+           MOVE WS-MERGE-COUNT    TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           PERFORM CTLTOT-CLOSE.
+
+           DISPLAY "RSSABB05: CUSTOMER " WS-RETIRE-ID
+                    " MERGED INTO " WS-SURVIVOR-ID " AND RETIRED"
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * READ THE SURVIVOR AND RETIRE CUSTIDENTS FROM THE ENVIRONMENT. *
+      * BOTH ARE REQUIRED AND MUST BE NUMERIC AND DIFFERENT.          *
+      *---------------------------------------------------------------*
+       GET-RUNTIME-PARAMETERS.
+           DISPLAY 'RSSABB05_SURVIVOR_ID' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           MOVE WS-ENV-VALUE TO WS-SURVIVOR-ID
+
+           DISPLAY 'RSSABB05_RETIRE_ID' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           MOVE WS-ENV-VALUE TO WS-RETIRE-ID
+
+           IF WS-SURVIVOR-ID = 0 OR WS-RETIRE-ID = 0
+              MOVE 'RSSABB05: SURVIVOR-ID AND RETIRE-ID ARE REQUIRED'
+                TO DISP-MSG
+              PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           IF WS-SURVIVOR-ID = WS-RETIRE-ID
+              MOVE 'RSSABB05: SURVIVOR-ID AND RETIRE-ID MUST DIFFER'
+                TO DISP-MSG
+              PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           DISPLAY 'RSSABB05: SURVIVOR-ID..' WS-SURVIVOR-ID
+           DISPLAY 'RSSABB05: RETIRE-ID....' WS-RETIRE-ID
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * READ THE SURVIVING CUSTOMER'S RECORD FROM THE VSAM FILE.      *
+      *---------------------------------------------------------------*
+       READ-SURVIVOR-RECORD.
+           MOVE WS-SURVIVOR-ID TO VS-CUSTIDENT
+           READ VKSDCUST-FILE
+           IF  VKSDCUST-STATUS NOT = '00'
+               MOVE 'RSSABB05: SURVIVOR-FAILURE-READ...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           MOVE VS-CUSTIDENT  TO WS-SURV-CUSTIDENT
+           MOVE VS-CUSTLNAME  TO WS-SURV-CUSTLNAME
+           MOVE VS-CUSTFNAME  TO WS-SURV-CUSTFNAME
+           MOVE VS-CUSTADDRS  TO WS-SURV-CUSTADDRS
+           MOVE VS-CUSTCITY   TO WS-SURV-CUSTCITY
+           MOVE VS-CUSTSTATE  TO WS-SURV-CUSTSTATE
+           MOVE VS-CUSTBDATE  TO WS-SURV-CUSTBDATE
+           MOVE VS-CUSTEMAIL  TO WS-SURV-CUSTEMAIL
+           MOVE VS-CUSTPHONE  TO WS-SURV-CUSTPHONE
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * READ THE RETIRING CUSTOMER'S RECORD FROM THE VSAM FILE.       *
+      *---------------------------------------------------------------*
+       READ-RETIRING-RECORD.
+           MOVE WS-RETIRE-ID TO VS-CUSTIDENT
+           READ VKSDCUST-FILE
+           IF  VKSDCUST-STATUS NOT = '00'
+               MOVE 'RSSABB05: RETIRING-FAILURE-READ...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           MOVE VS-CUSTIDENT  TO WS-RETIRE-CUSTIDENT
+           MOVE VS-CUSTLNAME  TO WS-RETIRE-CUSTLNAME
+           MOVE VS-CUSTFNAME  TO WS-RETIRE-CUSTFNAME
+           MOVE VS-CUSTADDRS  TO WS-RETIRE-CUSTADDRS
+           MOVE VS-CUSTCITY   TO WS-RETIRE-CUSTCITY
+           MOVE VS-CUSTSTATE  TO WS-RETIRE-CUSTSTATE
+           MOVE VS-CUSTBDATE  TO WS-RETIRE-CUSTBDATE
+           MOVE VS-CUSTEMAIL  TO WS-RETIRE-CUSTEMAIL
+           MOVE VS-CUSTPHONE  TO WS-RETIRE-CUSTPHONE
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * FILL IN ANY BLANK OR ZERO FIELD ON THE SURVIVOR WITH THE      *
+      * RETIRING RECORD'S VALUE. FIELDS ALREADY PRESENT ON THE        *
+      * SURVIVOR ARE LEFT UNCHANGED.                                  *
+      *---------------------------------------------------------------*
+       MERGE-FIELDS.
+           IF WS-SURV-CUSTLNAME = SPACES
+              MOVE WS-RETIRE-CUSTLNAME TO WS-SURV-CUSTLNAME
+           END-IF
+           IF WS-SURV-CUSTFNAME = SPACES
+              MOVE WS-RETIRE-CUSTFNAME TO WS-SURV-CUSTFNAME
+           END-IF
+           IF WS-SURV-CUSTADDRS = SPACES
+              MOVE WS-RETIRE-CUSTADDRS TO WS-SURV-CUSTADDRS
+           END-IF
+           IF WS-SURV-CUSTCITY = SPACES
+              MOVE WS-RETIRE-CUSTCITY TO WS-SURV-CUSTCITY
+           END-IF
+           IF WS-SURV-CUSTSTATE = SPACES
+              MOVE WS-RETIRE-CUSTSTATE TO WS-SURV-CUSTSTATE
+           END-IF
+           IF WS-SURV-CUSTBDATE = 0
+              MOVE WS-RETIRE-CUSTBDATE TO WS-SURV-CUSTBDATE
+           END-IF
+           IF WS-SURV-CUSTEMAIL = SPACES
+              MOVE WS-RETIRE-CUSTEMAIL TO WS-SURV-CUSTEMAIL
+           END-IF
+           IF WS-SURV-CUSTPHONE = 0
+              MOVE WS-RETIRE-CUSTPHONE TO WS-SURV-CUSTPHONE
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * REWRITE THE SURVIVOR'S MERGED RECORD AND DELETE THE RETIRING  *
+      * RECORD FROM THE VSAM-KSDS FILE.                               *
+      *---------------------------------------------------------------*
+       APPLY-VSAM-MERGE.
+           MOVE WS-SURV-CUSTIDENT TO VS-CUSTIDENT
+           MOVE WS-SURV-CUSTLNAME TO VS-CUSTLNAME
+           MOVE WS-SURV-CUSTFNAME TO VS-CUSTFNAME
+           MOVE WS-SURV-CUSTADDRS TO VS-CUSTADDRS
+           MOVE WS-SURV-CUSTCITY  TO VS-CUSTCITY
+           MOVE WS-SURV-CUSTSTATE TO VS-CUSTSTATE
+           MOVE WS-SURV-CUSTBDATE TO VS-CUSTBDATE
+           MOVE WS-SURV-CUSTEMAIL TO VS-CUSTEMAIL
+           MOVE WS-SURV-CUSTPHONE TO VS-CUSTPHONE
+           REWRITE VS-ODCSF0-RECORD
+           IF  VKSDCUST-STATUS NOT = '00'
+               MOVE 'RSSABB05: SURVIVOR-FAILURE-REWRITE...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           MOVE WS-RETIRE-CUSTIDENT TO VS-CUSTIDENT
+           DELETE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS NOT = '00'
+               MOVE 'RSSABB05: RETIRING-FAILURE-DELETE...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * REFORMAT THE SURVIVOR'S AND RETIRING RECORD'S PLAIN CCYYMMDD  *
+      * VSAM BIRTHDATE INTO THE DASHED CCYY-MM-DD TEXT FORM THE DB2   *
+      * SIDE (ODCSF0.CUSTBDATE, ODCSF0_AUDIT.BEFBDATE/AFTBDATE) USES. *
+      *---------------------------------------------------------------*
+       BUILD-MERGE-BDATES.
+           MOVE WS-SURV-CUSTBDATE-CC TO WS-SURV-BDATE-10-CC
+           MOVE WS-SURV-CUSTBDATE-YY TO WS-SURV-BDATE-10-YY
+           MOVE WS-SURV-CUSTBDATE-MM TO WS-SURV-BDATE-10-MM
+           MOVE WS-SURV-CUSTBDATE-DD TO WS-SURV-BDATE-10-DD
+           MOVE WS-RETIRE-CUSTBDATE-CC TO WS-RETIRE-BDATE-10-CC
+           MOVE WS-RETIRE-CUSTBDATE-YY TO WS-RETIRE-BDATE-10-YY
+           MOVE WS-RETIRE-CUSTBDATE-MM TO WS-RETIRE-BDATE-10-MM
+           MOVE WS-RETIRE-CUSTBDATE-DD TO WS-RETIRE-BDATE-10-DD
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * UPDATE THE SURVIVOR'S ROW WITH THE MERGED FIELDS AND DELETE   *
+      * THE RETIRING ROW FROM THE DB2 TABLE.                          *
+      *---------------------------------------------------------------*
+       APPLY-DB2-MERGE.
+           EXEC SQL UPDATE PJ01DB2.ODCSF0
+                SET CUSTLNAME = :WS-SURV-CUSTLNAME,
+                    CUSTFNAME = :WS-SURV-CUSTFNAME,
+                    CUSTADDRS = :WS-SURV-CUSTADDRS,
+                    CUSTCITY  = :WS-SURV-CUSTCITY,
+                    CUSTSTATE = :WS-SURV-CUSTSTATE,
+                    CUSTBDATE = :WS-SURV-BDATE-10,
+                    CUSTEMAIL = :WS-SURV-CUSTEMAIL,
+                    CUSTPHONE = :WS-SURV-CUSTPHONE
+              WHERE CUSTIDENT = :WS-SURV-CUSTIDENT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           IF SQLCODE NOT = +0
+              DISPLAY 'ERROR ON MERGE-UPDATE OF CUSTOMER '
+                      WS-SURV-CUSTIDENT ' SQLCODE:' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM Z-ABEND-PROGRAM
+           END-IF.
+
+           EXEC SQL
+                DELETE FROM PJ01DB2.ODCSF0
+                WHERE  CUSTIDENT = :WS-RETIRE-CUSTIDENT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           IF SQLCODE NOT = +0
+              DISPLAY 'ERROR ON MERGE-DELETE OF CUSTOMER '
+                      WS-RETIRE-CUSTIDENT ' SQLCODE:' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM Z-ABEND-PROGRAM
+           END-IF.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE BEFORE/AFTER IMAGE ROW TO THE AUDIT TRAIL TABLE     *
+      * RECORDING THE MERGE. BEFORE IMAGE IS THE RETIRING RECORD'S    *
+      * ORIGINAL DATA, AFTER IMAGE IS THE SURVIVOR'S MERGED DATA.     *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+
+           EXEC SQL INSERT INTO PJ01DB2.ODCSF0_AUDIT
+                       ( CUSTIDENT,         AUDITACTN, AUDITDATE,
+                         AUDITTIME,
+                         BEFLNAME,      BEFFNAME,      BEFADDRS,
+                         BEFCITY,       BEFSTATE,      BEFBDATE,
+                         BEFEMAIL,      BEFPHONE,
+                         AFTLNAME,      AFTFNAME,      AFTADDRS,
+                         AFTCITY,       AFTSTATE,      AFTBDATE,
+                         AFTEMAIL,      AFTPHONE
+                       )
+                VALUES (
+                         :WS-SURV-CUSTIDENT, 'MRG',     :WS-AUD-DATE,
+                         :WS-AUD-TIME,
+                         :WS-RETIRE-CUSTLNAME, :WS-RETIRE-CUSTFNAME,
+                         :WS-RETIRE-CUSTADDRS, :WS-RETIRE-CUSTCITY,
+                         :WS-RETIRE-CUSTSTATE, :WS-RETIRE-BDATE-10,
+                         :WS-RETIRE-CUSTEMAIL, :WS-RETIRE-CUSTPHONE,
+                         :WS-SURV-CUSTLNAME,   :WS-SURV-CUSTFNAME,
+                         :WS-SURV-CUSTADDRS,   :WS-SURV-CUSTCITY,
+                         :WS-SURV-CUSTSTATE,   :WS-SURV-BDATE-10,
+                         :WS-SURV-CUSTEMAIL,   :WS-SURV-CUSTPHONE
+                       )
+           END-EXEC.
+
+           IF SQLCODE NOT = +0
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'WARNING: COULD NOT WRITE AUDIT RECORD FOR '
+                      'MERGE INTO ' WS-SURV-CUSTIDENT ' SQLCODE:'
+                      SQLCODE
+              COPY ZSQLSTAT.
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN I-O VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB05: VKSDCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB05: VKSDCUST-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB05: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB05: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB05: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
+      * FOR THIS PROGRAM.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND THE PROGRAM, DISPLAY A MESSAGE AND STOP THE PROGRAM.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG NOT = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB05: PROGRAM-IS-ABENDING...'  TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO GIVING RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE FILE STATUS BYTES. THIS ROUTINE WILL DISPLAY AS   *
+      * TWO DIGITS IF THE FULL TWO BYTE FILE STATUS IS NUMERIC. IF    *
+      * SECOND BYTE IS NON-NUMERIC THEN IT WILL BE TREATED AS A       *
+      * BINARY NUMBER.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY FROM TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB05: FILE-STATUS-' IO-STAT1 '/'
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB05: FILE-STATUS-' IO-STATUS
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
