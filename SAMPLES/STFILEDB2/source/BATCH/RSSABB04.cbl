@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB04.
+       AUTHOR. METAWARE ERIC LEBRET.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -THIS PROGRAM IS THE LAST STEP OF THE NIGHTLY BATCH CHAIN. *
+      *     IT READS THE END-OF-SUITE CONTROL-TOTALS FILE, TO WHICH   *
+      *     RSSBBB00, RSSBBB01 AND RSSBBB02 (STDB2ORA), RSSABB00 AND  *
+      *     RSSABB01 (STFILEORA), AND RSSABB02, RSSABB03, RSSABB05,   *
+      *     RSSABB06 AND RSSABB07 (THIS PIPELINE'S OWN LOAD,          *
+      *     RECONCILIATION, MERGE, DRIFT-CHECK AND ARCHIVE STEPS)     *
+      *     HAVE EACH APPENDED THEIR OWN COUNTS, AND PRINTS ONE       *
+      *     CONSOLIDATED CONTROL-TOTAL REPORT FOR THE WHOLE RUN.      *
+      *     AS ITS LAST STEP IT RESETS (EMPTIES) THE CONTROL-TOTALS   *
+      *     FILE SO IT IS READY TO ACCUMULATE THE NEXT NIGHT'S RUN.   *
+      * ------------------------------------------------------------- *
+      * INPUT FILE  : QSAM - CTLTOT (CONTROL-TOTALS FROM EVERY STEP)  *
+      * OUTPUT      : SYSPRINT - CONSOLIDATED CONTROL-TOTAL REPORT    *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE, APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
+      * CONSOLIDATED CONTROL-TOTAL REPORT
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
+       FD   SYSPRINT
+            RECORD CONTAINS 132 CHARACTERS
+            LABEL RECORDS ARE OMITTED
+            DATA RECORD IS REPORT-REC
+            RECORDING MODE IS F.
+       01  REPORT-REC                 PIC X(132).
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS FOR INPUT AND OUTPUT FILES
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+
+       01  END-OF-FILE             PIC X       VALUE 'N'.
+       01  DISP-MSG                PIC X(80)   VALUE SPACES.
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      * GRAND TOTAL ACROSS EVERY RECORD IN THE CONTROL-TOTALS FILE
+       01  WS-GRAND-COUNT          PIC 9(7) COMP VALUE 0.
+
+      *-- DESCRIPTION OF THE REPORT TITLE AND COLUMN HEADINGS
+       01  W-RPT-TITLE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(050)
+               VALUE 'RSSABB04 - CONSOLIDATED CONTROL-TOTAL REPORT'.
+           05  FILLER              PIC X(072) VALUE SPACES.
+
+       01  W-RPT-HEADER.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(008) VALUE 'PROGRAM'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(020) VALUE 'COUNT LABEL'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(007) VALUE 'COUNT'.
+           05  FILLER              PIC X(085) VALUE SPACES.
+
+      *-- DESCRIPTION OF ONE CONTROL-TOTAL DETAIL LINE
+       01  W-RPT-DETAIL.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WR-PROGRAM          PIC X(008).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-LABEL            PIC X(020).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-COUNT            PIC ZZZZZZ9.
+           05  FILLER              PIC X(085) VALUE SPACES.
+
+      *-- DESCRIPTION OF THE GRAND-TOTAL SUMMARY LINE
+       01  W-RPT-GRAND-TOTAL.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(018)
+               VALUE 'GRAND TOTAL COUNT:'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-GRANDTOT-COUNT   PIC ZZZZZZ9.
+           05  FILLER              PIC X(096) VALUE SPACES.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * FILE OPENING...
+           DISPLAY "OPENING CONTROL-TOTALS FILE AND REPORT..."
+           PERFORM CTLTOT-OPEN-INPUT.
+           OPEN OUTPUT SYSPRINT.
+
+           WRITE REPORT-REC FROM W-RPT-TITLE.
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC.
+           WRITE REPORT-REC FROM W-RPT-HEADER.
+
+      * ------------------------------------------------------------- *
+      * CONTROL-TOTALS FILE SWEEPING...
+           DISPLAY "SWEEPING CONTROL-TOTALS FILE..."
+           PERFORM CTLTOT-GET.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+              PERFORM WRITE-DETAIL-LINE
+              ADD CTLTOT-COUNT TO WS-GRAND-COUNT
+              PERFORM CTLTOT-GET
+           END-PERFORM.
+
+           PERFORM WRITE-GRAND-TOTAL.
+
+      * ------------------------------------------------------------- *
+      * FILE CLOSING...
+           DISPLAY "CLOSING CONTROL-TOTALS FILE AND REPORT..."
+           PERFORM CTLTOT-CLOSE.
+           CLOSE SYSPRINT.
+
+      * RESET THE CONTROL-TOTALS FILE SO IT IS EMPTY FOR THE NEXT
+      * NIGHT'S RUN (THIS SUITE HAS NO JCL-LEVEL "CLEAR BEFORE RUN"
+      * STEP, SO THE LAST PROGRAM IN THE CHAIN TRUNCATES IT INSTEAD).
+           PERFORM CTLTOT-RESET.
+
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      * ------------------------------------------------------------- *
+       WRITE-DETAIL-LINE.
+           MOVE CTLTOT-PROGRAM TO WR-PROGRAM
+           MOVE CTLTOT-LABEL   TO WR-LABEL
+           MOVE CTLTOT-COUNT   TO WR-COUNT
+           WRITE REPORT-REC FROM W-RPT-DETAIL.
+           EXIT.
+
+      * ------------------------------------------------------------- *
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC.
+           MOVE WS-GRAND-COUNT TO WR-GRANDTOT-COUNT
+           WRITE REPORT-REC FROM W-RPT-GRAND-TOTAL.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * ROUTINES TO DO A SEQUENTIAL READ OF THE CONTROL-TOTALS FILE.  *
+      *---------------------------------------------------------------*
+       CTLTOT-GET.
+           READ CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               IF  CTLTOT-STATUS = '10'
+                   ADD 16 TO ZERO GIVING APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO GIVING APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   MOVE 'RSSABB04: CTLTOT-FAILURE-GET...'
+                     TO DISP-MSG
+                   MOVE CTLTOT-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN-INPUT.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN INPUT CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB04: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB04: CTLTOT, FAILURE, CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * TRUNCATE THE CONTROL-TOTALS FILE BACK TO EMPTY BY RE-OPENING  *
+      * IT AS OUTPUT AND IMMEDIATELY CLOSING IT AGAIN.                *
+      *---------------------------------------------------------------*
+       CTLTOT-RESET.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN OUTPUT CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB04: CTLTOT-FAILURE-RESET...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB04: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
+      * FOR THIS PROGRAM.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND THE PROGRAM, DISPLAY A MESSAGE AND STOP THE PROGRAM.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG NOT = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB04: PROGRAM-IS-ABENDING...'  TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO GIVING RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE FILE STATUS BYTES. THIS ROUTINE WILL DISPLAY AS   *
+      * TWO DIGITS IF THE FULL TWO BYTE FILE STATUS IS NUMERIC. IF    *
+      * SECOND BYTE IS NON-NUMERIC THEN IT WILL BE TREATED AS A       *
+      * BINARY NUMBER.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY FROM TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB04: FILE-STATUS-' IO-STAT1 '/'
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB04: FILE-STATUS-' IO-STATUS
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
