@@ -0,0 +1,450 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB07.
+       AUTHOR. METAWARE.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -THIS PROGRAM SWEEPS THE VSAM-KSDS CUSTOMER FILE IN        *
+      *     ASCENDING CUSTIDENT ORDER AND IDENTIFIES CUSTOMERS THAT   *
+      *     WERE CLOSED ON OR BEFORE A SUPPLIED CUTOFF DATE (STATUS   *
+      *     'C' AND A CLOSE DATE AT OR BEFORE THE CUTOFF). EACH SUCH  *
+      *     CUSTOMER IS WRITTEN TO THE ARCHIVE FILE, THEN REMOVED     *
+      *     FROM BOTH THE VSAM-KSDS FILE AND THE DB2 TABLE, SO THE    *
+      *     ACTIVE STORES ONLY CARRY CUSTOMERS STILL OF INTEREST TO   *
+      *     THE ONLINE AND REPORTING PROGRAMS.                        *
+      * ------------------------------------------------------------- *
+      * INPUT/OUTPUT FILE : VSAM - PJ01AAA.RT.VSAM.CUSTOMER           *
+      * INPUT/OUTPUT TABLE: DB2  - PJ01DB2.ODCSF0                     *
+      * OUTPUT FILE        : QSAM - ARCHCUST (ARCHIVED CUSTOMERS)     *
+      * OUTPUT FILE        : QSAM - CTLTOT (END-OF-SUITE COUNTS)      *
+      * ------------------------------------------------------------- *
+      * SELECTION: THE CLOSURE CUTOFF DATE IS SUPPLIED VIA THE        *
+      * RSSABB07_CUTOFF_DATE ENVIRONMENT VARIABLE (FORMAT YYYYMMDD).  *
+      * IT IS REQUIRED. A CUSTOMER QUALIFIES FOR ARCHIVE WHEN ITS     *
+      * CLOSE DATE IS NON-ZERO AND NOT LATER THAN THIS CUTOFF.        *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * CUSTOMER'S DATA VSAM-KSDS FILE, SWEPT IN PLACE
+           SELECT VKSDCUST-FILE
+               ASSIGN       TO VKSDCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS VS-CUSTIDENT
+               FILE STATUS  IS VKSDCUST-STATUS.
+
+      * ARCHIVE OF PURGED CUSTOMERS
+           SELECT ARCHCUST-FILE
+               ASSIGN       TO ARCHCUST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS ARCHCUST-STATUS.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE, APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD   VKSDCUST-FILE.
+       COPY ODCSF0B.
+
+       FD   ARCHCUST-FILE
+            RECORD CONTAINS 160 CHARACTERS.
+       01  ARCHCUST-RECORD.
+           05  AR-CUSTIDENT        PIC 9(006).
+           05  AR-CUSTLNAME        PIC X(030).
+           05  AR-CUSTFNAME        PIC X(020).
+           05  AR-CUSTADDRS        PIC X(030).
+           05  AR-CUSTCITY         PIC X(020).
+           05  AR-CUSTSTATE        PIC X(002).
+           05  AR-CUSTBDATE        PIC 9(008).
+           05  AR-CUSTEMAIL        PIC X(040).
+           05  AR-CUSTPHONE        PIC 9(010).
+           05  AR-CUSTCLOSEDT      PIC 9(008).
+           05  AR-ARCHIVEDT        PIC 9(008).
+           05  FILLER              PIC X(034).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS FOR INPUT AND OUTPUT FILES
+       01  VKSDCUST-STATUS.
+           05  VKSDCUST-STAT1      PIC X.
+           05  VKSDCUST-STAT2      PIC X.
+       01  ARCHCUST-STATUS.
+           05  ARCHCUST-STAT1      PIC X.
+           05  ARCHCUST-STAT2      PIC X.
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG           PIC X(45)   VALUE SPACES.
+
+       01  DISP-MSG                PIC X(80)   VALUE SPACES.
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      * RUNTIME PARAMETERS, SET FROM THE ENVIRONMENT
+       01  WS-ENV-VALUE            PIC X(20)  VALUE SPACES.
+       01  WS-CUTOFF-DATE          PIC 9(008) VALUE 0.
+
+       01  WS-VSAM-EOF-SWITCH      PIC X       VALUE 'N'.
+           88  VSAM-EOF            VALUE 'Y'.
+
+      * RUN STATISTICS
+       01  WS-ARCHIVED-COUNT       PIC 9(7) COMP VALUE 0.
+
+       01  WS-SQLCODE              PIC -999.
+       01  WS-SQLCODE-MSG          PIC X(45)   VALUE SPACES.
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * GET RUN PARAMETERS AND OPEN THE FILES...
+           PERFORM GET-RUNTIME-PARAMETERS.
+           DISPLAY "OPENING FILES..."
+           PERFORM VKSDCUST-OPEN.
+           PERFORM ARCHCUST-OPEN.
+           PERFORM CTLTOT-OPEN.
+
+      * ------------------------------------------------------------- *
+      * SWEEP THE VSAM-KSDS FILE, ARCHIVING AND PURGING EVERY CUSTOMER
+      * CLOSED ON OR BEFORE THE CUTOFF DATE...
+           PERFORM GET-NEXT-VSAM.
+           PERFORM UNTIL VSAM-EOF
+              IF  VS-CUSTSTATUS = 'C'
+              AND VS-CUSTCLOSEDT NOT = 0
+              AND VS-CUSTCLOSEDT <= WS-CUTOFF-DATE
+                  PERFORM ARCHIVE-AND-PURGE-CUSTOMER
+              END-IF
+              PERFORM GET-NEXT-VSAM
+           END-PERFORM.
+
+           MOVE 'RSSABB07'        TO CTLTOT-PROGRAM
+           MOVE 'ARCHIVED'        TO CTLTOT-LABEL
+           MOVE WS-ARCHIVED-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+
+      * ------------------------------------------------------------- *
+      * FILE CLOSING...
+           DISPLAY "CLOSING FILES..."
+           PERFORM VKSDCUST-CLOSE.
+           PERFORM ARCHCUST-CLOSE.
+           PERFORM CTLTOT-CLOSE.
+
+           DISPLAY 'RSSABB07: ARCHIVED ' WS-ARCHIVED-COUNT
+                    ' CLOSED CUSTOMER(S)'
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * READ THE CLOSURE CUTOFF DATE FROM THE ENVIRONMENT. IT IS      *
+      * REQUIRED AND MUST BE NUMERIC.                                 *
+      *---------------------------------------------------------------*
+       GET-RUNTIME-PARAMETERS.
+           DISPLAY 'RSSABB07_CUTOFF_DATE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           MOVE WS-ENV-VALUE TO WS-CUTOFF-DATE
+
+           IF WS-CUTOFF-DATE = 0
+              MOVE 'RSSABB07: CUTOFF-DATE IS REQUIRED' TO DISP-MSG
+              PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           DISPLAY 'RSSABB07: CUTOFF-DATE..' WS-CUTOFF-DATE
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WRITE THE CURRENT VSAM RECORD TO THE ARCHIVE FILE, THEN       *
+      * REMOVE IT FROM THE VSAM-KSDS FILE AND THE DB2 TABLE.          *
+      *---------------------------------------------------------------*
+       ARCHIVE-AND-PURGE-CUSTOMER.
+           MOVE VS-CUSTIDENT    TO AR-CUSTIDENT
+           MOVE VS-CUSTLNAME    TO AR-CUSTLNAME
+           MOVE VS-CUSTFNAME    TO AR-CUSTFNAME
+           MOVE VS-CUSTADDRS    TO AR-CUSTADDRS
+           MOVE VS-CUSTCITY     TO AR-CUSTCITY
+           MOVE VS-CUSTSTATE    TO AR-CUSTSTATE
+           MOVE VS-CUSTBDATE    TO AR-CUSTBDATE
+           MOVE VS-CUSTEMAIL    TO AR-CUSTEMAIL
+           MOVE VS-CUSTPHONE    TO AR-CUSTPHONE
+           MOVE VS-CUSTCLOSEDT  TO AR-CUSTCLOSEDT
+           ACCEPT AR-ARCHIVEDT FROM DATE YYYYMMDD
+           WRITE ARCHCUST-RECORD
+           IF  ARCHCUST-STATUS NOT = '00'
+               MOVE 'RSSABB07: ARCHCUST-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE ARCHCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           DELETE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS NOT = '00'
+               MOVE 'RSSABB07: VKSDCUST-FAILURE-DELETE...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           EXEC SQL
+                DELETE FROM PJ01DB2.ODCSF0
+                WHERE  CUSTIDENT = :VS-CUSTIDENT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE NOT = +0
+              DISPLAY 'ERROR ON PURGE-DELETE OF CUSTOMER '
+                      VS-CUSTIDENT ' SQLCODE:' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM Z-ABEND-PROGRAM
+           END-IF.
+
+           ADD 1 TO WS-ARCHIVED-COUNT
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * ROUTINES TO READ THE NEXT VSAM RECORD IN ASCENDING KEY ORDER. *
+      * ------------------------------------------------------------- *
+       GET-NEXT-VSAM.
+           READ VKSDCUST-FILE NEXT RECORD
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               IF  VKSDCUST-STATUS = '10'
+                   ADD 16 TO ZERO GIVING APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO GIVING APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-VSAM-EOF-SWITCH
+               ELSE
+                   MOVE 'RSSABB07: VKSDCUST-FAILURE-READ...'
+                     TO   DISP-MSG
+                   MOVE VKSDCUST-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN I-O VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: VKSDCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: VKSDCUST-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       ARCHCUST-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN OUTPUT ARCHCUST-FILE
+           IF  ARCHCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: ARCHCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE ARCHCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       ARCHCUST-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE ARCHCUST-FILE
+           IF  ARCHCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: ARCHCUST-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE ARCHCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB07: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
+      * FOR THIS PROGRAM.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND THE PROGRAM, DISPLAY A MESSAGE AND STOP THE PROGRAM.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG NOT = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB07: PROGRAM-IS-ABENDING...'  TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO GIVING RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE FILE STATUS BYTES. THIS ROUTINE WILL DISPLAY AS   *
+      * TWO DIGITS IF THE FULL TWO BYTE FILE STATUS IS NUMERIC. IF    *
+      * SECOND BYTE IS NON-NUMERIC THEN IT WILL BE TREATED AS A       *
+      * BINARY NUMBER.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY FROM TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB07: FILE-STATUS-' IO-STAT1 '/'
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB07: FILE-STATUS-' IO-STATUS
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
