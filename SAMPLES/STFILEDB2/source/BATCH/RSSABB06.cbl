@@ -0,0 +1,541 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB06.
+       AUTHOR. METAWARE.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -THIS PROGRAM IS THE RECURRING, SCHEDULER-DRIVEN SIBLING   *
+      *     OF RSSABB03. IT SWEEPS THE VSAM-KSDS CUSTOMER FILE AND    *
+      *     THE DB2 CUSTOMER TABLE IN ASCENDING CUSTIDENT SEQUENCE    *
+      *     THE SAME WAY RSSABB03 DOES, BUT IT IS MEANT TO BE RUN ON  *
+      *     A SCHEDULE (E.G. NIGHTLY) RATHER THAN ON DEMAND, SO IT    *
+      *     ALSO SETS A DISTINCT NON-ZERO RETURN-CODE WHENEVER ANY    *
+      *     DRIFT IS FOUND. THAT LETS THE SCHEDULER DETECT AND ALERT  *
+      *     ON DRIFT WITHOUT A PERSON HAVING TO READ THE REPORT.      *
+      * ------------------------------------------------------------- *
+      * INPUT FILE  : VSAM - PJ01AAA.RT.VSAM.CUSTOMER                 *
+      * INPUT TABLE : DB2  - PJ01DB2.ODCSF0                           *
+      * OUTPUT      : SYSPRINT - RECONCILIATION REPORT                *
+      * RETURN CODE : 0  - NO DRIFT FOUND                             *
+      *               4  - DRIFT FOUND (VSAM-ONLY, DB2-ONLY OR        *
+      *                     MISMATCHED CUSTIDENTS) - SEE REPORT       *
+      *               12 - ABEND                                      *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * CUSTOMER'S DATA VSAM-KSDS INPUT FILE
+           SELECT VKSDCUST-FILE
+               ASSIGN       TO VKSDCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS VS-CUSTIDENT
+               FILE STATUS  IS VKSDCUST-STATUS.
+
+      * RECONCILIATION REPORT
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE (APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN, READ BACK BY THE CONSOLIDATED SUMMARY)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD   VKSDCUST-FILE.
+       COPY ODCSF0B.
+
+       FD   SYSPRINT
+            RECORD CONTAINS 132 CHARACTERS
+            LABEL RECORDS ARE OMITTED
+            DATA RECORD IS REPORT-REC
+            RECORDING MODE IS F.
+       01  REPORT-REC                 PIC X(132).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS FOR INPUT AND OUTPUT FILES
+       01  VKSDCUST-STATUS.
+           05  VKSDCUST-STAT1      PIC X.
+           05  VKSDCUST-STAT2      PIC X.
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+
+       01  DISP-MSG                PIC X(80)   VALUE SPACES.
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  WS-VSAM-EOF-SWITCH      PIC X       VALUE 'N'.
+           88  VSAM-EOF            VALUE 'Y'.
+       01  WS-DB2-EOF-SWITCH       PIC X       VALUE 'N'.
+           88  DB2-EOF             VALUE 'Y'.
+
+      * RECONCILIATION RUN STATISTICS
+       01  WS-MATCH-COUNT          PIC 9(7) COMP VALUE 0.
+       01  WS-VSAM-ONLY-COUNT      PIC 9(7) COMP VALUE 0.
+       01  WS-DB2-ONLY-COUNT       PIC 9(7) COMP VALUE 0.
+       01  WS-MISMATCH-COUNT       PIC 9(7) COMP VALUE 0.
+       01  WS-DRIFT-COUNT          PIC 9(7) COMP VALUE 0.
+
+      *-- DB2 HOST VARIABLES FOR THE RECONCILIATION CURSOR (KEPT
+      *-- SEPARATE FROM THE VSAM RECORD'S VS- FIELDS ABOVE SO THE TWO
+      *-- SIDES CAN BE HELD AND COMPARED AT THE SAME TIME)
+       01  HV-CUSTIDENT            PIC 9(006).
+       01  HV-CUSTLNAME            PIC X(030).
+       01  HV-CUSTFNAME            PIC X(020).
+       01  HV-CUSTADDRS            PIC X(030).
+       01  HV-CUSTCITY             PIC X(020).
+       01  HV-CUSTSTATE            PIC X(002).
+       01  HV-CUSTBDATE            PIC X(010).
+       01  HV-CUSTEMAIL            PIC X(040).
+       01  HV-CUSTPHONE            PIC X(010).
+
+      *-- VS-CUSTBDATE (VSAM SIDE) IS PLAIN CCYYMMDD, BUT HV-CUSTBDATE
+      *-- (DB2 SIDE) IS THE DASHED CCYY-MM-DD TEXT FORMAT, SO IT HAS TO
+      *-- BE REFORMATTED BEFORE THE TWO CAN BE COMPARED.
+       01  WS-VSAM-BDATE-10.
+           05 WS-VSAM-BDATE-10-CC     PIC X(02).
+           05 WS-VSAM-BDATE-10-YY     PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-VSAM-BDATE-10-MM     PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-VSAM-BDATE-10-DD     PIC X(02).
+
+       01  WS-SQLCODE              PIC -999.
+       01  WS-SQLCODE-MSG          PIC X(45)   VALUE SPACES.
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+
+           EXEC SQL DECLARE CUST-RECON-ASC2 CURSOR FOR
+                SELECT CUSTIDENT, CUSTLNAME, CUSTFNAME,
+                       CUSTADDRS, CUSTCITY , CUSTSTATE,
+                       CUSTBDATE, CUSTEMAIL, CUSTPHONE
+                FROM   PJ01DB2.ODCSF0
+                ORDER BY CUSTIDENT
+           END-EXEC.
+
+      *-- DESCRIPTION OF THE REPORT TITLE AND COLUMN HEADINGS
+       01  W-RPT-TITLE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(050)
+               VALUE 'RSSABB06 - SCHEDULED DRIFT CHECK REPORT'.
+           05  FILLER              PIC X(072) VALUE SPACES.
+
+       01  W-RPT-HEADER.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(014) VALUE 'STATUS'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(006) VALUE 'IDENT'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(040) VALUE 'DETAIL'.
+           05  FILLER              PIC X(060) VALUE SPACES.
+
+      *-- DESCRIPTION OF ONE RECONCILIATION DETAIL LINE
+       01  W-RPT-DETAIL.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WR-STATUS           PIC X(014).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-IDENT            PIC ZZZZZ9.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-DETAIL           PIC X(040).
+           05  FILLER              PIC X(060) VALUE SPACES.
+
+      *-- DESCRIPTION OF ONE SUMMARY COUNT LINE
+       01  W-RPT-COUNT-LINE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WR-COUNT-LABEL      PIC X(020).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-COUNT-VALUE      PIC ZZZZZZ9.
+           05  FILLER              PIC X(094) VALUE SPACES.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * FILE OPENING...
+           DISPLAY "OPENING INPUT FILES..."
+           PERFORM VKSDCUST-OPEN.
+           OPEN OUTPUT SYSPRINT.
+           PERFORM CTLTOT-OPEN.
+           EXEC SQL OPEN CUST-RECON-ASC2 END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE NOT = +0
+              MOVE 'RSSABB06: CURSOR-FAILURE-OPEN...' TO DISP-MSG
+              PERFORM Z-DISPLAY-DISP-MSG
+              DISPLAY '* RSSABB06: SQLCODE-' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           WRITE REPORT-REC FROM W-RPT-TITLE.
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC.
+           WRITE REPORT-REC FROM W-RPT-HEADER.
+
+      * ------------------------------------------------------------- *
+      * MATCH-MERGE THE TWO ASCENDING-CUSTIDENT SEQUENCES...
+           PERFORM GET-NEXT-VSAM.
+           PERFORM FETCH-NEXT-DB2.
+           PERFORM UNTIL VSAM-EOF AND DB2-EOF
+              EVALUATE TRUE
+                 WHEN VSAM-EOF
+                      PERFORM REPORT-DB2-ONLY
+                      PERFORM FETCH-NEXT-DB2
+                 WHEN DB2-EOF
+                      PERFORM REPORT-VSAM-ONLY
+                      PERFORM GET-NEXT-VSAM
+                 WHEN VS-CUSTIDENT < HV-CUSTIDENT
+                      PERFORM REPORT-VSAM-ONLY
+                      PERFORM GET-NEXT-VSAM
+                 WHEN VS-CUSTIDENT > HV-CUSTIDENT
+                      PERFORM REPORT-DB2-ONLY
+                      PERFORM FETCH-NEXT-DB2
+                 WHEN OTHER
+                      PERFORM COMPARE-RECORDS
+                      PERFORM GET-NEXT-VSAM
+                      PERFORM FETCH-NEXT-DB2
+              END-EVALUATE
+           END-PERFORM.
+
+           PERFORM WRITE-REPORT-SUMMARY.
+
+      * ------------------------------------------------------------- *
+      * FILE CLOSING...
+           DISPLAY "CLOSING INPUT FILES..."
+           PERFORM VKSDCUST-CLOSE.
+           CLOSE SYSPRINT.
+           EXEC SQL CLOSE CUST-RECON-ASC2 END-EXEC.
+
+      * ------------------------------------------------------------- *
+      * SIGNAL DRIFT TO THE SCHEDULER, SO AN UNREAD REPORT STILL       *
+      * RESULTS IN AN ALERT.                                           *
+           ADD WS-VSAM-ONLY-COUNT WS-DB2-ONLY-COUNT WS-MISMATCH-COUNT
+             GIVING WS-DRIFT-COUNT
+           IF  WS-DRIFT-COUNT > 0
+               DISPLAY 'RSSABB06: DRIFT DETECTED - ' WS-DRIFT-COUNT
+                        ' CUSTIDENT(S) OUT OF SYNC, FLAGGING RUN'
+               ADD 4 TO ZERO GIVING RETURN-CODE
+           ELSE
+               DISPLAY 'RSSABB06: NO DRIFT DETECTED'
+           END-IF
+
+           MOVE 'RSSABB06'        TO CTLTOT-PROGRAM
+           MOVE 'MATCHED'         TO CTLTOT-LABEL
+           MOVE WS-MATCH-COUNT    TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           MOVE 'RSSABB06'        TO CTLTOT-PROGRAM
+           MOVE 'MISMATCHED'      TO CTLTOT-LABEL
+           MOVE WS-MISMATCH-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           PERFORM CTLTOT-CLOSE.
+
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      * ------------------------------------------------------------- *
+      * COMPARE THE CURRENT VSAM RECORD TO THE CURRENT DB2 ROW (SAME  *
+      * CUSTIDENT ON BOTH SIDES).                                     *
+      * ------------------------------------------------------------- *
+       COMPARE-RECORDS.
+           MOVE VS-CUSTBDATE-CC TO WS-VSAM-BDATE-10-CC
+           MOVE VS-CUSTBDATE-YY TO WS-VSAM-BDATE-10-YY
+           MOVE VS-CUSTBDATE-MM TO WS-VSAM-BDATE-10-MM
+           MOVE VS-CUSTBDATE-DD TO WS-VSAM-BDATE-10-DD
+           IF  VS-CUSTLNAME  = HV-CUSTLNAME
+           AND VS-CUSTFNAME  = HV-CUSTFNAME
+           AND VS-CUSTADDRS  = HV-CUSTADDRS
+           AND VS-CUSTCITY   = HV-CUSTCITY
+           AND VS-CUSTSTATE  = HV-CUSTSTATE
+           AND WS-VSAM-BDATE-10 = HV-CUSTBDATE
+           AND VS-CUSTEMAIL = HV-CUSTEMAIL
+           AND VS-CUSTPHONE = HV-CUSTPHONE
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               MOVE 'MISMATCH'     TO WR-STATUS
+               MOVE VS-CUSTIDENT   TO WR-IDENT
+               MOVE 'FIELD VALUES DIFFER BETWEEN VSAM AND DB2'
+                                   TO WR-DETAIL
+               WRITE REPORT-REC FROM W-RPT-DETAIL
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * REPORT A CUSTIDENT THAT EXISTS IN THE VSAM FILE BUT NOT IN    *
+      * THE DB2 TABLE.                                                *
+      * ------------------------------------------------------------- *
+       REPORT-VSAM-ONLY.
+           MOVE 'ONLY IN VSAM'  TO WR-STATUS
+           MOVE VS-CUSTIDENT    TO WR-IDENT
+           MOVE 'NOT FOUND IN PJ01DB2.ODCSF0' TO WR-DETAIL
+           WRITE REPORT-REC FROM W-RPT-DETAIL
+           ADD 1 TO WS-VSAM-ONLY-COUNT
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * REPORT A CUSTIDENT THAT EXISTS IN THE DB2 TABLE BUT NOT IN    *
+      * THE VSAM FILE.                                                *
+      * ------------------------------------------------------------- *
+       REPORT-DB2-ONLY.
+           MOVE 'ONLY IN DB2'   TO WR-STATUS
+           MOVE HV-CUSTIDENT    TO WR-IDENT
+           MOVE 'NOT FOUND IN VSAM-KSDS FILE' TO WR-DETAIL
+           WRITE REPORT-REC FROM W-RPT-DETAIL
+           ADD 1 TO WS-DB2-ONLY-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WRITE THE END-OF-JOB RECONCILIATION SUMMARY COUNTS.           *
+      *---------------------------------------------------------------*
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC.
+
+           MOVE 'MATCHED         :'  TO WR-COUNT-LABEL
+           MOVE WS-MATCH-COUNT       TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'ONLY IN VSAM    :'  TO WR-COUNT-LABEL
+           MOVE WS-VSAM-ONLY-COUNT   TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'ONLY IN DB2     :'  TO WR-COUNT-LABEL
+           MOVE WS-DB2-ONLY-COUNT    TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'MISMATCHED      :'  TO WR-COUNT-LABEL
+           MOVE WS-MISMATCH-COUNT    TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           DISPLAY 'RSSABB06: RECONCILIATION SUMMARY...'
+           DISPLAY '   MATCHED      : ' WS-MATCH-COUNT
+           DISPLAY '   ONLY IN VSAM : ' WS-VSAM-ONLY-COUNT
+           DISPLAY '   ONLY IN DB2  : ' WS-DB2-ONLY-COUNT
+           DISPLAY '   MISMATCHED   : ' WS-MISMATCH-COUNT
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * ROUTINES TO READ THE NEXT VSAM RECORD IN ASCENDING KEY ORDER. *
+      * ------------------------------------------------------------- *
+       GET-NEXT-VSAM.
+           READ VKSDCUST-FILE NEXT RECORD
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               IF  VKSDCUST-STATUS = '10'
+                   ADD 16 TO ZERO GIVING APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO GIVING APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-VSAM-EOF-SWITCH
+               ELSE
+                   MOVE 'RSSABB06: VKSDCUST-FAILURE-READ...'
+                     TO   DISP-MSG
+                   MOVE VKSDCUST-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * ROUTINES TO FETCH THE NEXT DB2 ROW IN ASCENDING CUSTIDENT     *
+      * ORDER.                                                        *
+      * ------------------------------------------------------------- *
+       FETCH-NEXT-DB2.
+           EXEC SQL FETCH CUST-RECON-ASC2
+                INTO :HV-CUSTIDENT, :HV-CUSTLNAME, :HV-CUSTFNAME,
+                     :HV-CUSTADDRS, :HV-CUSTCITY,  :HV-CUSTSTATE,
+                     :HV-CUSTBDATE, :HV-CUSTEMAIL, :HV-CUSTPHONE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           IF SQLCODE = +100
+              MOVE 'Y' TO WS-DB2-EOF-SWITCH
+           ELSE
+              IF SQLCODE NOT = +0
+                 MOVE 'RSSABB06: CURSOR-FAILURE-FETCH...' TO DISP-MSG
+                 PERFORM Z-DISPLAY-DISP-MSG
+                 DISPLAY '* RSSABB06: SQLCODE-' WS-SQLCODE
+                 COPY ZSQLSTAT.
+                 PERFORM Z-ABEND-PROGRAM
+              END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT
+           OPEN INPUT VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB06: VKSDCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB06: VKSDCUST-FAILURE-CLOSE...'
+                 TO   DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB06: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB06: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB06: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
+      * FOR THIS PROGRAM.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND THE PROGRAM, DISPLAY A MESSAGE AND STOP THE PROGRAM.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG NOT = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB06: PROGRAM-IS-ABENDING...'  TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO GIVING RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE FILE STATUS BYTES. THIS ROUTINE WILL DISPLAY AS   *
+      * TWO DIGITS IF THE FULL TWO BYTE FILE STATUS IS NUMERIC. IF    *
+      * SECOND BYTE IS NON-NUMERIC THEN IT WILL BE TREATED AS A       *
+      * BINARY NUMBER.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY FROM TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB06: FILE-STATUS-' IO-STAT1 '/'
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB06: FILE-STATUS-' IO-STATUS
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
