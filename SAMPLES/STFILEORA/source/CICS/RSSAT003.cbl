@@ -37,6 +37,14 @@
        01  FILLER.
            05  RESPONSE-CODE          PIC S9(08) COMP   VALUE +0.
            05  CUST-FILE-KEY          PIC  9(06).
+           05  CUST-LNAME-KEY         PIC  X(30).
+           05  WS-LNAME-SRCH-KEY      PIC  X(30).
+           05  WS-CTSRCH-TRIMMED      PIC  X(20).
+           05  WS-CTSRCH-LEN          PIC  9(02).
+           05  WS-CITY-MATCH-SW       PIC  X(01).
+               88  WS-CITY-MATCHES        VALUE 'Y'.
+           05  WS-SKIP-DUPS-SW        PIC  X(01).
+               88  WS-SKIPPING-DUPS       VALUE 'Y'.
            05  W-IND                  PIC S9(09) COMP.
            05  ABS-TIME               PIC S9(15) COMP-3.
            05  SEL-NBR                PIC  9(2).
@@ -162,10 +170,19 @@
                              MAPSET('RSSAM03')
                              INTO  (RSSAM03I)
            END-EXEC.
-      
+
+      *--- Echo the last-name search/resume field and the "more pages"
+      *--- flag back to screen as soon as they are received, so that
+      *--- the paging paragraphs below can still override them later in
+      *--- this same turn (there is no room in the COMMAREA to carry a
+      *--- 30-byte last name across pseudo-conversational turns).
+           MOVE VLNSRCHI TO VLNSRCHO.
+           MOVE VLNMOREI TO VLNMOREO.
+           MOVE VCTSRCHI TO VCTSRCHO.
+
       *--- Check data.
            PERFORM CHECK-DATA.
-      
+
       *--- Check navigation...
            EVALUATE EIBAID
               WHEN DFHPF3
@@ -177,6 +194,11 @@
               WHEN DFHENTER
                    IF SEL-NBR = 1
                       PERFORM XFER-CUSTOMER-INQ
+                   ELSE
+                      IF VLNSRCHI NOT = SPACES
+                      OR VCTSRCHI NOT = SPACES
+                         PERFORM START-LNAME-SEARCH
+                      END-IF
                    END-IF
               WHEN DFHCLEAR
                    PERFORM LOAD-NEXT-PAGE
@@ -188,6 +210,19 @@
        CHECK-DATA.
            MOVE LOW-VALUE TO VMESSO.
            MOVE ZEROES    TO SEL-NBR.
+
+      *--- Build partial-city search filter (blank = no filter). VSAM
+      *--- has no LIKE predicate, so the city is matched in-memory,
+      *--- record by record, while browsing the CUSTLNAME alternate
+      *--- index (see LOAD-NEXT-PAGE-LNAME).
+           IF VCTSRCHI = SPACES
+              MOVE SPACES TO WS-CTSRCH-TRIMMED
+              MOVE 0      TO WS-CTSRCH-LEN
+           ELSE
+              MOVE FUNCTION TRIM(VCTSRCHI) TO WS-CTSRCH-TRIMMED
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(VCTSRCHI))
+                TO WS-CTSRCH-LEN
+           END-IF.
       
       *--- Check selection column...
            IF  VSELID0L NOT =  0
@@ -288,31 +323,76 @@
       
       *-----------
        PREVIOUS-PAGE.
-           IF COMM-NUM-PG = 1
-              MOVE 'I: already on first page.          ' TO VMESSO
+           IF VLNSRCHI NOT = SPACES
+           OR VCTSRCHI NOT = SPACES
+              PERFORM PREVIOUS-PAGE-LNAME
            ELSE
-              MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O
-              MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O
-              MOVE LOW-VALUE TO VLIBID8O VLIBID9O
-              SUBTRACT 1                FROM COMM-NUM-PG
-              MOVE     COMM-DEB-PG      TO   COMM-DEB-PG-SVT
-              PERFORM  LOAD-PREVIOUS-PAGE
+              IF COMM-NUM-PG = 1
+                 MOVE 'I: already on first page.          ' TO VMESSO
+              ELSE
+                 MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O
+                 MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O
+                 MOVE LOW-VALUE TO VLIBID8O VLIBID9O
+                 SUBTRACT 1                FROM COMM-NUM-PG
+                 MOVE     COMM-DEB-PG      TO   COMM-DEB-PG-SVT
+                 PERFORM  LOAD-PREVIOUS-PAGE
+              END-IF
            END-IF.
-      
+
       *-----------
        NEXT-PAGE.
+           IF VLNSRCHI NOT = SPACES
+           OR VCTSRCHI NOT = SPACES
+              PERFORM NEXT-PAGE-LNAME
+           ELSE
+              IF COMM-FONC NOT = 'SEND'
+              AND ((VLIBID9O = SPACES OR LOW-VALUE) OR
+                   (VLIBID9O NOT =  SPACES AND COMM-DEB-PG-SVT = 0))
+                  MOVE 'I: already on the last page.       ' TO VMESSO
+              ELSE
+                 MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O
+                 MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O
+                 MOVE LOW-VALUE TO VLIBID8O VLIBID9O
+                 ADD      1                    TO   COMM-NUM-PG
+                 MOVE     COMM-DEB-PG-SVT      TO   COMM-DEB-PG
+                 PERFORM  LOAD-NEXT-PAGE
+              END-IF
+           END-IF.
+
+      *-----------
+      * Restart the browse at page 1, in last-name order, from the
+      * value typed into VLNSRCHI...
+       START-LNAME-SEARCH.
+           MOVE 1 TO COMM-NUM-PG.
+           MOVE 0 TO COMM-DEB-PG-SVT.
+           MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O.
+           MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O.
+           MOVE LOW-VALUE TO VLIBID8O VLIBID9O.
+           PERFORM LOAD-NEXT-PAGE-LNAME.
+
+      *-----------
+      * Page forward through the CUSTLNAME alternate index...
+       NEXT-PAGE-LNAME.
            IF COMM-FONC NOT = 'SEND'
-           AND ((VLIBID9O = SPACES OR LOW-VALUE) OR
-                (VLIBID9O NOT =  SPACES AND COMM-DEB-PG-SVT = 0))
+           AND ((VLIBID9O = SPACES OR LOW-VALUE) OR VLNMOREI = SPACES)
                MOVE 'I: already on the last page.       ' TO VMESSO
            ELSE
               MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O
               MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O
               MOVE LOW-VALUE TO VLIBID8O VLIBID9O
-              ADD      1                    TO   COMM-NUM-PG
-              MOVE     COMM-DEB-PG-SVT      TO   COMM-DEB-PG
-              PERFORM  LOAD-NEXT-PAGE
+              ADD      1     TO COMM-NUM-PG
+              PERFORM  LOAD-NEXT-PAGE-LNAME
            END-IF.
+
+      *-----------
+      * Browsing backward by last name is not supported: the resume
+      * key echoed on the screen only tracks the next forward page, and
+      * there is no COMMAREA room to also track the start of the
+      * current page (a 30-byte field), unlike the CUSTIDENT browse
+      * which fits in COMM-DEB-PG/COMM-DEB-PG-SVT.
+       PREVIOUS-PAGE-LNAME.
+           MOVE 'I: previous page unavailable when browsing by name.'
+             TO VMESSO.
       
       *----------
        LOAD-PREVIOUS-PAGE.
@@ -420,12 +500,110 @@
       * End of browse...
            EXEC CICS ENDBR DATASET ('ODCSF0')
            END-EXEC.
-      
+
+      *----------
+      * Browse the CUSTLNAME alternate index (path 'ODCSF0L') forward
+      * from VLNSRCHI, look ahead one extra record to know whether a
+      * further page exists, and echo the resume point back through
+      * VLNSRCHO/VLNMOREO since the COMMAREA cannot carry a last name.
+      * NOTE: the CUSTLNAME alternate index allows duplicate keys, so a
+      * GTEQ STARTBR on a last name shared by more than one customer
+      * always repositions to the FIRST customer with that name. When
+      * COMM-DEB-PG-SVT (idle in this browse mode otherwise) carries
+      * forward the CUSTIDENT of the last customer actually shown, the
+      * records already displayed on earlier pages are skipped here
+      * instead of being re-displayed, so a run of more than 10
+      * customers sharing a last name still makes forward progress.
+       LOAD-NEXT-PAGE-LNAME.
+           MOVE  VLNSRCHI       TO CUST-LNAME-KEY.
+           MOVE  VLNSRCHI       TO WS-LNAME-SRCH-KEY.
+           EXEC CICS STARTBR DATASET ('ODCSF0L')
+                             RIDFLD (CUST-LNAME-KEY)
+                             GTEQ
+                             RESP    (RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE = DFHRESP(NOTOPEN)
+              PERFORM CUSTOMER-FILE-CLOSED
+           END-IF
+
+           IF COMM-DEB-PG-SVT = 0
+              MOVE 'N' TO WS-SKIP-DUPS-SW
+           ELSE
+              MOVE 'Y' TO WS-SKIP-DUPS-SW
+           END-IF
+
+           MOVE SPACES TO VLNMOREO.
+           MOVE 0      TO W-IND.
+           PERFORM UNTIL W-IND > 11
+              EXEC CICS READNEXT DATASET ('ODCSF0L')
+                                 INTO    (QS-ODCSF0-RECORD)
+                                 LENGTH  (LENGTH OF QS-ODCSF0-RECORD)
+                                 RIDFLD  (CUST-LNAME-KEY)
+                                 RESP    (RESPONSE-CODE)
+              END-EXEC
+              IF RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+                 IF WS-SKIPPING-DUPS
+                 AND QS-CUSTLNAME = WS-LNAME-SRCH-KEY
+                 AND QS-CUSTIDENT NOT > COMM-DEB-PG-SVT
+                    CONTINUE
+                 ELSE
+                    MOVE 'N' TO WS-SKIP-DUPS-SW
+                    PERFORM CHECK-CITY-MATCH
+                    IF WS-CITY-MATCHES
+                       ADD +1 TO W-IND
+                       PERFORM LOAD-VSAM-TO-LINES
+                       EVALUATE W-IND
+                          WHEN   1   MOVE SCREEN-LINE TO VLIBID0O
+                          WHEN   2   MOVE SCREEN-LINE TO VLIBID1O
+                          WHEN   3   MOVE SCREEN-LINE TO VLIBID2O
+                          WHEN   4   MOVE SCREEN-LINE TO VLIBID3O
+                          WHEN   5   MOVE SCREEN-LINE TO VLIBID4O
+                          WHEN   6   MOVE SCREEN-LINE TO VLIBID5O
+                          WHEN   7   MOVE SCREEN-LINE TO VLIBID6O
+                          WHEN   8   MOVE SCREEN-LINE TO VLIBID7O
+                          WHEN   9   MOVE SCREEN-LINE TO VLIBID8O
+                          WHEN  10   MOVE SCREEN-LINE TO VLIBID9O
+                                 MOVE QS-CUSTIDENT TO COMM-DEB-PG-SVT
+                          WHEN  11   MOVE 'Y'          TO VLNMOREO
+                                 MOVE QS-CUSTLNAME  TO CUST-LNAME-KEY
+                       END-EVALUATE
+                    END-IF
+                 END-IF
+              ELSE
+                 MOVE 12 TO W-IND
+              END-IF
+           END-PERFORM.
+      * End of browse...
+           EXEC CICS ENDBR DATASET ('ODCSF0L')
+           END-EXEC.
+           IF VLNMOREO = 'Y'
+              MOVE CUST-LNAME-KEY TO VLNSRCHO
+           END-IF.
+
+      *----------
+      * VSAM has no predicate equivalent to SQL LIKE, so the partial
+      * city entered in VCTSRCHI is matched in-memory, one record at
+      * a time, as the CUSTLNAME alternate index is browsed. A blank
+      * VCTSRCHI matches every record (no filter).
+       CHECK-CITY-MATCH.
+           IF WS-CTSRCH-LEN = 0
+              MOVE 'Y' TO WS-CITY-MATCH-SW
+           ELSE
+              IF QS-CUSTCITY(1:WS-CTSRCH-LEN) =
+                 WS-CTSRCH-TRIMMED(1:WS-CTSRCH-LEN)
+                 MOVE 'Y' TO WS-CITY-MATCH-SW
+              ELSE
+                 MOVE 'N' TO WS-CITY-MATCH-SW
+              END-IF
+           END-IF.
+
        PREPARE-ATTRIBUTES.
            MOVE  '8'   TO VPGMSCRA  VDATEA    VTRANSA   VMESSA.
            MOVE  'A'   TO VSELID0A  VSELID1A  VSELID2A  VSELID3A
                           VSELID4A  VSELID5A  VSELID6A  VSELID7A
-                          VSELID8A  VSELID9A.
+                          VSELID8A  VSELID9A  VCTSRCHA.
+           MOVE  'A'   TO VLNSRCHA.
+           MOVE  '8'   TO VLNMOREA.
       
       *----------
       * Move data from WSAM record to screen line
