@@ -281,7 +281,25 @@
                  MOVE    VPHONEI  TO    VS-CUSTPHONE
               END-IF
            END-IF.
-      
+
+      *--- Edit customer's tax-id/national-id (optional, free format)
+           IF VTAXIDL =  0
+           OR VTAXIDI =  SPACES
+              MOVE    SPACES   TO    VS-CUSTTAXID
+           ELSE
+              MOVE    VTAXIDI  TO    VS-CUSTTAXID
+           END-IF.
+
+      *--- Edit customer's address country (defaults to 'US' when left
+      *--- blank, matching the migration default applied to existing
+      *--- records - see the new country-migration batch job)
+           IF VCOUNTRYL =  0
+           OR VCOUNTRYI =  SPACES
+              MOVE    'US'       TO    VS-CUSTCOUNTRY
+           ELSE
+              MOVE    VCOUNTRYI  TO    VS-CUSTCOUNTRY
+           END-IF.
+
       *--- Edit customer's Email address
            MOVE ZEROES  TO TAG-EMAIL.
            IF VEMAILL =  0
@@ -421,7 +439,8 @@
       *-----------
        PREPARE-ATTRIBUTES.
            MOVE  'A'  TO  VLNAMEA   VFNAMEA   VADDRESA  VCITYA
-                          VSTATEA   VDBIRTHA  VEMAILA   VPHONEA.
+                          VSTATEA   VDBIRTHA  VEMAILA   VPHONEA
+                          VTAXIDA   VCOUNTRYA.
       
            MOVE  '8'  TO  VPGMSCRA  VDATEA    VTRANSA
                           VACTIONA  VMESSA.
@@ -531,7 +550,9 @@
            MOVE  SCREEN-DATE         TO VDBIRTHO.
            MOVE  QS-CUSTEMAIL        TO VEMAILO.
            MOVE  QS-CUSTPHONE        TO VPHONEO.
-      
+           MOVE  QS-CUSTTAXID        TO VTAXIDO.
+           MOVE  QS-CUSTCOUNTRY      TO VCOUNTRYO.
+
       *----------
        CLEAR-SCREEN.
            MOVE LOW-VALUE TO RSSAM02O.
@@ -662,6 +683,8 @@
            MOVE VS-CUSTBDATE      TO QS-CUSTBDATE.
            MOVE VS-CUSTEMAIL      TO QS-CUSTEMAIL.
            MOVE VS-CUSTPHONE      TO QS-CUSTPHONE.
+           MOVE VS-CUSTTAXID      TO QS-CUSTTAXID.
+           MOVE VS-CUSTCOUNTRY    TO QS-CUSTCOUNTRY.
       * Update current record
            EXEC CICS REWRITE DATASET ('ODCSF0')
                              FROM    (QS-ODCSF0-RECORD)
