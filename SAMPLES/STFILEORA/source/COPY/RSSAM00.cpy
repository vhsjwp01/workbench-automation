@@ -20,6 +20,11 @@
            02  FILLER REDEFINES CIDCUSTF.
              03 CIDCUSTA    PICTURE X.
            02  CIDCUSTI  PIC X(6).
+           02  VNBCUSTL    COMP  PIC  S9(4).
+           02  VNBCUSTF    PICTURE X.
+           02  FILLER REDEFINES VNBCUSTF.
+             03 VNBCUSTA    PICTURE X.
+           02  VNBCUSTI  PIC X(6).
            02  VMESSL    COMP  PIC  S9(4).
            02  VMESSF    PICTURE X.
            02  FILLER REDEFINES VMESSF.
@@ -36,4 +41,6 @@
            02  FILLER PICTURE X(3).
            02  CIDCUSTO  PIC X(6).
            02  FILLER PICTURE X(3).
+           02  VNBCUSTO  PIC X(6).
+           02  FILLER PICTURE X(3).
            02  VMESSO  PIC X(79).
