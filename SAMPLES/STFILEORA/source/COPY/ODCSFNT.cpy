@@ -0,0 +1,15 @@
+      * ------------------------------------------------------------
+      * Customer note's record description
+      *  -Keyed by customer id plus a per-customer sequence number,
+      *   so a customer can carry several dated notes.
+      *  -Record's length : 88
+      * ------------------------------------------------------------
+       01 QN-ODCSFNT-RECORD.
+          05 QN-NOTE-KEY.
+             10 QN-CUSTIDENT        PIC 9(006).
+             10 QN-NOTESEQ          PIC 9(004).
+          05 QN-NOTEDATE            PIC 9(008).
+          05 QN-NOTEUSERID          PIC X(008).
+          05 QN-NOTETEXT            PIC X(060).
+          05 QN-FILLER              PIC X(002).
+      * ------------------------------------------------------------
