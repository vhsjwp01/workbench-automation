@@ -17,6 +17,10 @@
            10 QS-CUSTBDATE-DD PIC 9(002).
           05 QS-CUSTEMAIL           PIC X(040).
           05 QS-CUSTPHONE           PIC 9(010).
-          05 QS-FILLER              PIC X(100).
+          05 QS-CUSTTAXID           PIC X(015).
+          05 QS-CUSTCOUNTRY         PIC X(002).
+          05 QS-CUSTSTATUS          PIC X(001).
+          05 QS-CUSTCLOSEDT         PIC 9(008).
+          05 QS-FILLER              PIC X(074).
       * ------------------------------------------------------------
       
