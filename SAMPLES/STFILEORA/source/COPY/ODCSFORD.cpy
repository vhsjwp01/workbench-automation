@@ -0,0 +1,15 @@
+      * ------------------------------------------------------------
+      * Customer order's record description
+      *  -Keyed by customer id plus a per-customer order number, so
+      *   a customer can carry several orders.
+      *  -Record's length : 49
+      * ------------------------------------------------------------
+       01 QO-ODCSFORD-RECORD.
+          05 QO-ORDER-KEY.
+             10 QO-CUSTIDENT        PIC 9(006).
+             10 QO-ORDERNUM         PIC 9(006).
+          05 QO-ORDERDATE           PIC 9(008).
+          05 QO-ORDERAMT            PIC 9(007)V99.
+          05 QO-ORDERSTATUS         PIC X(010).
+          05 QO-FILLER              PIC X(010).
+      * ------------------------------------------------------------
