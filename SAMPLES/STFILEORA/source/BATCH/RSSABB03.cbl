@@ -0,0 +1,511 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB03.
+
+       AUTHOR. Metaware.
+      * ------------------------------------------------------------- *
+      *                  Simple Sample Application                    *
+      * ------------------------------------------------------------- *
+      * Description:                                                  *
+      *    -Companion job to RSSABB01: compares the current VSAM      *
+      *     customer file against a prior-run snapshot (produced by   *
+      *     RSSABB02's unload) and prints only the customers that are *
+      *     new, changed, or missing since that snapshot was taken.   *
+      *    -Both inputs are read sequentially in CUSTIDENT order (the *
+      *     VSAM file's primary key, and RSSABB02's unload order) and *
+      *     matched key-by-key, the standard match-merge technique.   *
+      * ------------------------------------------------------------- *
+      * INPUT file 1: VSAM - PJ01AAA.RT.VSAM.CUSTOMER (current)       *
+      * INPUT file 2: QSAM - PJ01AAA.RT.QSAM.CUSTOMER.UNLOAD (prior)  *
+      * Output file : QSAM - delta report (SYSPRINT)                 *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * Delta report output file
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+      * Prior run's snapshot, as unloaded by RSSABB02
+           SELECT PRVCUST-FILE
+               ASSIGN       TO PRVCUST
+               ORGANIZATION is SEQUENTIAL
+               ACCESS MODE  is SEQUENTIAL
+               FILE STATUS  is PRVCUST-STATUS.
+
+      * Customer's data VSAM-KSDS current file
+           SELECT VKSDCUST-FILE
+               ASSIGN       TO VKSDCUST
+               ORGANIZATION is INDEXED
+               ACCESS MODE  is SEQUENTIAL
+               RECORD KEY   is VS-CUSTIDENT
+               FILE STATUS  is VKSDCUST-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  SYSPRINT
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REPORT-REC
+           RECORDING MODE IS F.
+       01  REPORT-REC                 PIC X(132).
+
+       FD   PRVCUST-FILE
+            RECORD CONTAINS 266 CHARACTERS.
+       COPY ODCSF0.
+
+       FD  VKSDCUST-FILE.
+       COPY ODCSF0B.
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+       77  W-LINE                  PIC S9(04) COMP VALUE +60.
+       77  W-MAX-LINE              PIC S9(04) COMP VALUE +12.
+
+      * File status for input and output files
+       01  VKSDCUST-STATUS.
+           05  VKSDCUST-STAT1      pic X.
+           05  VKSDCUST-STAT2      pic X.
+       01  PRVCUST-STATUS.
+           05  PRVCUST-STAT1       pic X.
+           05  PRVCUST-STAT2       pic X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            pic X.
+           05  IO-STAT2            pic X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      pic X.
+           05  TWO-BYTES-RIGHT     pic X.
+       01  TWO-BYTES-BINARY        redefines TWO-BYTES pic 9(4) comp.
+       01  WS-STATUS-MSG            pic X(45)   value SPACES.
+
+       01  APPL-RESULT             pic S9(9)   COMP.
+           88  APPL-AOK            value 0.
+           88  APPL-EOF            value 16.
+       01  DISP-MSG                pic X(80)   value SPACES.
+
+      *-- Match-merge control fields
+       01  WS-CURR-EOF             pic X       value 'N'.
+       01  WS-PRIOR-EOF            pic X       value 'N'.
+       01  WS-CURR-KEY             pic 9(06)   value 0.
+       01  WS-PRIOR-KEY            pic 9(06)   value 0.
+       01  WS-ADD-COUNT            pic 9(06)   value 0.
+       01  WS-CHG-COUNT            pic 9(06)   value 0.
+       01  WS-DEL-COUNT            pic 9(06)   value 0.
+
+      *-- Working zone for date manipulation
+       01  WS-DATE.
+           05  WS-DATE-CC          PIC X(002).
+           05  WS-DATE-YY          PIC X(002).
+           05  WS-DATE-MM          PIC X(002).
+           05  WS-DATE-DD          PIC X(002).
+       01  WE-DATE.
+           05  WE-DATE-MM          PIC X(002).
+           05  FILLER              PIC X(001) VALUE '/'.
+           05  WE-DATE-DD          PIC X(002).
+           05  FILLER              PIC X(001) VALUE '/'.
+           05  WE-DATE-CC          PIC X(002).
+           05  WE-DATE-YY          PIC X(002).
+
+      *-- Description of the report title line
+       01  W-TITLE.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(008) VALUE 'RSSABB03'.
+
+           05  FILLER              PIC X(025) VALUE SPACES.
+           05  FILLER              PIC X(038) VALUE
+               'Simple Sample Application - Delta'.
+           05  FILLER              PIC X(040) VALUE SPACES.
+           05  WT-DATE             PIC X(010).
+
+      *-- Description of a customer's header printed data
+       01  W-CUST-HEADER1.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(008) VALUE '_STATUS_'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(006) VALUE '_ ID _'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(030)
+                               VALUE '_    LAST NAME               _'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(020)
+                               VALUE '_    FIRST NAME    _'.
+           05  FILLER              PIC X(030) VALUE SPACES.
+
+      *-- Description of a customer's header printed data
+       01  W-CUST-HEADER2.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(008) VALUE '--------'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(006) VALUE '------'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(030)
+                               VALUE '------------------------------'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(020)
+                               VALUE '--------------------'.
+           05  FILLER              PIC X(030) VALUE SPACES.
+
+      *-- Description of a customer's printed data
+       01  W-CUST-DETAIL.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WC-STATUS           PIC X(008).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WC-IDENT            PIC ZZZZZ9.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WC-LNAME            PIC X(030).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WC-FNAME            PIC X(020).
+           05  FILLER              PIC X(030) VALUE SPACES.
+
+      *-- Description of the summary line printed at end of report
+       01  W-SUMMARY.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(014) VALUE 'New........: '.
+           05  WS-ADD-DISP         PIC ZZZZZ9.
+           05  FILLER              PIC X(098) VALUE SPACES.
+       01  W-SUMMARY2.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(014) VALUE 'Changed....: '.
+           05  WS-CHG-DISP         PIC ZZZZZ9.
+           05  FILLER              PIC X(098) VALUE SPACES.
+       01  W-SUMMARY3.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(014) VALUE 'Missing....: '.
+           05  WS-DEL-DISP         PIC ZZZZZ9.
+           05  FILLER              PIC X(098) VALUE SPACES.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * Files opening...
+           DISPLAY "Opening input and output files..."
+           OPEN OUTPUT SYSPRINT.
+           PERFORM VKSDCUST-OPEN.
+           PERFORM PRVCUST-OPEN.
+
+      * ------------------------------------------------------------- *
+      * Prime both streams, then match-merge on CUSTIDENT...
+           PERFORM VKSDCUST-GET.
+           PERFORM PRVCUST-GET.
+
+           DISPLAY "Comparing current file against prior snapshot..."
+           PERFORM UNTIL WS-CURR-EOF = 'Y' AND WS-PRIOR-EOF = 'Y'
+              EVALUATE TRUE
+                 WHEN WS-PRIOR-EOF = 'Y'
+                 WHEN WS-CURR-EOF = 'N' AND WS-CURR-KEY < WS-PRIOR-KEY
+                      PERFORM REPORT-NEW-CUSTOMER
+                      PERFORM VKSDCUST-GET
+                 WHEN WS-CURR-EOF = 'Y'
+                 WHEN WS-PRIOR-EOF = 'N' AND WS-PRIOR-KEY < WS-CURR-KEY
+                      PERFORM REPORT-MISSING-CUSTOMER
+                      PERFORM PRVCUST-GET
+                 WHEN OTHER
+                      IF VS-ODCSF0-RECORD NOT = QS-ODCSF0-RECORD
+                         PERFORM REPORT-CHANGED-CUSTOMER
+                      END-IF
+                      PERFORM VKSDCUST-GET
+                      PERFORM PRVCUST-GET
+              END-EVALUATE
+           END-PERFORM.
+
+      * ------------------------------------------------------------- *
+      * Summary and files closing...
+           PERFORM WRITE-SUMMARY.
+           DISPLAY "Closing input and output files..."
+           CLOSE SYSPRINT.
+           PERFORM VKSDCUST-CLOSE.
+           PERFORM PRVCUST-CLOSE.
+
+           DISPLAY "Exiting program..."
+           GOBACK.
+
+      * ------------------------------------------------------------- *
+      * Routines TO do a sequential READ of the VSAM file.            *
+      * ------------------------------------------------------------- *
+       VKSDCUST-GET.
+           IF WS-CURR-EOF = 'Y'
+              EXIT
+           END-IF
+           READ VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+               MOVE VS-CUSTIDENT TO WS-CURR-KEY
+           ELSE
+               IF  VKSDCUST-STATUS = '10'
+                   ADD 16 TO ZERO giving APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO giving APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-CURR-EOF
+               ELSE
+                   MOVE 'RSSABB03: VKSDCUST-FAILURE-GET...'
+
+                     TO   DISP-MSG
+                   MOVE VKSDCUST-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT
+           OPEN INPUT VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB03: VKSDCUST-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB03: VKSDCUST-FAILURE-CLOSE...'
+
+                 TO   DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * Routines TO do a sequential READ of the prior-snapshot file.  *
+      * ------------------------------------------------------------- *
+       PRVCUST-GET.
+           IF WS-PRIOR-EOF = 'Y'
+              EXIT
+           END-IF
+           READ PRVCUST-FILE
+           IF  PRVCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+               MOVE QS-CUSTIDENT TO WS-PRIOR-KEY
+           ELSE
+               IF  PRVCUST-STATUS = '10'
+                   ADD 16 TO ZERO giving APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO giving APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-PRIOR-EOF
+               ELSE
+                   MOVE 'RSSABB03: PRVCUST-FAILURE-GET...'
+
+                     TO   DISP-MSG
+                   MOVE PRVCUST-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       PRVCUST-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN INPUT PRVCUST-FILE
+           IF  PRVCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB03: PRVCUST-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE PRVCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       PRVCUST-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE PRVCUST-FILE
+           IF  PRVCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB03: PRVCUST-FAILURE-CLOSE...'
+
+                 TO   DISP-MSG
+               MOVE PRVCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * A customer present in the current file but not in the prior   *
+      * snapshot -- newly added since last run.                       *
+      *---------------------------------------------------------------*
+       REPORT-NEW-CUSTOMER.
+           MOVE 'NEW'        TO WC-STATUS.
+           MOVE VS-CUSTIDENT TO WC-IDENT.
+           MOVE VS-CUSTLNAME TO WC-LNAME.
+           MOVE VS-CUSTFNAME TO WC-FNAME.
+           PERFORM WRITE-DETAIL-LINE.
+           ADD 1 TO WS-ADD-COUNT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * A customer present in both files, with different data --      *
+      * changed since last run.                                       *
+      *---------------------------------------------------------------*
+       REPORT-CHANGED-CUSTOMER.
+           MOVE 'CHANGED'    TO WC-STATUS.
+           MOVE VS-CUSTIDENT TO WC-IDENT.
+           MOVE VS-CUSTLNAME TO WC-LNAME.
+           MOVE VS-CUSTFNAME TO WC-FNAME.
+           PERFORM WRITE-DETAIL-LINE.
+           ADD 1 TO WS-CHG-COUNT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * A customer present in the prior snapshot but not in the       *
+      * current file -- removed since last run.                       *
+      *---------------------------------------------------------------*
+       REPORT-MISSING-CUSTOMER.
+           MOVE 'MISSING'    TO WC-STATUS.
+           MOVE QS-CUSTIDENT TO WC-IDENT.
+           MOVE QS-CUSTLNAME TO WC-LNAME.
+           MOVE QS-CUSTFNAME TO WC-FNAME.
+           PERFORM WRITE-DETAIL-LINE.
+           ADD 1 TO WS-DEL-COUNT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       WRITE-DETAIL-LINE.
+           IF W-LINE > W-MAX-LINE THEN
+              PERFORM WRITE-NEW-PAGE
+           END-IF
+           WRITE REPORT-REC FROM W-CUST-DETAIL
+                 AFTER ADVANCING 1 LINE
+           ADD 1 TO W-LINE
+           EXIT.
+
+      *---------------------------------------------------------------*
+       WRITE-NEW-PAGE.
+      * Title...
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE
+           MOVE WS-DATE-CC TO  WE-DATE-CC
+           MOVE WS-DATE-YY TO  WE-DATE-YY
+           MOVE WS-DATE-MM TO  WE-DATE-MM
+           MOVE WS-DATE-DD TO  WE-DATE-DD
+           MOVE WE-DATE    TO  WT-DATE
+           WRITE REPORT-REC FROM W-TITLE
+                 AFTER ADVANCING PAGE
+      * Header 1...
+           WRITE REPORT-REC FROM W-CUST-HEADER1
+                 AFTER ADVANCING 2 LINES
+      * Header 2...
+           WRITE REPORT-REC FROM W-CUST-HEADER2
+                 AFTER ADVANCING 1 LINE
+           MOVE 8 TO W-LINE
+           EXIT.
+
+      *---------------------------------------------------------------*
+       WRITE-SUMMARY.
+           MOVE WS-ADD-COUNT TO WS-ADD-DISP
+           WRITE REPORT-REC FROM W-SUMMARY
+                 AFTER ADVANCING 2 LINES
+           MOVE WS-CHG-COUNT TO WS-CHG-DISP
+           WRITE REPORT-REC FROM W-SUMMARY2
+                 AFTER ADVANCING 1 LINE
+           MOVE WS-DEL-COUNT TO WS-DEL-DISP
+           WRITE REPORT-REC FROM W-SUMMARY3
+                 AFTER ADVANCING 1 LINE
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * The following Z-Routines PERFORM administrative tasks         *
+      * for this program.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND the program, display a message and stop the program.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG not = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB03: PROGRAM-IS-ABENDING...'   TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO giving RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY the file status bytes. This routine will DISPLAY as   *
+      * two digits IF the full two byte file status is numeric. IF    *
+      * second byte is non-numeric then it will be treated as a       *
+      * binary number.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS not NUMERIC
+           or  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY from TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB03 FILE-STATUS-' IO-STAT1 '/'
+
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB03 FILE-STATUS-' IO-STATUS
+
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
