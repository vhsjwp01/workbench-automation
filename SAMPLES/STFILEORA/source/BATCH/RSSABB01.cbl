@@ -22,13 +22,26 @@
                   ASSIGN TO UT-S-SYSPRINT.
       
       * Customer's data VSAM-KSDS output file
+      * -Access mode is DYNAMIC so the report can be browsed either by
+      *  CUSTIDENT (the primary key) or, via the CUSTLNAME alternate
+      *  index below, in last-name order.
            SELECT VKSDCUST-FILE
-               ASSIGN       TO VKSDCUST
-               ORGANIZATION is INDEXED
+               ASSIGN              TO VKSDCUST
+               ORGANIZATION        is INDEXED
+               ACCESS MODE         is DYNAMIC
+               RECORD KEY          is QS-CUSTIDENT
+               ALTERNATE RECORD KEY is QS-CUSTLNAME
+                                    WITH DUPLICATES
+               FILE STATUS         is VKSDCUST-STATUS.
+
+      * End-of-suite control-totals file (appended to by every step
+      * of the nightly chain, read back by the consolidated summary)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION is SEQUENTIAL
                ACCESS MODE  is SEQUENTIAL
-               RECORD KEY   is QS-CUSTIDENT
-               FILE STATUS  is VKSDCUST-STATUS.
-      
+               FILE STATUS  is CTLTOT-STATUS.
+
       * ------------------------------------------------------------- *
        DATA DIVISION.
       
@@ -42,10 +55,14 @@
       
        FD  VKSDCUST-FILE.
        COPY ODCSF0.
-      
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
       * ------------------------------------------------------------- *
        WORKING-STORAGE SECTION.
-      
+
        77  W-LINE                  PIC S9(04) COMP VALUE +60.
        77  W-MAX-LINE              PIC S9(04) COMP VALUE +12.
       * File status for input and output files
@@ -55,7 +72,13 @@
        01  QSAMREPT-STATUS.
            05  QSAMREPT-STAT1      pic X.
            05  QSAMREPT-STAT2      pic X.
-      
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        pic X.
+           05  CTLTOT-STAT2        pic X.
+
+      * End-of-suite control-total counter
+       01  WS-REPORTED-COUNT       pic 9(7)    comp value 0.
+
        01  IO-STATUS.
            05  IO-STAT1            pic X.
            05  IO-STAT2            pic X.
@@ -63,6 +86,7 @@
            05  TWO-BYTES-LEFT      pic X.
            05  TWO-BYTES-RIGHT     pic X.
        01  TWO-BYTES-BINARY        redefines TWO-BYTES pic 9(4) comp.
+       01  WS-STATUS-MSG            pic X(45)   value SPACES.
       
        01  END-OF-FILE             pic X       value 'N'.
        01  DISP-MSG                pic X(80)   value SPACES.
@@ -162,7 +186,8 @@
            DISPLAY "Opening input and output files..."
            OPEN OUTPUT SYSPRINT.
            PERFORM VKSDCUST-OPEN.
-      
+           PERFORM VKSDCUST-START-BY-LNAME.
+
       * ------------------------------------------------------------- *
       * QSAM file's sweeping
            DISPLAY "Sweeping INPUT VSAM file..."
@@ -178,13 +203,38 @@
            DISPLAY "Closing INPUT and output files..."
            CLOSE SYSPRINT.
            PERFORM VKSDCUST-CLOSE.
-      
+
+           PERFORM CTLTOT-OPEN.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CTLTOT-CLOSE.
+
            DISPLAY "Exiting program..."
            GOBACK.
       
+      *---------------------------------------------------------------*
+      * Position the browse at the start of the file in last-name
+      * order, via the CUSTLNAME alternate index, so VKSDCUST-GET-NEXT's
+      * sequential reads come back sorted by last name instead of by
+      * CUSTIDENT.
+      *---------------------------------------------------------------*
+       VKSDCUST-START-BY-LNAME.
+           MOVE LOW-VALUES TO QS-CUSTLNAME.
+           START VKSDCUST-FILE KEY IS NOT LESS THAN QS-CUSTLNAME
+           IF  VKSDCUST-STATUS = '00'
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB01: VKSDCUST-FAILURE-START...'
+                 TO DISP-MSG
+               PERFORM Z-DISPLAY-DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       *---------------------------------------------------------------*
        VKSDCUST-GET-NEXT.
-           READ VKSDCUST-FILE.
+           READ VKSDCUST-FILE NEXT RECORD.
            IF  VKSDCUST-STATUS = '00'
                SUBTRACT APPL-RESULT FROM APPL-RESULT
            ELSE
@@ -274,6 +324,7 @@
            WRITE REPORT-REC FROM W-CUST-DETAIL
                  AFTER ADVANCING 1 LINE
            ADD 1 TO W-LINE
+           ADD 1 TO WS-REPORTED-COUNT
            EXIT.
       
       *---------------------------------------------------------------*
@@ -296,11 +347,84 @@
            MOVE 8 TO W-LINE
            EXIT.
       
+      *---------------------------------------------------------------*
+      * Append this program's count to the end-of-suite control-      *
+      * totals file for the consolidated summary report.              *
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTALS.
+           MOVE 'RSSABB01'        TO CTLTOT-PROGRAM
+           MOVE 'REPORTED'        TO CTLTOT-LABEL
+           MOVE WS-REPORTED-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB01: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB01: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB01: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       *---------------------------------------------------------------*
       * The following Z-Routines PERFORM administrative tasks         *
       * for this program.                                             *
       *---------------------------------------------------------------*
-      
+
       *---------------------------------------------------------------*
       * ABEND the program, display a message and stop the program.    *
       *---------------------------------------------------------------*
@@ -330,8 +454,9 @@
                        TWO-BYTES-BINARY
            ELSE
                DISPLAY '* RSSABB01: FILE-STATUS-' IO-STATUS
-      
+
            END-IF
+           COPY ZIOSTAT.
            EXIT.
       
       *---------------------------------------------------------------*
