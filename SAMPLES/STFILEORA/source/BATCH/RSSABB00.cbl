@@ -31,12 +31,29 @@
       
       * Customer's data VSAM-KSDS output file
            SELECT VKSDCUST-FILE
-               ASSIGN       TO VKSDCUST
-               ORGANIZATION is indexed
-               ACCESS MODE  is RANDOM
-               RECORD KEY   is VS-CUSTIDENT
-               FILE STATUS  is VKSDCUST-STATUS.
-      
+               ASSIGN              TO VKSDCUST
+               ORGANIZATION        is indexed
+               ACCESS MODE         is RANDOM
+               RECORD KEY          is VS-CUSTIDENT
+               ALTERNATE RECORD KEY is VS-CUSTLNAME
+                                    WITH DUPLICATES
+               FILE STATUS         is VKSDCUST-STATUS.
+
+      * Rejected/exception rows failing the fixed-format field checks
+           SELECT REJCUST-FILE
+               ASSIGN       TO REJCUST
+               ORGANIZATION is SEQUENTIAL
+               ACCESS MODE  is SEQUENTIAL
+               FILE STATUS  is REJCUST-STATUS.
+
+      * End-of-suite control-totals file (appended to by every step
+      * of the nightly chain, read back by the consolidated summary)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION is SEQUENTIAL
+               ACCESS MODE  is SEQUENTIAL
+               FILE STATUS  is CTLTOT-STATUS.
+
       * ------------------------------------------------------------- *
        DATA DIVISION.
       
@@ -47,7 +64,26 @@
       
        FD  VKSDCUST-FILE.
        COPY ODCSF0B.
-      
+
+       FD   REJCUST-FILE
+            RECORD CONTAINS 280 CHARACTERS.
+       01  REJCUST-RECORD.
+           05  RJ-CUSTIDENT        pic 9(006).
+           05  RJ-CUSTLNAME        pic X(030).
+           05  RJ-CUSTFNAME        pic X(020).
+           05  RJ-CUSTADDRS        pic X(030).
+           05  RJ-CUSTCITY         pic X(020).
+           05  RJ-CUSTSTATE        pic X(002).
+           05  RJ-CUSTBDATE        pic X(008).
+           05  RJ-CUSTEMAIL        pic X(040).
+           05  RJ-CUSTPHONE        pic X(010).
+           05  RJ-REJECT-REASON    pic X(040).
+           05  FILLER              pic X(074).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
       * ------------------------------------------------------------- *
        WORKING-STORAGE SECTION.
       
@@ -58,7 +94,27 @@
        01  QSAMCUST-STATUS.
            05  QSAMCUST-STAT1      pic X.
            05  QSAMCUST-STAT2      pic X.
-      
+       01  REJCUST-STATUS.
+           05  REJCUST-STAT1       pic X.
+           05  REJCUST-STAT2       pic X.
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        pic X.
+           05  CTLTOT-STAT2        pic X.
+
+      * End-of-suite control-total counters
+       01  WS-LOADED-COUNT         pic 9(7)    comp value 0.
+       01  WS-REJECT-COUNT         pic 9(7)    comp value 0.
+
+      * Fixed-format field validation working storage
+       01  WS-RECORD-VALID-SW      pic X       value 'Y'.
+           88  RECORD-VALID                    value 'Y'.
+           88  RECORD-INVALID                  value 'N'.
+       01  WS-REJECT-REASON        pic X(040)  value SPACES.
+       01  WS-FULL-YEAR             pic 9(4).
+       01  WS-MAX-DAY               pic 9(2).
+       01  WS-DAYS-IN-MONTH-TABLE   value '312831303130313130313031'.
+           05  WS-DAYS-IN-MONTH    pic 9(2)    occurs 12.
+
        01  IO-STATUS.
            05  IO-STAT1            pic X.
            05  IO-STAT2            pic X.
@@ -66,6 +122,7 @@
            05  TWO-BYTES-LEFT      pic X.
            05  TWO-BYTES-RIGHT     pic X.
        01  TWO-BYTES-BINARY        redefines TWO-BYTES pic 9(4) comp.
+       01  WS-STATUS-MSG            pic X(45)   value SPACES.
       
        01  END-OF-FILE             pic X       value 'N'.
        01  DISP-MSG                pic X(80)   value SPACES.
@@ -81,24 +138,36 @@
            DISPLAY "Opening input and output files..."
            PERFORM QSAMCUST-OPEN.
            PERFORM VKSDCUST-OPEN.
-      
+           PERFORM REJCUST-OPEN.
+
       * ------------------------------------------------------------- *
       * QSAM file's sweeping
            DISPLAY "Sweeping INPUT QSAM file..."
            PERFORM UNTIL END-OF-FILE = 'Y'
               PERFORM QSAMCUST-GET
               IF END-OF-FILE = 'N'
-                 MOVE QS-ODCSF0-RECORD TO VS-ODCSF0-RECORD
-                 PERFORM VKSDCUST-WRITE
+                 PERFORM VALIDATE-RECORD
+                 IF RECORD-VALID
+                    MOVE QS-ODCSF0-RECORD TO VS-ODCSF0-RECORD
+                    PERFORM VKSDCUST-WRITE
+                    ADD 1 TO WS-LOADED-COUNT
+                 ELSE
+                    PERFORM WRITE-REJECT-RECORD
+                 END-IF
               END-IF
            END-PERFORM.
-      
+
       * ------------------------------------------------------------- *
       * Files closing...
            DISPLAY "Closing INPUT and output files..."
            PERFORM VKSDCUST-CLOSE.
            PERFORM QSAMCUST-CLOSE.
-      
+           PERFORM REJCUST-CLOSE.
+
+           PERFORM CTLTOT-OPEN.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CTLTOT-CLOSE.
+
            DISPLAY "Exiting program..."
            GOBACK.
       
@@ -178,6 +247,75 @@
            END-IF
            EXIT.
       
+      * ------------------------------------------------------------- *
+      * Validate the just-read QSAM record's fixed-format fields      *
+      * before it is allowed onto the VSAM-KSDS file. A record        *
+      * failing any check here is routed to the reject file instead   *
+      * of being written.                                             *
+      * ------------------------------------------------------------- *
+       VALIDATE-RECORD.
+           set RECORD-VALID to TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+      * Customer ID must be present and numeric...
+           IF QS-CUSTIDENT NOT NUMERIC or QS-CUSTIDENT = 0
+              set RECORD-INVALID to TRUE
+              MOVE 'INVALID CUSTIDENT' TO WS-REJECT-REASON
+           END-IF.
+
+      * Phone number must be numeric...
+           IF RECORD-VALID
+              IF QS-CUSTPHONE NOT NUMERIC
+                 set RECORD-INVALID to TRUE
+                 MOVE 'INVALID CUSTPHONE' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+      * Birthdate must be a real CCYYMMDD calendar date...
+           IF RECORD-VALID
+              PERFORM VALIDATE-BIRTHDATE
+           END-IF.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * CHECK QS-CUSTBDATE AGAINST REAL CALENDAR RULES (NUMERIC, A     *
+      * MONTH 01-12 AND A DAY THAT EXISTS IN THAT MONTH, ACCOUNTING    *
+      * FOR LEAP YEARS).                                               *
+      *---------------------------------------------------------------*
+       VALIDATE-BIRTHDATE.
+           IF QS-CUSTBDATE NOT NUMERIC
+              set RECORD-INVALID to TRUE
+              MOVE 'INVALID CUSTBDATE - NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+              IF QS-CUSTBDATE-MM < 1 or QS-CUSTBDATE-MM > 12
+                 set RECORD-INVALID to TRUE
+                 MOVE 'INVALID CUSTBDATE - BAD MONTH'
+                   TO WS-REJECT-REASON
+              ELSE
+                 IF QS-CUSTBDATE-DD < 1
+                    set RECORD-INVALID to TRUE
+                    MOVE 'INVALID CUSTBDATE - BAD DAY'
+                      TO WS-REJECT-REASON
+                 ELSE
+                    COMPUTE WS-FULL-YEAR =
+                       QS-CUSTBDATE-CC * 100 + QS-CUSTBDATE-YY
+                    MOVE WS-DAYS-IN-MONTH(QS-CUSTBDATE-MM) TO WS-MAX-DAY
+                    IF QS-CUSTBDATE-MM = 2
+                    and FUNCTION MOD(WS-FULL-YEAR, 4) = 0
+                    and (FUNCTION MOD(WS-FULL-YEAR, 100) NOT = 0
+                         or FUNCTION MOD(WS-FULL-YEAR, 400) = 0)
+                       ADD 1 TO WS-MAX-DAY
+                    END-IF
+                    IF QS-CUSTBDATE-DD > WS-MAX-DAY
+                       set RECORD-INVALID to TRUE
+                       MOVE 'INVALID CUSTBDATE - BAD DAY FOR MONTH'
+                         TO WS-REJECT-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+
       * ------------------------------------------------------------- *
       * Routines to open and populate the VSAM file.                  *
       * ------------------------------------------------------------- *
@@ -253,11 +391,169 @@
            END-IF
            EXIT.
       
+      *---------------------------------------------------------------*
+       REJCUST-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN OUTPUT REJCUST-FILE
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB00: REJCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       REJCUST-WRITE.
+           WRITE REJCUST-RECORD
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB00: REJCUST-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       REJCUST-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE REJCUST-FILE
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB00: REJCUST-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BUILD AND WRITE ONE REJECT RECORD FOR A RECORD FAILING         *
+      * VALIDATE-RECORD.                                               *
+      *---------------------------------------------------------------*
+       WRITE-REJECT-RECORD.
+           MOVE QS-CUSTIDENT     TO RJ-CUSTIDENT.
+           MOVE QS-CUSTLNAME     TO RJ-CUSTLNAME.
+           MOVE QS-CUSTFNAME     TO RJ-CUSTFNAME.
+           MOVE QS-CUSTADDRS     TO RJ-CUSTADDRS.
+           MOVE QS-CUSTCITY      TO RJ-CUSTCITY.
+           MOVE QS-CUSTSTATE     TO RJ-CUSTSTATE.
+           MOVE QS-CUSTBDATE     TO RJ-CUSTBDATE.
+           MOVE QS-CUSTEMAIL     TO RJ-CUSTEMAIL.
+           MOVE QS-CUSTPHONE     TO RJ-CUSTPHONE.
+           MOVE WS-REJECT-REASON TO RJ-REJECT-REASON.
+           PERFORM REJCUST-WRITE.
+           ADD 1 TO WS-REJECT-COUNT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Append this program's count to the end-of-suite control-      *
+      * totals file for the consolidated summary report.              *
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTALS.
+           MOVE 'RSSABB00'      TO CTLTOT-PROGRAM
+           MOVE 'LOADED'        TO CTLTOT-LABEL
+           MOVE WS-LOADED-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           MOVE 'RSSABB00'      TO CTLTOT-PROGRAM
+           MOVE 'REJECTED'      TO CTLTOT-LABEL
+           MOVE WS-REJECT-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB00: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB00: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB00: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       *---------------------------------------------------------------*
       * The following Z-Routines PERFORM administrative tasks         *
       * for this program.                                             *
       *---------------------------------------------------------------*
-      
+
       *---------------------------------------------------------------*
       * ABEND the program, displayu a message and stop the program.   *
       *---------------------------------------------------------------*
@@ -287,8 +583,9 @@
                        TWO-BYTES-BINARY
            ELSE
                DISPLAY '* RSSABB00 FILE-STATUS-' IO-STATUS
-      
+
            END-IF
+           COPY ZIOSTAT.
            EXIT.
       
       *---------------------------------------------------------------*
