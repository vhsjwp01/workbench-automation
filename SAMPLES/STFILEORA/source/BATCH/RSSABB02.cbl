@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB02.
+
+       AUTHOR. Metaware.
+      * ------------------------------------------------------------- *
+      *                  Simple Sample Application                    *
+      * ------------------------------------------------------------- *
+      * Description:                                                  *
+      *    -This program reads the VSAM-KSDS customer's file          *
+      *     sequentially and unloads every record, unchanged, to a    *
+      *     flat QSAM file in the same layout RSSABB00 loads from --  *
+      *     for offsite backup or transfer to another environment.    *
+      * ------------------------------------------------------------- *
+      * INPUT file : VSAM - PJ01AAA.RT.VSAM.CUSTOMER                  *
+      * Output file: QSAM - PJ01AAA.RT.QSAM.CUSTOMER.UNLOAD           *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * Customer's data sequential output file
+           SELECT QSAMCUST-FILE
+               ASSIGN       TO QSAMCUST
+               ORGANIZATION is SEQUENTIAL
+               ACCESS MODE  is SEQUENTIAL
+               FILE STATUS  is QSAMCUST-STATUS.
+
+      * Customer's data VSAM-KSDS input file
+           SELECT VKSDCUST-FILE
+               ASSIGN       TO VKSDCUST
+               ORGANIZATION is INDEXED
+               ACCESS MODE  is SEQUENTIAL
+               RECORD KEY   is VS-CUSTIDENT
+               FILE STATUS  is VKSDCUST-STATUS.
+
+      * End-of-suite control-totals file (appended to by every step
+      * of the nightly chain, read back by the consolidated summary)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION is SEQUENTIAL
+               ACCESS MODE  is SEQUENTIAL
+               FILE STATUS  is CTLTOT-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD   QSAMCUST-FILE
+            RECORD CONTAINS 266 CHARACTERS.
+       COPY ODCSF0.
+
+       FD  VKSDCUST-FILE.
+       COPY ODCSF0B.
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * File status for input and output files
+       01  VKSDCUST-STATUS.
+           05  VKSDCUST-STAT1      pic X.
+           05  VKSDCUST-STAT2      pic X.
+       01  QSAMCUST-STATUS.
+           05  QSAMCUST-STAT1      pic X.
+           05  QSAMCUST-STAT2      pic X.
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        pic X.
+           05  CTLTOT-STAT2        pic X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            pic X.
+           05  IO-STAT2            pic X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      pic X.
+           05  TWO-BYTES-RIGHT     pic X.
+       01  TWO-BYTES-BINARY        redefines TWO-BYTES pic 9(4) comp.
+       01  WS-STATUS-MSG            pic X(45)   value SPACES.
+
+       01  END-OF-FILE             pic X       value 'N'.
+       01  DISP-MSG                pic X(80)   value SPACES.
+       01  APPL-RESULT             pic S9(9)   COMP.
+           88  APPL-AOK            value 0.
+           88  APPL-EOF            value 16.
+       01  WS-UNLOAD-COUNT         pic 9(06)   value 0.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * Files opening...
+           DISPLAY "Opening input and output files..."
+           PERFORM VKSDCUST-OPEN.
+           PERFORM QSAMCUST-OPEN.
+
+      * ------------------------------------------------------------- *
+      * VSAM file's sweeping
+           DISPLAY "Unloading VSAM file to QSAM..."
+           PERFORM UNTIL END-OF-FILE = 'Y'
+              PERFORM VKSDCUST-GET
+              IF END-OF-FILE = 'N'
+                 MOVE VS-ODCSF0-RECORD TO QS-ODCSF0-RECORD
+                 PERFORM QSAMCUST-WRITE
+                 ADD 1 TO WS-UNLOAD-COUNT
+              END-IF
+           END-PERFORM.
+
+      * ------------------------------------------------------------- *
+      * Files closing...
+           DISPLAY "Closing input and output files..."
+           PERFORM QSAMCUST-CLOSE.
+           PERFORM VKSDCUST-CLOSE.
+
+           DISPLAY "Records unloaded: " WS-UNLOAD-COUNT.
+
+           PERFORM CTLTOT-OPEN.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CTLTOT-CLOSE.
+
+           DISPLAY "Exiting program..."
+           GOBACK.
+
+      * ------------------------------------------------------------- *
+      * Routines TO do a sequential READ of the VSAM file.            *
+      * ------------------------------------------------------------- *
+       VKSDCUST-GET.
+           READ VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               IF  VKSDCUST-STATUS = '10'
+                   ADD 16 TO ZERO giving APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO giving APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   MOVE 'RSSABB02: VKSDCUST-FAILURE-GET...'
+
+                     TO   DISP-MSG
+                   MOVE VKSDCUST-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT
+           OPEN INPUT VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: VKSDCUST-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: VKSDCUST-FAILURE-CLOSE...'
+
+                 TO   DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * Routines to open and populate the QSAM file.                  *
+      * ------------------------------------------------------------- *
+       QSAMCUST-WRITE.
+           WRITE QS-ODCSF0-RECORD
+           IF  QSAMCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: QSAMCUST-FAILURE-WRITE...'
+
+                 TO   DISP-MSG
+               MOVE QSAMCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       QSAMCUST-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN OUTPUT QSAMCUST-FILE
+           IF  QSAMCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: QSAMCUST-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE QSAMCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       QSAMCUST-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE QSAMCUST-FILE
+           IF  QSAMCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: QSAMCUST, FAILURE, CLOSE...'
+
+                 TO DISP-MSG
+               MOVE QSAMCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Append this program's count to the end-of-suite control-      *
+      * totals file for the consolidated summary report.              *
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTALS.
+           MOVE 'RSSABB02'       TO CTLTOT-PROGRAM
+           MOVE 'UNLOADED'       TO CTLTOT-LABEL
+           MOVE WS-UNLOAD-COUNT  TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CTLTOT-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CTLTOT-FAILURE-WRITE...'
+
+                 TO   DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB02: CTLTOT, FAILURE, CLOSE...'
+
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * The following Z-Routines PERFORM administrative tasks         *
+      * for this program.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND the program, displayu a message and stop the program.   *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG not = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB02: PROGRAM-IS-ABENDING...'   TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO giving RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY the file status bytes. This routine will DISPLAY as   *
+      * two digits IF the full two byte file status is numeric. IF    *
+      * second byte is non-numeric then it will be treated as a       *
+      * binary number.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS not NUMERIC
+           or  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY from TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB02 FILE-STATUS-' IO-STAT1 '/'
+
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB02 FILE-STATUS-' IO-STATUS
+
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
