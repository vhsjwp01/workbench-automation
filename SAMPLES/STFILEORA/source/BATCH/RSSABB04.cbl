@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSABB04.
+
+       AUTHOR. Metaware.
+      * ------------------------------------------------------------- *
+      *                  Simple Sample Application                    *
+      * ------------------------------------------------------------- *
+      * Description:                                                  *
+      *    -One-time migration job that defaults QS-CUSTCOUNTRY to    *
+      *     'US' for every record already in the VSAM-KSDS customer   *
+      *     file that does not yet have a country populated.          *
+      * ------------------------------------------------------------- *
+      * Input/Output file: VSAM - PJ01AAA.RT.VSAM.CUSTOMER            *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * Migration summary report output file
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+      * Customer's data VSAM-KSDS file
+           SELECT VKSDCUST-FILE
+               ASSIGN       TO VKSDCUST
+               ORGANIZATION is INDEXED
+               ACCESS MODE  is SEQUENTIAL
+               RECORD KEY   is QS-CUSTIDENT
+               FILE STATUS  is VKSDCUST-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  SYSPRINT
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REPORT-REC
+           RECORDING MODE IS F.
+       01  REPORT-REC                 PIC X(132).
+
+       FD  VKSDCUST-FILE.
+       COPY ODCSF0.
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * File status for input and output files
+       01  VKSDCUST-STATUS.
+           05  VKSDCUST-STAT1      pic X.
+           05  VKSDCUST-STAT2      pic X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            pic X.
+           05  IO-STAT2            pic X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      pic X.
+           05  TWO-BYTES-RIGHT     pic X.
+       01  TWO-BYTES-BINARY        redefines TWO-BYTES pic 9(4) comp.
+       01  WS-STATUS-MSG            pic X(45)   value SPACES.
+
+       01  END-OF-FILE             pic X       value 'N'.
+       01  DISP-MSG                pic X(80)   value SPACES.
+       01  APPL-RESULT             pic S9(9)   COMP.
+           88  APPL-AOK            value 0.
+           88  APPL-EOF            value 16.
+
+      * Run statistics
+       01  WS-MIGRATED-COUNT       PIC 9(7) COMP VALUE 0.
+       01  WS-READ-COUNT           PIC 9(7) COMP VALUE 0.
+
+      *-- Description of the end-of-job control-total report title
+       01  W-RPT-TITLE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(040)
+                          VALUE 'RSSABB04 - CUSTOMER COUNTRY MIGRATION'.
+           05  FILLER              PIC X(082) VALUE SPACES.
+
+      *-- Description of one control-total report line
+       01  W-RPT-COUNT-LINE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WR-COUNT-LABEL      PIC X(014).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-COUNT-VALUE      PIC ZZZZZZ9.
+           05  FILLER              PIC X(100) VALUE SPACES.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * Files opening...
+           DISPLAY "Opening input and output files..."
+           OPEN OUTPUT SYSPRINT.
+           PERFORM VKSDCUST-OPEN.
+
+      * ------------------------------------------------------------- *
+      * VSAM file's sweeping
+           DISPLAY "Sweeping VSAM customer file..."
+           PERFORM UNTIL END-OF-FILE = 'Y'
+              PERFORM VKSDCUST-GET
+              IF END-OF-FILE = 'N'
+                 PERFORM MIGRATE-CUSTCOUNTRY
+              END-IF
+           END-PERFORM.
+
+      * ------------------------------------------------------------- *
+      * Files closing...
+           DISPLAY "Closing input and output files..."
+           PERFORM VKSDCUST-CLOSE.
+           PERFORM DISPLAY-RUN-STATISTICS.
+           PERFORM WRITE-CONTROL-TOTAL-REPORT.
+           CLOSE SYSPRINT.
+
+           DISPLAY "Exiting program..."
+           GOBACK.
+
+      * ------------------------------------------------------------- *
+      * Default QS-CUSTCOUNTRY to 'US' for a record that is currently *
+      * blank, matching the default applied by the online             *
+      * transactions to new/unchanged customers (see RSSAT002).       *
+      * ------------------------------------------------------------- *
+       MIGRATE-CUSTCOUNTRY.
+           ADD 1 TO WS-READ-COUNT.
+           IF QS-CUSTCOUNTRY = SPACES
+           OR QS-CUSTCOUNTRY = LOW-VALUES
+              MOVE 'US' TO QS-CUSTCOUNTRY
+              REWRITE QS-ODCSF0-RECORD
+              IF  VKSDCUST-STATUS = '00'
+                  SUBTRACT APPL-RESULT FROM APPL-RESULT
+                  ADD 1 TO WS-MIGRATED-COUNT
+              ELSE
+                  ADD 12 TO ZERO GIVING APPL-RESULT
+                  MOVE 'RSSABB04: VKSDCUST-FAILURE-REWRITE...'
+                    TO DISP-MSG
+                  MOVE VKSDCUST-STATUS TO IO-STATUS
+                  PERFORM Z-DISPLAY-DISP-MSG
+                  PERFORM Z-DISPLAY-IO-STATUS
+                  PERFORM Z-ABEND-PROGRAM
+              END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Display the end-of-job run statistics.                        *
+      *---------------------------------------------------------------*
+       DISPLAY-RUN-STATISTICS.
+           DISPLAY 'RSSABB04: RUN STATISTICS...'
+           DISPLAY '   RECORDS READ     : ' WS-READ-COUNT
+           DISPLAY '   RECORDS MIGRATED : ' WS-MIGRATED-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Write the end-of-job control-total summary report to SYSPRINT.*
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTAL-REPORT.
+           WRITE REPORT-REC FROM W-RPT-TITLE.
+           MOVE SPACES          TO REPORT-REC
+           WRITE REPORT-REC.
+
+           MOVE 'READ         :' TO WR-COUNT-LABEL
+           MOVE WS-READ-COUNT    TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'MIGRATED     :' TO WR-COUNT-LABEL
+           MOVE WS-MIGRATED-COUNT TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * Routines to do a sequential READ of the VSAM file.            *
+      * ------------------------------------------------------------- *
+       VKSDCUST-GET.
+           READ VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               IF  VKSDCUST-STATUS = '10'
+                   ADD 16 TO ZERO giving APPL-RESULT
+               ELSE
+                   ADD 12 TO ZERO giving APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   MOVE 'RSSABB04: VKSDCUST-FAILURE-GET...'
+
+                     TO   DISP-MSG
+                   MOVE VKSDCUST-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-DISP-MSG
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-OPEN.
+           ADD 8 TO ZERO giving APPL-RESULT
+           OPEN I-O VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB04: VKSDCUST-FAILURE-OPEN...'
+
+                 TO DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       VKSDCUST-CLOSE.
+           ADD 8 TO ZERO giving APPL-RESULT.
+           CLOSE VKSDCUST-FILE
+           IF  VKSDCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT from APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO giving APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSABB04: VKSDCUST-FAILURE-CLOSE...'
+
+                 TO   DISP-MSG
+               MOVE VKSDCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * The following Z-Routines perform administrative tasks         *
+      * for this program.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * Abend the program, display a message and stop the program.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG not = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSABB04: PROGRAM-IS-ABENDING...'  TO DISP-MSG
+
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO giving RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * Display the file status bytes. This routine will display as   *
+      * two digits if the full two byte file status is numeric. If    *
+      * second byte is non-numeric then it will be treated as a       *
+      * binary number.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS not NUMERIC
+           or  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY from TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSABB04: FILE-STATUS-' IO-STAT1 '/'
+
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSABB04: FILE-STATUS-' IO-STATUS
+
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
