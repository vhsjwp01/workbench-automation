@@ -77,6 +77,28 @@
        01  TMP-UNIX-VAR-NAME     PIC X(30).
        01  TMP-UNIX-VAR-VALUE    PIC X(256).
 
+*     *-* config-override fields: an assign-name whose resolution is
+*     *-* forced via DD_<assign>_OVERRIDE_TYPE / _OVERRIDE_DML skips
+*     *-* the .rdb lookup entirely.
+       01  TMP-OVERRIDE-VAR-NAME  PIC X(40).
+       01  TMP-OVERRIDE-TYPE      PIC X(256).
+       01  TMP-OVERRIDE-DML       PIC X(256).
+
+*     *-* cache of assign-names already resolved this run, so the
+*     *-* .rdb file is opened and read at most once per assign-name
+*     *-* for the life of the run (working-storage of a called
+*     *-* subprogram persists across calls within the run unit).
+       01  WS-CACHE-COUNT        PIC S9(4) COMP VALUE 0.
+       01  WS-CACHE-MAX          PIC S9(4) COMP VALUE 200.
+       01  WS-CACHE-FOUND        PIC X VALUE "N".
+           88 CACHE-ENTRY-FOUND  VALUE "Y".
+       01  WS-CACHE-SUB          PIC S9(4) COMP VALUE 0.
+       01  WS-CACHE-TABLE.
+           05 WS-CACHE-ENTRY OCCURS 200 TIMES.
+              10 WC-ASSIGN-NAME        PIC X(30).
+              10 WC-ACCESS-TYPE-CHAR   PIC X.
+              10 WC-DML-LOGICAL-NAME   PIC X(256).
+
        01  CBLTE-FILE-DETAILS.
            03 CBLTE-FE-FILESIZE       PIC X(08).
            03 CBLTE-FE-DATE.
@@ -119,9 +141,24 @@
            END-IF.
            
            MOVE SPACES TO DML-LOGICAL-NAME.
+
+*     *
+*     * If this assign-name was already resolved earlier in this run,
+*     * reuse the cached result instead of reopening the .rdb file.
+*     *
+           PERFORM CACHE-LOOKUP.
+           IF CACHE-ENTRY-FOUND
+             IF MT-DBACS-TRACE NOT < 7
+ Trace         DISPLAY "TRACE:"
+ Trace         DISPLAY "FILEDML-0002. mwgetfileinfo. "
+ Trace                 "ASSIGN=" GFI-INPUT-ASSIGN-NAME
+ Trace                 " RESOLVED FROM CACHE"
+             END-IF
+             GO TO P-GOBACK
+           END-IF.
 *     *
 *     * Get the Assign value, setted by the JCL : export DD_<assign>=
-*     * 
+*     *
        GET-ASSIGN.
            MOVE SPACES TO TMP-UNIX-VAR-NAME.
            STRING 
@@ -144,12 +181,68 @@
 
            MOVE TMP-UNIX-VAR-VALUE TO UNIX-VAR-ASSIGN.
 
+*     *
+*     * If a config-override is set for this assign-name, use it
+*     * directly and skip the .rdb lookup entirely. This lets a new
+*     * environment force a resolution before its .rdb metadata files
+*     * are fully built out.
+*     *
+       CHECK-OVERRIDE.
+           MOVE SPACES TO TMP-OVERRIDE-VAR-NAME.
+           STRING
+            "DD_" GFI-INPUT-ASSIGN-NAME DELIMITED BY SPACE
+            "_OVERRIDE_TYPE" DELIMITED BY SIZE
+            INTO TMP-OVERRIDE-VAR-NAME
+           END-STRING.
+           MOVE SPACES TO TMP-OVERRIDE-TYPE.
+           DISPLAY TMP-OVERRIDE-VAR-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT TMP-OVERRIDE-TYPE FROM ENVIRONMENT-VALUE.
+
+           IF TMP-OVERRIDE-TYPE = SPACES
+             GO TO CHECK-RDB-FILE
+           END-IF.
+
+           IF MT-DBACS-TRACE NOT < 7
+ Trace       DISPLAY "TRACE:"
+ Trace       DISPLAY "FILEDML-0004. mwgetfileinfo. "
+ Trace               "ASSIGN=" GFI-INPUT-ASSIGN-NAME
+ Trace               " FORCED BY OVERRIDE TO " TMP-OVERRIDE-TYPE
+           END-IF.
+
+           IF TMP-OVERRIDE-TYPE (1:1) = "F"
+             SET ACCESS-TYPE-IS-FILE TO TRUE
+             GO TO END-CHECK-RDB-FILE
+           END-IF.
+
+           SET ACCESS-TYPE-IS-TABLE TO TRUE.
+           MOVE SPACES TO TMP-OVERRIDE-VAR-NAME.
+           STRING
+            "DD_" GFI-INPUT-ASSIGN-NAME DELIMITED BY SPACE
+            "_OVERRIDE_DML" DELIMITED BY SIZE
+            INTO TMP-OVERRIDE-VAR-NAME
+           END-STRING.
+           MOVE SPACES TO TMP-OVERRIDE-DML.
+           DISPLAY TMP-OVERRIDE-VAR-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT TMP-OVERRIDE-DML FROM ENVIRONMENT-VALUE.
+
+           IF TMP-OVERRIDE-DML = SPACE
+ Error       DISPLAY "ERROR:"
+ Error       DISPLAY "FILEDML-1006: mwgetfileinfo. "
+ Error               "UNIX VARIABLE "
+ Error               TMP-OVERRIDE-VAR-NAME " IS EMPTY"
+             SET ACCESS-TYPE-IS-ERROR TO TRUE
+             GO TO P-GOBACK
+           END-IF.
+
+           MOVE TMP-OVERRIDE-DML TO DML-LOGICAL-NAME.
+           GO TO END-CHECK-RDB-FILE.
+
 *     *
 *     *    get the module name written in the RDB
 
 *     *    Add ".rdb" to UNIX-VAR_ASSIGN
-*     *    check if a file exists 
-*     *    IF a ".rdb"-exist then access to TABLE is assumed, and set 
+*     *    check if a file exists
+*     *    IF a ".rdb"-exist then access to TABLE is assumed, and set
 *     *    dml-logical-name to last-part
 *     *    else file-access is true
 *     *
@@ -247,6 +340,8 @@
            MOVE SELECTED-WORD (WORD-REL-MOD-NAME) TO DML-LOGICAL-NAME.
        END-CHECK-RDB-FILE.
 
+           PERFORM CACHE-STORE.
+
        P-GOBACK.
            IF MT-DBACS-TRACE NOT < 7
  Trace       DISPLAY "TRACE:"
@@ -257,3 +352,58 @@
  Trace               "DML-NAME=" DML-LOGICAL-NAME
            END-IF.
            EXIT PROGRAM.
+
+*     *
+*     * Look up GFI-INPUT-ASSIGN-NAME in the in-memory cache. Sets
+*     * WS-CACHE-FOUND to "Y" and restores ACCESS-TYPE and
+*     * DML-LOGICAL-NAME from the cached entry when found.
+*     *
+       CACHE-LOOKUP.
+           MOVE "N" TO WS-CACHE-FOUND.
+           PERFORM VARYING WS-CACHE-SUB FROM 1 BY 1
+                     UNTIL WS-CACHE-SUB > WS-CACHE-COUNT
+                        OR CACHE-ENTRY-FOUND
+             IF WC-ASSIGN-NAME (WS-CACHE-SUB) = GFI-INPUT-ASSIGN-NAME
+               MOVE "Y" TO WS-CACHE-FOUND
+               IF WC-ACCESS-TYPE-CHAR (WS-CACHE-SUB) = "F"
+                 SET ACCESS-TYPE-IS-FILE TO TRUE
+               ELSE
+                 SET ACCESS-TYPE-IS-TABLE TO TRUE
+               END-IF
+               MOVE WC-DML-LOGICAL-NAME (WS-CACHE-SUB)
+                 TO DML-LOGICAL-NAME
+             END-IF
+           END-PERFORM.
+           EXIT.
+
+*     *
+*     * Add the just-resolved assign-name to the cache so the next
+*     * call for the same assign-name does not reopen the .rdb file.
+*     * Error resolutions are not cached, so a transient failure can
+*     * still be retried on the next call.
+*     *
+       CACHE-STORE.
+           IF ACCESS-TYPE-IS-ERROR
+             GO TO END-CACHE-STORE
+           END-IF.
+           IF WS-CACHE-COUNT NOT < WS-CACHE-MAX
+ Trace       IF MT-DBACS-TRACE NOT < 7
+ Trace         DISPLAY "TRACE:"
+ Trace         DISPLAY "FILEDML-0003. mwgetfileinfo. "
+ Trace                 "CACHE IS FULL, NOT CACHING "
+ Trace                 GFI-INPUT-ASSIGN-NAME
+ Trace       END-IF
+             GO TO END-CACHE-STORE
+           END-IF.
+           ADD 1 TO WS-CACHE-COUNT.
+           MOVE GFI-INPUT-ASSIGN-NAME
+             TO WC-ASSIGN-NAME (WS-CACHE-COUNT).
+           IF ACCESS-TYPE-IS-FILE
+             MOVE "F" TO WC-ACCESS-TYPE-CHAR (WS-CACHE-COUNT)
+           ELSE
+             MOVE "T" TO WC-ACCESS-TYPE-CHAR (WS-CACHE-COUNT)
+           END-IF.
+           MOVE DML-LOGICAL-NAME
+             TO WC-DML-LOGICAL-NAME (WS-CACHE-COUNT).
+       END-CACHE-STORE.
+           EXIT.
