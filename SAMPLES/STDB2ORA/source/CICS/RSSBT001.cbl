@@ -41,6 +41,55 @@
        01  SWITCHES.
            05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
                88  CUSTOMER-FOUND                     VALUE 'Y'.
+
+      * Household/related-customer link, read alongside the rest of
+      * the customer's row and shown on screen for a PF5 jump...
+       01  WS-CUSTRELID                    PIC X(06)  VALUE SPACES.
+
+      *--- PII-view security table: CUSTEMAIL/CUSTPHONE are only shown
+      *--- in full to these signed-on user IDs, everyone else sees a
+      *--- masked value (privacy policy, not a table the user can edit)
+       01  WS-PII-AUTH-USERID               PIC X(08).
+           88  VALID-PII-VIEWER             VALUE
+               'SUPER1  ' 'SUPER2  ' 'ADMIN   ' 'CICSUSER' 'PIIVIEW '.
+       01  WS-PII-MASK-EMAIL                PIC X(50)
+           VALUE '** RESTRICTED - PII-VIEW AUTHORITY REQUIRED **'.
+       01  WS-PII-MASK-PHONE                PIC X(10)
+           VALUE '**MASKED**'.
+
+      * Customer notes - up to 3 most-recent shown on the inquiry
+      * screen (see 1160-READ-CUSTOMER-NOTES), PF6 adds a new one
+      * (see ADD-CUSTOMER-NOTE)...
+       01  WS-NOTE-COUNT                    PIC S9(04) COMP VALUE +0.
+       01  WS-NOTE-NEXT-SEQ                 PIC S9(04) COMP VALUE +0.
+       01  WS-NOTEDATE                      PIC X(10).
+       01  WS-NOTEUSERID                    PIC X(08).
+       01  WS-NOTETEXT                      PIC X(60).
+       01  WS-NOTE-DISPLAY-LINE             PIC X(70).
+
+      * Customer orders - up to 3 most-recent shown on the inquiry
+      * screen (see 1170-READ-CUSTOMER-ORDERS), read-only summary...
+       01  WS-ORDER-COUNT                   PIC S9(04) COMP VALUE +0.
+       01  WS-ORDERNUM                      PIC 9(006).
+       01  WS-ORDERDATE                     PIC X(10).
+       01  WS-ORDERAMT                      PIC 9(007)V99.
+       01  WS-ORDERAMT-EDIT                 PIC ZZZZZZ9.99.
+       01  WS-ORDERSTATUS                   PIC X(10).
+       01  WS-ORDER-DISPLAY-LINE            PIC X(70).
+
+      * Access-history log record, written to the CIAL TD queue for
+      * every customer inquiry (found, not-found or error)...
+       01  WS-LOG-RECORD.
+           05  LOG-TRANSID                 PIC X(04).
+           05  LOG-EIBDATE                 PIC S9(07) COMP-3.
+           05  LOG-EIBTIME                 PIC S9(07) COMP-3.
+           05  LOG-USERID                  PIC X(08).
+           05  LOG-TERMID                  PIC X(04).
+           05  LOG-CUSTIDENT               PIC 9(06).
+           05  LOG-RESULT                  PIC X(02).
+               88  LOG-FOUND                           VALUE 'OK'.
+               88  LOG-NOT-FOUND                       VALUE 'NF'.
+               88  LOG-ERROR                           VALUE 'ER'.
       
        01  MSG-ERR-ENTRY                           PIC  X(79)
            VALUE 'This program may only be reached thru main menu (SB00
@@ -82,9 +131,7 @@
               WHEN 'SEND'
                    PERFORM 1000-DISPLAY-SELECTED-CUSTOMER
               WHEN 'RECEIVE'
-                   MOVE  0   TO COMM-NUM-MESS
-                   MOVE 'OK' TO COMM-RETOUR
-                   PERFORM RETURN-CALLING-PGM
+                   PERFORM 1300-PROCESS-SCREEN-INPUT
               WHEN OTHER
       * Should never happen...
                    PERFORM 9999-TERMINATE-PROGRAM
@@ -117,30 +164,169 @@
            EXEC SQL
                 SELECT  CUSTIDENT,     CUSTLNAME,     CUSTFNAME,
                         CUSTADDRS,     CUSTCITY,      CUSTSTATE,
-                        CUSTBDATE,     CUSTEMAIL,     CUSTPHONE
+                        CUSTBDATE,     CUSTEMAIL,     CUSTPHONE,
+                        CUSTRELID,     CUSTCOUNTRY
                 INTO   :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME ,
                        :VS-CUSTADDRS, :VS-CUSTCITY , :VS-CUSTSTATE,
-                       :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
+                       :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE,
+                       :WS-CUSTRELID, :VS-CUSTCOUNTRY
                 FROM    PJ01DB2.ODCSF0
                 WHERE   CUSTIDENT = :CUST-TABLE-KEY
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
-      
+
            MOVE SPACE TO VMESSO
            IF SQLCODE = 100
+               MOVE 'NF' TO LOG-RESULT
+               PERFORM 1150-LOG-INQUIRY-ACCESS
                MOVE  11  TO COMM-NUM-MESS
                MOVE 'KO' TO COMM-RETOUR
                PERFORM RETURN-CALLING-PGM
            ELSE
                IF SQLCODE NOT = +0
+                  MOVE 'ER' TO LOG-RESULT
+                  PERFORM 1150-LOG-INQUIRY-ACCESS
                   MOVE  WS-SQLCODE TO COMM-SQLCODE
                   MOVE  12         TO COMM-NUM-MESS
                   MOVE 'KO'        TO COMM-RETOUR
                   PERFORM RETURN-CALLING-PGM
+               ELSE
+                  MOVE 'OK' TO LOG-RESULT
+                  PERFORM 1150-LOG-INQUIRY-ACCESS
+                  PERFORM 1160-READ-CUSTOMER-NOTES
+                  PERFORM 1170-READ-CUSTOMER-ORDERS
                END-IF
            END-IF
            .
-      
+
+      * --------------------------------------------------------
+      * ! Log this inquiry's access to the CIAL access-history TD
+      * ! queue, whether the customer was found, not found, or the
+      * ! lookup failed.
+      * --------------------------------------------------------
+       1150-LOG-INQUIRY-ACCESS.
+           MOVE EIBTRNID       TO LOG-TRANSID
+           MOVE EIBDATE        TO LOG-EIBDATE
+           MOVE EIBTIME        TO LOG-EIBTIME
+           MOVE EIBUSERID      TO LOG-USERID
+           MOVE EIBTRMID       TO LOG-TERMID
+           MOVE CUST-TABLE-KEY TO LOG-CUSTIDENT
+           EXEC CICS WRITEQ TD QUEUE('CIAL')
+                               FROM(WS-LOG-RECORD)
+                               LENGTH(LENGTH OF WS-LOG-RECORD)
+           END-EXEC
+           .
+
+      * --------------------------------------------------------
+      * ! Fetch this customer's 3 most-recent notes, newest first,
+      * ! for display on the inquiry screen.
+      * --------------------------------------------------------
+       1160-READ-CUSTOMER-NOTES.
+           MOVE SPACES TO VNOTE1O VNOTE2O VNOTE3O
+           MOVE 0      TO WS-NOTE-COUNT
+
+           EXEC SQL
+                DECLARE CURS-NOTES CURSOR FOR
+                SELECT  NOTEDATE, NOTEUSERID, NOTETEXT
+                FROM    PJ01DB2.ODCSFNOTE
+                WHERE   CUSTIDENT = :CUST-TABLE-KEY
+                ORDER BY NOTESEQ DESC
+           END-EXEC.
+
+           EXEC SQL OPEN CURS-NOTES END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-NOTE-COUNT = 3
+              EXEC SQL
+                   FETCH CURS-NOTES
+                   INTO :WS-NOTEDATE, :WS-NOTEUSERID, :WS-NOTETEXT
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQLCODE = 0
+                 ADD 1 TO WS-NOTE-COUNT
+                 PERFORM MOVE-NOTE-TO-SCREEN
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CURS-NOTES END-EXEC.
+           EXIT.
+
+      * --------------------------------------------------------
+      * ! Build one note's display line and move it to the next
+      * ! free VNOTEnO screen field.
+      * --------------------------------------------------------
+       MOVE-NOTE-TO-SCREEN.
+           STRING WS-NOTEDATE   DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-NOTEUSERID DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-NOTETEXT   DELIMITED BY SIZE
+             INTO WS-NOTE-DISPLAY-LINE
+           END-STRING
+           EVALUATE WS-NOTE-COUNT
+              WHEN 1  MOVE WS-NOTE-DISPLAY-LINE TO VNOTE1O
+              WHEN 2  MOVE WS-NOTE-DISPLAY-LINE TO VNOTE2O
+              WHEN 3  MOVE WS-NOTE-DISPLAY-LINE TO VNOTE3O
+           END-EVALUATE
+           .
+
+      * --------------------------------------------------------
+      * ! Fetch this customer's 3 most-recent orders, newest first,
+      * ! for display on the inquiry screen.
+      * --------------------------------------------------------
+       1170-READ-CUSTOMER-ORDERS.
+           MOVE SPACES TO VORDR1O VORDR2O VORDR3O
+           MOVE 0      TO WS-ORDER-COUNT
+
+           EXEC SQL
+                DECLARE CURS-ORDERS CURSOR FOR
+                SELECT  ORDERNUM, ORDERDATE, ORDERAMT, ORDERSTATUS
+                FROM    PJ01DB2.ODCSFORD
+                WHERE   CUSTIDENT = :CUST-TABLE-KEY
+                ORDER BY ORDERDATE DESC
+           END-EXEC.
+
+           EXEC SQL OPEN CURS-ORDERS END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-ORDER-COUNT = 3
+              EXEC SQL
+                   FETCH CURS-ORDERS
+                   INTO :WS-ORDERNUM, :WS-ORDERDATE,
+                        :WS-ORDERAMT, :WS-ORDERSTATUS
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQLCODE = 0
+                 ADD 1 TO WS-ORDER-COUNT
+                 PERFORM MOVE-ORDER-TO-SCREEN
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CURS-ORDERS END-EXEC.
+           EXIT.
+
+      * --------------------------------------------------------
+      * ! Build one order's display line and move it to the next
+      * ! free VORDRnO screen field.
+      * --------------------------------------------------------
+       MOVE-ORDER-TO-SCREEN.
+           MOVE WS-ORDERAMT TO WS-ORDERAMT-EDIT
+           STRING WS-ORDERNUM      DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-ORDERDATE     DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-ORDERAMT-EDIT DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-ORDERSTATUS   DELIMITED BY SIZE
+             INTO WS-ORDER-DISPLAY-LINE
+           END-STRING
+           EVALUATE WS-ORDER-COUNT
+              WHEN 1  MOVE WS-ORDER-DISPLAY-LINE TO VORDR1O
+              WHEN 2  MOVE WS-ORDER-DISPLAY-LINE TO VORDR2O
+              WHEN 3  MOVE WS-ORDER-DISPLAY-LINE TO VORDR3O
+           END-EVALUATE
+           .
+
       * --------------------------------------------------------
       * ! Move data from table to the screen.
       * --------------------------------------------------------
@@ -164,23 +350,121 @@
            MOVE VS-CUSTADDRS       TO VADDRSO
            MOVE VS-CUSTCITY        TO VCITYO
            MOVE VS-CUSTSTATE       TO VSTATEO
+           MOVE VS-CUSTCOUNTRY     TO VCOUNTRYO
            MOVE VS-CUSTBDATE       TO WS-DATE-10
            MOVE WS-DATE-10-CCYY    TO SCR-CCYY
            MOVE WS-DATE-10-MM      TO SCR-MM
            MOVE WS-DATE-10-DD      TO SCR-DD
            MOVE SCREEN-DATE        TO VBDATEO
-           MOVE VS-CUSTEMAIL       TO VEMAILO
-           MOVE VS-CUSTPHONE       TO VPHONEO
+           MOVE EIBUSERID          TO WS-PII-AUTH-USERID
+           IF VALID-PII-VIEWER
+              MOVE VS-CUSTEMAIL       TO VEMAILO
+              MOVE VS-CUSTPHONE       TO VPHONEO
+           ELSE
+              MOVE WS-PII-MASK-EMAIL  TO VEMAILO
+              MOVE WS-PII-MASK-PHONE  TO VPHONEO
+           END-IF
+           MOVE WS-CUSTRELID       TO VRELIDO
+           MOVE SPACES             TO VNEWNOTEO
       * Initialize datas attributes
            MOVE '8' TO VPGMSCRA  VDATEA   VTRANSA  VMESSA.
            MOVE '8' TO VIDCUSTA  VLNAMEA  VFNAMEA  VADDRSA  VCITYA
-                       VSTATEA   VBDATEA  VEMAILA  VPHONEA.
+                       VSTATEA   VCOUNTRYA VBDATEA  VEMAILA  VPHONEA
+                       VRELIDA   VNOTE1A  VNOTE2A  VNOTE3A
+                       VORDR1A   VORDR2A  VORDR3A.
+           MOVE 'A' TO VNEWNOTEA.
       * Display screen...
            EXEC CICS SEND MAP('RSSBM01')
                        MAPSET('RSSBM01') FROM(RSSBM01O) ERASE
            END-EXEC
            .
-      
+
+      * --------------------------------------------------------
+      * ! Receive the user's input and act on the PF key pressed.
+      * ! PF5 jumps to the related/household customer shown on
+      * ! screen, if any; PF6 adds the typed-in note text as a new
+      * ! customer note and redisplays this same inquiry; any other
+      * ! key returns control to the calling program, as before.
+      * --------------------------------------------------------
+       1300-PROCESS-SCREEN-INPUT.
+           EXEC CICS IGNORE CONDITION
+                            MAPFAIL
+           END-EXEC.
+           EXEC CICS RECEIVE MAP   ('RSSBM01')
+                             MAPSET('RSSBM01')
+                             INTO  (RSSBM01I)
+           END-EXEC.
+
+           EVALUATE EIBAID
+              WHEN DFHPF5
+                   IF VRELIDI NOT = ZEROS
+                   AND VRELIDI NOT = SPACES
+                      PERFORM XFER-TO-RELATED-CUSTOMER
+                   ELSE
+                      MOVE  0   TO COMM-NUM-MESS
+                      MOVE 'OK' TO COMM-RETOUR
+                      PERFORM RETURN-CALLING-PGM
+                   END-IF
+              WHEN DFHPF6
+                   PERFORM ADD-NOTE-AND-REDISPLAY
+              WHEN OTHER
+                   MOVE  0   TO COMM-NUM-MESS
+                   MOVE 'OK' TO COMM-RETOUR
+                   PERFORM RETURN-CALLING-PGM
+           END-EVALUATE
+           .
+
+      * --------------------------------------------------------
+      * ! Transfer control back into this same inquiry program to
+      * ! display the related/household customer.
+      * --------------------------------------------------------
+       XFER-TO-RELATED-CUSTOMER.
+           MOVE VRELIDI      TO COMM-CLT.
+           MOVE COMM-DEST    TO COMM-PROV.
+           MOVE 'INT '       TO COMM-DEST.
+           MOVE 'SEND'       TO COMM-FONC.
+           MOVE 'RSSBT001'   TO PGM-DEST.
+           PERFORM NEXT-TASK.
+
+      * --------------------------------------------------------
+      * ! Insert the typed-in note text, if any, as this customer's
+      * ! next note, then redisplay this same inquiry screen so the
+      * ! new note shows up amongst the most-recent ones.
+      * --------------------------------------------------------
+       ADD-NOTE-AND-REDISPLAY.
+           IF VNEWNOTEI NOT = SPACES
+              PERFORM ADD-CUSTOMER-NOTE
+           END-IF.
+           MOVE 'SEND'       TO COMM-FONC.
+           MOVE 'RSSBT001'   TO PGM-DEST.
+           PERFORM NEXT-TASK.
+
+      * --------------------------------------------------------
+      * ! Insert a new row into the customer notes table, numbered
+      * ! one past this customer's current highest note sequence.
+      * --------------------------------------------------------
+       ADD-CUSTOMER-NOTE.
+           EXEC SQL
+                SELECT COALESCE(MAX(NOTESEQ), 0) + 1
+                INTO   :WS-NOTE-NEXT-SEQ
+                FROM   PJ01DB2.ODCSFNOTE
+                WHERE  CUSTIDENT = :CUST-TABLE-KEY
+           END-EXEC.
+
+           MOVE EIBUSERID TO WS-NOTEUSERID.
+           MOVE VNEWNOTEI TO WS-NOTETEXT.
+
+           EXEC SQL
+                INSERT INTO PJ01DB2.ODCSFNOTE
+                       (CUSTIDENT,       NOTESEQ,
+                        NOTEDATE,        NOTEUSERID,    NOTETEXT)
+                VALUES (:CUST-TABLE-KEY, :WS-NOTE-NEXT-SEQ,
+                        CURRENT DATE,    :WS-NOTEUSERID,
+                        :WS-NOTETEXT)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EXIT.
+
       *- Fatal error - Quit the application...
        SEND-MSG-END.
            MOVE 'A' TO VMESSA.
