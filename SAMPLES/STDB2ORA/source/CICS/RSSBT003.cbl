@@ -38,6 +38,11 @@
            05  W-IND                  PIC S9(09) COMP.
            05  ABS-TIME               PIC S9(15) COMP-3.
            05  SEL-NBR                PIC  9(2).
+           05  WS-LNSRCH-TRIMMED      PIC  X(30).
+           05  WS-LNSRCH-LIKE         PIC  X(31)  VALUE '%'.
+           05  WS-CTSRCH-TRIMMED      PIC  X(20).
+           05  WS-CTSRCH-LIKE         PIC  X(21)  VALUE '%'.
+           05  WS-JUMPID               PIC  9(06).
            05  MSG-EXIT               PIC  X(79).
            05  MSG-LGTH               PIC S9(04) COMP   VALUE +79.
            05 WS-DATE-10.
@@ -70,14 +75,18 @@
                  SELECT  CUSTIDENT, CUSTLNAME, CUSTFNAME, CUSTBDATE
                    FROM  PJ01DB2.ODCSF0
                   WHERE  CUSTIDENT < :CUST-TABLE-KEY
+                    AND  CUSTLNAME LIKE :WS-LNSRCH-LIKE
+                    AND  CUSTCITY  LIKE :WS-CTSRCH-LIKE
                ORDER BY  CUSTIDENT DESC
            END-EXEC.
-      
+
            EXEC SQL
                 DECLARE  CURS-ASC  CURSOR FOR
                  SELECT  CUSTIDENT, CUSTLNAME, CUSTFNAME, CUSTBDATE
                    FROM  PJ01DB2.ODCSF0
                   WHERE  CUSTIDENT >= :CUST-TABLE-KEY
+                    AND  CUSTLNAME LIKE :WS-LNSRCH-LIKE
+                    AND  CUSTCITY  LIKE :WS-CTSRCH-LIKE
                ORDER BY  CUSTIDENT ASC
            END-EXEC.
       
@@ -109,7 +118,7 @@
            05  FILLER PIC X(79) VALUE 'I: unknomwn customer ID.   '.
            05  FILLER PIC X(79) VALUE 'Technical problem on table ODCSF0
       -                               ' SQLCODE='.
-           05  FILLER PIC X(79) VALUE '                              '.
+           05  FILLER PIC X(79) VALUE 'Page exported to report queue.'.
            05  FILLER PIC X(79) VALUE '                              '.
            05  FILLER PIC X(79) VALUE '                              '.
            05  FILLER PIC X(79) VALUE '                              '.
@@ -130,7 +139,7 @@
        01  MSG-ERR-1                               PIC  X(79)
            VALUE 'I: multi lines selection not supported.    '.
        01  MSG-ERR-2                               PIC  X(79)
-           VALUE '                                           '.
+           VALUE 'E: jump-to customer ID must be numeric.    '.
        01  MSG-ERR-3                               PIC  X(79)
            VALUE '                                            '.
       
@@ -200,9 +209,20 @@
                    PERFORM PREVIOUS-PAGE
               WHEN DFHPF8
                    PERFORM NEXT-PAGE
+              WHEN DFHPF9
+                   PERFORM EXPORT-CURRENT-PAGE
               WHEN DFHENTER
                    IF SEL-NBR = 1
                       PERFORM XFER-CUSTOMER-INQ
+                   ELSE
+                      IF VJUMPIDI NOT = SPACES
+                         PERFORM START-ID-JUMP
+                      ELSE
+                         IF VLNSRCHI NOT = SPACES
+                         OR VCTSRCHI NOT = SPACES
+                            PERFORM START-LNAME-SEARCH
+                         END-IF
+                      END-IF
                    END-IF
               WHEN DFHCLEAR
                    PERFORM LOAD-NEXT-PAGE
@@ -214,7 +234,27 @@
        CHECK-DATA.
            MOVE LOW-VALUE TO VMESSO.
            MOVE ZEROES    TO SEL-NBR.
-      
+
+      *--- Build last-name search filter (blank = no filter, all rows)
+           IF VLNSRCHI = SPACES
+              MOVE '%' TO WS-LNSRCH-LIKE
+           ELSE
+              MOVE FUNCTION TRIM(VLNSRCHI) TO WS-LNSRCH-TRIMMED
+              STRING WS-LNSRCH-TRIMMED DELIMITED BY SPACE
+                     '%'               DELIMITED BY SIZE
+                INTO WS-LNSRCH-LIKE
+           END-IF.
+
+      *--- Build partial-city search filter (blank = no filter)
+           IF VCTSRCHI = SPACES
+              MOVE '%' TO WS-CTSRCH-LIKE
+           ELSE
+              MOVE FUNCTION TRIM(VCTSRCHI) TO WS-CTSRCH-TRIMMED
+              STRING WS-CTSRCH-TRIMMED DELIMITED BY SPACE
+                     '%'               DELIMITED BY SIZE
+                INTO WS-CTSRCH-LIKE
+           END-IF.
+
       *--- Check selection column...
            IF  VSELID0L NOT =  0
            AND VSELID0I NOT =  SPACES
@@ -297,7 +337,10 @@
                      DATESEP('-')
            END-EXEC.
            MOVE WS-DATE8 TO VDATEO.
-      
+           MOVE VLNSRCHI TO VLNSRCHO.
+           MOVE VCTSRCHI TO VCTSRCHO.
+           MOVE VJUMPIDI TO VJUMPIDO.
+
       *-----------
        DISPLAY-MAP.
            EXEC CICS SEND MAP('RSSBM03')
@@ -341,6 +384,34 @@
               PERFORM  LOAD-NEXT-PAGE
            END-IF.
       
+      *-----------
+      * Restart the browse from the first page under the last-name
+      * and/or partial-city search filters just entered in VLNSRCHI
+      * and VCTSRCHI.
+       START-LNAME-SEARCH.
+           MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O
+           MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O
+           MOVE LOW-VALUE TO VLIBID8O VLIBID9O
+           MOVE 1          TO COMM-NUM-PG
+           MOVE 0          TO COMM-DEB-PG
+           PERFORM LOAD-NEXT-PAGE.
+
+      *-----------
+      * Restart the browse positioned directly at the customer ID
+      * just entered in VJUMPIDI.
+       START-ID-JUMP.
+           IF VJUMPIDI NOT NUMERIC
+              MOVE MSG-ERR-2 TO VMESSO
+           ELSE
+              MOVE VJUMPIDI TO WS-JUMPID
+              MOVE LOW-VALUE TO VLIBID0O VLIBID1O VLIBID2O VLIBID3O
+              MOVE LOW-VALUE TO VLIBID4O VLIBID5O VLIBID6O VLIBID7O
+              MOVE LOW-VALUE TO VLIBID8O VLIBID9O
+              MOVE 1          TO COMM-NUM-PG
+              MOVE WS-JUMPID  TO COMM-DEB-PG
+              PERFORM LOAD-NEXT-PAGE
+           END-IF.
+
       *----------
        LOAD-PREVIOUS-PAGE.
       * Start browse from saved key...
@@ -450,7 +521,8 @@
            MOVE  '8'   TO VPGMSCRA  VDATEA    VTRANSA   VMESSA.
            MOVE  'A'   TO VSELID0A  VSELID1A  VSELID2A  VSELID3A
                           VSELID4A  VSELID5A  VSELID6A  VSELID7A
-                          VSELID8A  VSELID9A.
+                          VSELID8A  VSELID9A  VLNSRCHA  VJUMPIDA
+                          VCTSRCHA.
       
       *----------
       * Move data from WSAM record to screen line
@@ -466,6 +538,61 @@
            MOVE SPACES              TO FILLER1-LINE   FILLER2-LINE.
            MOVE SPACES              TO FILLER3-LINE.
       
+      *-----------
+      * Dump the rows currently displayed on screen to the CLPR
+      * (customer-list print/export) transient-data queue, one
+      * record per occupied line...
+       EXPORT-CURRENT-PAGE.
+           IF VLIBID0O NOT = SPACES AND VLIBID0O NOT = LOW-VALUE
+              MOVE VLIBID0O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID1O NOT = SPACES AND VLIBID1O NOT = LOW-VALUE
+              MOVE VLIBID1O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID2O NOT = SPACES AND VLIBID2O NOT = LOW-VALUE
+              MOVE VLIBID2O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID3O NOT = SPACES AND VLIBID3O NOT = LOW-VALUE
+              MOVE VLIBID3O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID4O NOT = SPACES AND VLIBID4O NOT = LOW-VALUE
+              MOVE VLIBID4O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID5O NOT = SPACES AND VLIBID5O NOT = LOW-VALUE
+              MOVE VLIBID5O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID6O NOT = SPACES AND VLIBID6O NOT = LOW-VALUE
+              MOVE VLIBID6O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID7O NOT = SPACES AND VLIBID7O NOT = LOW-VALUE
+              MOVE VLIBID7O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID8O NOT = SPACES AND VLIBID8O NOT = LOW-VALUE
+              MOVE VLIBID8O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           IF VLIBID9O NOT = SPACES AND VLIBID9O NOT = LOW-VALUE
+              MOVE VLIBID9O TO SCREEN-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+           MOVE MSG-ITEM(13) TO VMESSO.
+
+      *-----------
+       WRITE-PRINT-LINE.
+           EXEC CICS WRITEQ TD QUEUE('CLPR')
+                               FROM(SCREEN-LINE)
+                               LENGTH(LENGTH OF SCREEN-LINE)
+           END-EXEC
+           .
+
       *---------------------
       * Transfer control to customer's inquiry program...
        XFER-CUSTOMER-INQ.
