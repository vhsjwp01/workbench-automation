@@ -52,7 +52,10 @@
            05 MAJ-CUSTBDATE       PIC X(10).
            05 MAJ-CUSTEMAIL       PIC X(40).
            05 MAJ-CUSTPHONE       PIC X(10).
-      
+           05 MAJ-CUSTPHONE2      PIC X(10).
+           05 MAJ-CUSTTAXID       PIC X(15).
+           05 MAJ-CUSTCOUNTRY     PIC X(2).
+
        01  FILLER              PIC X(16)  VALUE 'Workaing ST ->>>'.
        01  FILLER.
            05  WS-DATE8        PIC X(08).
@@ -86,6 +89,67 @@
            05  TAG-PHONE       PIC  9            VALUE 0.
                88  ERR-PHONE                     VALUE 1.
                88  PHONE-OK                      VALUE 0.
+      *--- Mobile/secondary phone number. ODCSF0DB (the DB2 host
+      *--- variable copybook) is an external mainframe artifact not
+      *--- present in this repository, so CUSTPHONE2 is read/written
+      *--- through this WORKING-STORAGE host variable instead of a
+      *--- VS- field (same technique used for CUSTRELID in RSSBT001).
+           05  WS-CUSTPHONE2   PIC X(10)          VALUE SPACES.
+      *--- Same technique for the tax-id/national-id host variable.
+           05  WS-CUSTTAXID    PIC X(15)          VALUE SPACES.
+      *--- Same technique for the address country host variable.
+           05  WS-CUSTCOUNTRY  PIC X(2)           VALUE SPACES.
+
+      *--- Field-level change log: the row's values just before an
+      *--- UPDATE, captured so only the fields that actually changed
+      *--- get logged to PJ01DB2.ODCSF0_CHGLOG.
+           05  WS-OLD-CUSTLNAME   PIC X(30).
+           05  WS-OLD-CUSTFNAME   PIC X(20).
+           05  WS-OLD-CUSTADDRS   PIC X(30).
+           05  WS-OLD-CUSTCITY    PIC X(20).
+           05  WS-OLD-CUSTSTATE   PIC X(02).
+           05  WS-OLD-CUSTBDATE   PIC X(10).
+           05  WS-OLD-CUSTEMAIL   PIC X(40).
+           05  WS-OLD-CUSTPHONE   PIC X(10).
+           05  WS-OLD-CUSTPHONE2  PIC X(10).
+           05  WS-OLD-CUSTTAXID   PIC X(15).
+           05  WS-OLD-CUSTCOUNTRY PIC X(02).
+           05  WS-CHG-FIELD       PIC X(11).
+           05  WS-CHG-OLDVAL      PIC X(40).
+           05  WS-CHG-NEWVAL      PIC X(40).
+           05  WS-CHG-DATE        PIC 9(008).
+           05  WS-CHG-TIME        PIC 9(008).
+
+      *--- Outbound event record published to the CEVT TD queue on
+      *--- every successful ADD/MOD/DEL (see PUBLISH-CUSTOMER-EVENT)
+      *--- so other applications can pick up customer changes without
+      *--- re-scanning the whole table.
+           05  WS-EVENT-RECORD.
+               10  EVT-ACTION      PIC X(03).
+               10  EVT-CUSTIDENT   PIC 9(006).
+               10  EVT-EIBDATE     PIC S9(07) COMP-3.
+               10  EVT-EIBTIME     PIC S9(07) COMP-3.
+
+           05  TAG-CONFIRM     PIC  9            VALUE 0.
+               88  ERR-CONFIRM                   VALUE 1.
+               88  CONFIRM-OK                    VALUE 0.
+           05  TAG-PHONE2      PIC  9            VALUE 0.
+               88  ERR-PHONE2                    VALUE 1.
+               88  PHONE2-OK                     VALUE 0.
+      *--- Valid US state/territory codes for VSTATEI's edit...
+           05  WS-VALID-STATE  PIC  X(02).
+               88  VALID-US-STATE      VALUE
+                   'AL' 'AK' 'AZ' 'AR' 'CA' 'CO' 'CT' 'DE' 'FL' 'GA'
+                   'HI' 'ID' 'IL' 'IN' 'IA' 'KS' 'KY' 'LA' 'ME' 'MD'
+                   'MA' 'MI' 'MN' 'MS' 'MO' 'MT' 'NE' 'NV' 'NH' 'NJ'
+                   'NM' 'NY' 'NC' 'ND' 'OH' 'OK' 'OR' 'PA' 'RI' 'SC'
+                   'SD' 'TN' 'TX' 'UT' 'VT' 'VA' 'WA' 'WV' 'WI' 'WY'
+                   'DC'.
+      *--- Scratch fields for VEMAILI's name@domain.xxx format edit
+           05  WS-EMAIL-AT-CNT  PIC  9(02).
+           05  WS-EMAIL-DOT-CNT PIC  9(02).
+           05  WS-EMAIL-LOCAL   PIC  X(50).
+           05  WS-EMAIL-DOMAIN  PIC  X(50).
            05  FINAL-MSG       PIC  X(79).
            05  MSG-LGTH        PIC S9(04) COMP   VALUE +79.
            05  SCREEN-DATE.
@@ -146,7 +210,8 @@
            05  FILLER PIC X(79) VALUE 'Customers file not open.       '.
            05  FILLER PIC X(79) VALUE 'This ID is already used.       '.
            05  FILLER PIC X(79) VALUE 'Datas OK. Press PF12 to confirm'.
-           05  FILLER PIC X(79) VALUE '                               '.
+           05  FILLER PIC X(79) VALUE 'Type YES in CONFIRM and press PF
+      -                               '12 to delete this customer'.
            05  FILLER PIC X(79) VALUE '                               '.
            05  FILLER PIC X(79) VALUE '                               '.
            05  FILLER PIC X(79) VALUE '                              '.
@@ -169,6 +234,10 @@
            VALUE 'E: invalid date format.                       '.
        01  MSG-3                                   PIC  X(79)
            VALUE 'E: data must be numeric.                       '.
+       01  MSG-4                                   PIC  X(79)
+           VALUE 'E: invalid US state/territory code.             '.
+       01  MSG-5                                   PIC  X(79)
+           VALUE 'E: invalid email format (need name@domain.xxx). '.
        01  MSG-98                                  PIC  X(69)
            VALUE 'I: please, correct hilighted fields.           '.
       
@@ -300,6 +369,39 @@
               END-IF
            END-IF.
       
+      *--- Edit customer's mobile/secondary phone number (optional)
+           MOVE ZEROES  TO TAG-PHONE2.
+           IF VPHONE2L =  0
+           OR VPHONE2I =  SPACES
+              MOVE    SPACES   TO    MAJ-CUSTPHONE2
+           ELSE
+              IF VPHONE2I NOT NUMERIC
+                 MOVE    MSG-3    TO    VMESSO
+                 MOVE    1        TO    TAG-PHONE2
+                 ADD    +1        TO    ERR-NBR
+              ELSE
+                 MOVE    VPHONE2I TO    MAJ-CUSTPHONE2
+              END-IF
+           END-IF.
+
+      *--- Edit customer's tax-id/national-id (optional, free format)
+           IF VTAXIDL =  0
+           OR VTAXIDI =  SPACES
+              MOVE    SPACES   TO    MAJ-CUSTTAXID
+           ELSE
+              MOVE    VTAXIDI  TO    MAJ-CUSTTAXID
+           END-IF.
+
+      *--- Edit customer's address country (defaults to 'US' when left
+      *--- blank, matching the migration default applied to existing
+      *--- rows - see RSSBBB03)
+           IF VCOUNTRYL =  0
+           OR VCOUNTRYI =  SPACES
+              MOVE    'US'       TO    MAJ-CUSTCOUNTRY
+           ELSE
+              MOVE    VCOUNTRYI  TO    MAJ-CUSTCOUNTRY
+           END-IF.
+
       *--- Edit customer's Email address
            MOVE ZEROES  TO TAG-EMAIL.
            IF VEMAILL =  0
@@ -308,7 +410,29 @@
               MOVE    1        TO      TAG-EMAIL
               ADD    +1        TO   ERR-NBR
            ELSE
-              MOVE    VEMAILI  TO      MAJ-CUSTEMAIL
+              MOVE ZEROES TO WS-EMAIL-AT-CNT WS-EMAIL-DOT-CNT
+              MOVE SPACES TO WS-EMAIL-LOCAL  WS-EMAIL-DOMAIN
+              INSPECT VEMAILI TALLYING WS-EMAIL-AT-CNT FOR ALL '@'
+              IF WS-EMAIL-AT-CNT NOT = 1
+                 MOVE    MSG-5    TO      VMESSO
+                 MOVE    1        TO      TAG-EMAIL
+                 ADD    +1        TO   ERR-NBR
+              ELSE
+                 UNSTRING VEMAILI DELIMITED BY '@'
+                      INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+                 END-UNSTRING
+                 INSPECT WS-EMAIL-DOMAIN
+                         TALLYING WS-EMAIL-DOT-CNT FOR ALL '.'
+                 IF WS-EMAIL-LOCAL  = SPACES
+                 OR WS-EMAIL-DOMAIN = SPACES
+                 OR WS-EMAIL-DOT-CNT = 0
+                    MOVE    MSG-5    TO      VMESSO
+                    MOVE    1        TO      TAG-EMAIL
+                    ADD    +1        TO   ERR-NBR
+                 ELSE
+                    MOVE    VEMAILI  TO      MAJ-CUSTEMAIL
+                 END-IF
+              END-IF
            END-IF.
       
       *--- Edit customer's birthdate
@@ -340,7 +464,14 @@
               MOVE    1        TO      TAG-STATE
               ADD    +1       TO      ERR-NBR
            ELSE
-              MOVE    VSTATEI  TO      MAJ-CUSTSTATE
+              MOVE    VSTATEI  TO      WS-VALID-STATE
+              IF NOT VALID-US-STATE
+                 MOVE    MSG-4    TO      VMESSO
+                 MOVE    1        TO      TAG-STATE
+                 ADD    +1       TO      ERR-NBR
+              ELSE
+                 MOVE    VSTATEI  TO      MAJ-CUSTSTATE
+              END-IF
            END-IF.
       
       *--- Edit customer's city
@@ -407,7 +538,18 @@
                  END-IF
               END-IF
            END-IF.
-      
+
+      *--- If action is "DELETE", require the user to type YES in the
+      *--- CONFIRM field before PF12 is allowed to actually delete...
+           MOVE ZEROES  TO TAG-CONFIRM.
+           IF COMM-DEST = 'SUPP'
+              IF VCONFRMI NOT = 'YES'
+                 MOVE    MSG-ITEM(15) TO   VMESSO
+                 MOVE    1            TO   TAG-CONFIRM
+                 ADD    +1            TO   ERR-NBR
+              END-IF
+           END-IF.
+
       *--------------
        CTRL-DATE.
            IF  NOT DAY-OK
@@ -440,7 +582,8 @@
       *-----------
        PREPARE-ATTRIBUTES.
            MOVE  'A'  TO  VLNAMEA   VFNAMEA   VADDRESA  VCITYA
-                          VSTATEA   VDBIRTHA  VEMAILA   VPHONEA.
+                          VSTATEA   VDBIRTHA  VEMAILA   VPHONEA
+                          VPHONE2A  VTAXIDA   VCOUNTRYA VCONFRMA.
       
            MOVE  '8'  TO  VPGMSCRA  VDATEA    VTRANSA
                           VACTIONA  VMESSA.
@@ -459,6 +602,18 @@
               MOVE    -1      TO      VPHONEL
               ADD     +1      TO      ERR-NBR
            END-IF.
+
+           IF ERR-CONFIRM
+              MOVE    'I'     TO      VCONFRMA
+              MOVE    -1      TO      VCONFRML
+              ADD     +1      TO      ERR-NBR
+           END-IF.
+
+           IF ERR-PHONE2
+              MOVE    'I'     TO      VPHONE2A
+              MOVE    -1      TO      VPHONE2L
+              ADD     +1      TO      ERR-NBR
+           END-IF.
       
            IF ERR-EMAIL
               MOVE    'I'     TO      VEMAILA
@@ -552,7 +707,10 @@
            MOVE  SCREEN-DATE         TO VDBIRTHO.
            MOVE  VS-CUSTEMAIL        TO VEMAILO.
            MOVE  VS-CUSTPHONE        TO VPHONEO.
-      
+           MOVE  WS-CUSTPHONE2       TO VPHONE2O.
+           MOVE  WS-CUSTTAXID        TO VTAXIDO.
+           MOVE  WS-CUSTCOUNTRY      TO VCOUNTRYO.
+
       *----------
        CLEAR-SCREEN.
            MOVE LOW-VALUE TO RSSBM02O.
@@ -617,15 +775,17 @@
            EXEC SQL
                 SELECT CUSTIDENT,     CUSTLNAME,     CUSTFNAME,
                        CUSTADDRS,     CUSTCITY,      CUSTSTATE,
-                       CUSTBDATE,     CUSTEMAIL,     CUSTPHONE
+                       CUSTBDATE,     CUSTEMAIL,     CUSTPHONE,
+                       CUSTPHONE2,    CUSTTAXID,     CUSTCOUNTRY
                 INTO  :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME,
                       :VS-CUSTADDRS, :VS-CUSTCITY,  :VS-CUSTSTATE,
-                      :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
+                      :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE,
+                      :WS-CUSTPHONE2, :WS-CUSTTAXID, :WS-CUSTCOUNTRY
                 FROM   PJ01DB2.ODCSF0
                 WHERE  CUSTIDENT = :CUST-TABLE-KEY
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
-      
+
            IF SQLCODE = +100
               PERFORM LECT-MAJ-INEXISTANT
            END-IF.
@@ -649,18 +809,20 @@
            MOVE MAJ-CUSTBDATE     TO VS-CUSTBDATE.
            MOVE MAJ-CUSTEMAIL     TO VS-CUSTEMAIL.
            MOVE MAJ-CUSTPHONE     TO VS-CUSTPHONE.
-      
+
            EXEC SQL
                 INSERT INTO PJ01DB2.ODCSF0
                        ( CUSTIDENT , CUSTLNAME ,
                          CUSTFNAME , CUSTADDRS , CUSTCITY  ,
                          CUSTSTATE , CUSTBDATE , CUSTEMAIL ,
-                         CUSTPHONE
+                         CUSTPHONE , CUSTPHONE2 , CUSTTAXID ,
+                         CUSTCOUNTRY
                        )
                 VALUES (:VS-CUSTIDENT , :VS-CUSTLNAME ,
                         :VS-CUSTFNAME , :VS-CUSTADDRS , :VS-CUSTCITY  ,
                         :VS-CUSTSTATE , :VS-CUSTBDATE , :VS-CUSTEMAIL ,
-                        :VS-CUSTPHONE
+                        :VS-CUSTPHONE , :MAJ-CUSTPHONE2 ,
+                        :MAJ-CUSTTAXID , :MAJ-CUSTCOUNTRY
                        )
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
@@ -671,13 +833,18 @@
               MOVE 'KO'        TO COMM-RETOUR
               PERFORM BACK-TO-MENU
            END-IF.
-      
+
+           MOVE MAJ-CUSTIDENT TO CUST-TABLE-KEY.
+           MOVE 'ADD'         TO EVT-ACTION.
+           PERFORM PUBLISH-CUSTOMER-EVENT.
+
            MOVE MSG-ITEM(1) TO VMESSO.
       
       *-----------
        UPDATE-CUSTOMER.
       * Get customer from DB2 table
            MOVE COMM-CLT          TO CUST-TABLE-KEY.
+           PERFORM CAPTURE-OLD-VALUES.
            MOVE MAJ-CUSTLNAME     TO VS-CUSTLNAME.
            MOVE MAJ-CUSTFNAME     TO VS-CUSTFNAME.
            MOVE MAJ-CUSTADDRS     TO VS-CUSTADDRS.
@@ -686,17 +853,20 @@
            MOVE MAJ-CUSTBDATE     TO VS-CUSTBDATE.
            MOVE MAJ-CUSTEMAIL     TO VS-CUSTEMAIL.
            MOVE MAJ-CUSTPHONE     TO VS-CUSTPHONE.
-      
+
            EXEC SQL
                 UPDATE PJ01DB2.ODCSF0
-                   SET CUSTLNAME = :VS-CUSTLNAME ,
-                       CUSTFNAME = :VS-CUSTFNAME ,
-                       CUSTADDRS = :VS-CUSTADDRS ,
-                       CUSTCITY  = :VS-CUSTCITY   ,
-                       CUSTSTATE = :VS-CUSTSTATE ,
-                       CUSTBDATE = :VS-CUSTBDATE ,
-                       CUSTEMAIL = :VS-CUSTEMAIL ,
-                       CUSTPHONE = :VS-CUSTPHONE
+                   SET CUSTLNAME  = :VS-CUSTLNAME ,
+                       CUSTFNAME  = :VS-CUSTFNAME ,
+                       CUSTADDRS  = :VS-CUSTADDRS ,
+                       CUSTCITY   = :VS-CUSTCITY   ,
+                       CUSTSTATE  = :VS-CUSTSTATE ,
+                       CUSTBDATE  = :VS-CUSTBDATE ,
+                       CUSTEMAIL  = :VS-CUSTEMAIL ,
+                       CUSTPHONE  = :VS-CUSTPHONE ,
+                       CUSTPHONE2 = :MAJ-CUSTPHONE2 ,
+                       CUSTTAXID  = :MAJ-CUSTTAXID ,
+                       CUSTCOUNTRY = :MAJ-CUSTCOUNTRY
                  WHERE CUSTIDENT = :CUST-TABLE-KEY
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
@@ -706,10 +876,145 @@
               MOVE  12         TO COMM-NUM-MESS
               MOVE 'KO'        TO COMM-RETOUR
               PERFORM BACK-TO-MENU
+           ELSE
+              PERFORM LOG-FIELD-CHANGES
+              MOVE 'MOD' TO EVT-ACTION
+              PERFORM PUBLISH-CUSTOMER-EVENT
            END-IF.
-      
+
            MOVE MSG-ITEM(7) TO VMESSO.
-      
+
+      *-----------
+       CAPTURE-OLD-VALUES.
+      * Re-read the row's current (pre-update) values so
+      * LOG-FIELD-CHANGES can tell which fields actually changed.
+      * ODCSF0DB is a missing external copybook (see WS-CUSTPHONE2
+      * above), so the before-image is held in plain WORKING-STORAGE
+      * host variables instead of VS- fields.
+           EXEC SQL
+                SELECT CUSTLNAME,         CUSTFNAME,
+                       CUSTADDRS,         CUSTCITY,
+                       CUSTSTATE,         CUSTBDATE,
+                       CUSTEMAIL,         CUSTPHONE,
+                       CUSTPHONE2,        CUSTTAXID,
+                       CUSTCOUNTRY
+                  INTO :WS-OLD-CUSTLNAME, :WS-OLD-CUSTFNAME,
+                       :WS-OLD-CUSTADDRS, :WS-OLD-CUSTCITY,
+                       :WS-OLD-CUSTSTATE, :WS-OLD-CUSTBDATE,
+                       :WS-OLD-CUSTEMAIL, :WS-OLD-CUSTPHONE,
+                       :WS-OLD-CUSTPHONE2, :WS-OLD-CUSTTAXID,
+                       :WS-OLD-CUSTCOUNTRY
+                  FROM PJ01DB2.ODCSF0
+                 WHERE CUSTIDENT = :CUST-TABLE-KEY
+           END-EXEC.
+           IF SQLCODE NOT = +0
+              MOVE SPACES TO WS-OLD-CUSTLNAME  WS-OLD-CUSTFNAME
+                              WS-OLD-CUSTADDRS WS-OLD-CUSTCITY
+                              WS-OLD-CUSTSTATE WS-OLD-CUSTBDATE
+                              WS-OLD-CUSTEMAIL WS-OLD-CUSTPHONE
+                              WS-OLD-CUSTPHONE2 WS-OLD-CUSTTAXID
+                              WS-OLD-CUSTCOUNTRY
+           END-IF.
+
+      *-----------
+       LOG-FIELD-CHANGES.
+      * Write one PJ01DB2.ODCSF0_CHGLOG row per field that actually
+      * changed, carrying the old and new values.
+           ACCEPT WS-CHG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CHG-TIME FROM TIME.
+
+           IF WS-OLD-CUSTLNAME NOT = VS-CUSTLNAME
+              MOVE 'CUSTLNAME' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTLNAME TO WS-CHG-OLDVAL
+              MOVE VS-CUSTLNAME TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTFNAME NOT = VS-CUSTFNAME
+              MOVE 'CUSTFNAME' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTFNAME TO WS-CHG-OLDVAL
+              MOVE VS-CUSTFNAME TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTADDRS NOT = VS-CUSTADDRS
+              MOVE 'CUSTADDRS' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTADDRS TO WS-CHG-OLDVAL
+              MOVE VS-CUSTADDRS TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTCITY NOT = VS-CUSTCITY
+              MOVE 'CUSTCITY' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTCITY TO WS-CHG-OLDVAL
+              MOVE VS-CUSTCITY TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTSTATE NOT = VS-CUSTSTATE
+              MOVE 'CUSTSTATE' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTSTATE TO WS-CHG-OLDVAL
+              MOVE VS-CUSTSTATE TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTBDATE NOT = VS-CUSTBDATE
+              MOVE 'CUSTBDATE' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTBDATE TO WS-CHG-OLDVAL
+              MOVE VS-CUSTBDATE TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTEMAIL NOT = VS-CUSTEMAIL
+              MOVE 'CUSTEMAIL' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTEMAIL TO WS-CHG-OLDVAL
+              MOVE VS-CUSTEMAIL TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTPHONE NOT = VS-CUSTPHONE
+              MOVE 'CUSTPHONE' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTPHONE TO WS-CHG-OLDVAL
+              MOVE VS-CUSTPHONE TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTPHONE2 NOT = MAJ-CUSTPHONE2
+              MOVE 'CUSTPHONE2' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTPHONE2 TO WS-CHG-OLDVAL
+              MOVE MAJ-CUSTPHONE2 TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTTAXID NOT = MAJ-CUSTTAXID
+              MOVE 'CUSTTAXID' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTTAXID TO WS-CHG-OLDVAL
+              MOVE MAJ-CUSTTAXID TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+           IF WS-OLD-CUSTCOUNTRY NOT = MAJ-CUSTCOUNTRY
+              MOVE 'CUSTCOUNTRY' TO WS-CHG-FIELD
+              MOVE WS-OLD-CUSTCOUNTRY TO WS-CHG-OLDVAL
+              MOVE MAJ-CUSTCOUNTRY TO WS-CHG-NEWVAL
+              PERFORM WRITE-FIELD-CHANGE-RECORD
+           END-IF.
+
+      *-----------
+       WRITE-FIELD-CHANGE-RECORD.
+           EXEC SQL
+                INSERT INTO PJ01DB2.ODCSF0_CHGLOG
+                       ( CUSTIDENT,  FIELDNAME,  OLDVALUE,
+                         NEWVALUE,   CHGDATE,    CHGTIME,
+                         CHGUSER )
+                VALUES ( :CUST-TABLE-KEY, :WS-CHG-FIELD, :WS-CHG-OLDVAL,
+                         :WS-CHG-NEWVAL,  :WS-CHG-DATE,  :WS-CHG-TIME,
+                         :EIBUSERID )
+           END-EXEC.
+
+      *-----------
+       PUBLISH-CUSTOMER-EVENT.
+      * Write one event record to the outbound CEVT TD queue so other
+      * applications can find out a customer changed without
+      * re-scanning PJ01DB2.ODCSF0 (EVT-ACTION set by the caller).
+           MOVE CUST-TABLE-KEY TO EVT-CUSTIDENT.
+           MOVE EIBDATE         TO EVT-EIBDATE.
+           MOVE EIBTIME         TO EVT-EIBTIME.
+           EXEC CICS WRITEQ TD QUEUE('CEVT')
+                               FROM(WS-EVENT-RECORD)
+                               LENGTH(LENGTH OF WS-EVENT-RECORD)
+           END-EXEC.
+
       *-----------
        DELETE-CUSTOMER.
       * Delete customer's record
@@ -726,7 +1031,10 @@
               MOVE 'KO'        TO COMM-RETOUR
               PERFORM BACK-TO-MENU
            END-IF.
-      
+
+           MOVE 'DEL' TO EVT-ACTION.
+           PERFORM PUBLISH-CUSTOMER-EVENT.
+
            MOVE MSG-ITEM(5) TO VMESSO.
       
       *---------------------
