@@ -45,6 +45,11 @@
            02  FILLER REDEFINES VSTATEF.
              03 VSTATEA    PICTURE X.
            02  VSTATEI  PIC X(2).
+           02  VCOUNTRYL    COMP  PIC  S9(4).
+           02  VCOUNTRYF    PICTURE X.
+           02  FILLER REDEFINES VCOUNTRYF.
+             03 VCOUNTRYA    PICTURE X.
+           02  VCOUNTRYI  PIC X(2).
            02  VBDATEL    COMP  PIC  S9(4).
            02  VBDATEF    PICTURE X.
            02  FILLER REDEFINES VBDATEF.
@@ -60,6 +65,46 @@
            02  FILLER REDEFINES VPHONEF.
              03 VPHONEA    PICTURE X.
            02  VPHONEI  PIC X(10).
+           02  VRELIDL    COMP  PIC  S9(4).
+           02  VRELIDF    PICTURE X.
+           02  FILLER REDEFINES VRELIDF.
+             03 VRELIDA    PICTURE X.
+           02  VRELIDI  PIC X(6).
+           02  VNOTE1L    COMP  PIC  S9(4).
+           02  VNOTE1F    PICTURE X.
+           02  FILLER REDEFINES VNOTE1F.
+             03 VNOTE1A    PICTURE X.
+           02  VNOTE1I  PIC X(70).
+           02  VNOTE2L    COMP  PIC  S9(4).
+           02  VNOTE2F    PICTURE X.
+           02  FILLER REDEFINES VNOTE2F.
+             03 VNOTE2A    PICTURE X.
+           02  VNOTE2I  PIC X(70).
+           02  VNOTE3L    COMP  PIC  S9(4).
+           02  VNOTE3F    PICTURE X.
+           02  FILLER REDEFINES VNOTE3F.
+             03 VNOTE3A    PICTURE X.
+           02  VNOTE3I  PIC X(70).
+           02  VORDR1L    COMP  PIC  S9(4).
+           02  VORDR1F    PICTURE X.
+           02  FILLER REDEFINES VORDR1F.
+             03 VORDR1A    PICTURE X.
+           02  VORDR1I  PIC X(70).
+           02  VORDR2L    COMP  PIC  S9(4).
+           02  VORDR2F    PICTURE X.
+           02  FILLER REDEFINES VORDR2F.
+             03 VORDR2A    PICTURE X.
+           02  VORDR2I  PIC X(70).
+           02  VORDR3L    COMP  PIC  S9(4).
+           02  VORDR3F    PICTURE X.
+           02  FILLER REDEFINES VORDR3F.
+             03 VORDR3A    PICTURE X.
+           02  VORDR3I  PIC X(70).
+           02  VNEWNOTEL    COMP  PIC  S9(4).
+           02  VNEWNOTEF    PICTURE X.
+           02  FILLER REDEFINES VNEWNOTEF.
+             03 VNEWNOTEA    PICTURE X.
+           02  VNEWNOTEI  PIC X(60).
            02  VMESSL    COMP  PIC  S9(4).
            02  VMESSF    PICTURE X.
            02  FILLER REDEFINES VMESSF.
@@ -86,10 +131,28 @@
            02  FILLER PICTURE X(3).
            02  VSTATEO  PIC X(2).
            02  FILLER PICTURE X(3).
+           02  VCOUNTRYO  PIC X(2).
+           02  FILLER PICTURE X(3).
            02  VBDATEO  PIC X(10).
            02  FILLER PICTURE X(3).
            02  VEMAILO  PIC X(50).
            02  FILLER PICTURE X(3).
            02  VPHONEO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  VRELIDO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  VNOTE1O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  VNOTE2O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  VNOTE3O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  VORDR1O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  VORDR2O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  VORDR3O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  VNEWNOTEO  PIC X(60).
+           02  FILLER PICTURE X(3).
            02  VMESSO  PIC X(79).
