@@ -65,6 +65,26 @@
            02  FILLER REDEFINES VPHONEF.
              03 VPHONEA    PICTURE X.
            02  VPHONEI  PIC X(10).
+           02  VPHONE2L    COMP  PIC  S9(4).
+           02  VPHONE2F    PICTURE X.
+           02  FILLER REDEFINES VPHONE2F.
+             03 VPHONE2A    PICTURE X.
+           02  VPHONE2I  PIC X(10).
+           02  VTAXIDL    COMP  PIC  S9(4).
+           02  VTAXIDF    PICTURE X.
+           02  FILLER REDEFINES VTAXIDF.
+             03 VTAXIDA    PICTURE X.
+           02  VTAXIDI  PIC X(15).
+           02  VCOUNTRYL    COMP  PIC  S9(4).
+           02  VCOUNTRYF    PICTURE X.
+           02  FILLER REDEFINES VCOUNTRYF.
+             03 VCOUNTRYA    PICTURE X.
+           02  VCOUNTRYI  PIC X(2).
+           02  VCONFRML    COMP  PIC  S9(4).
+           02  VCONFRMF    PICTURE X.
+           02  FILLER REDEFINES VCONFRMF.
+             03 VCONFRMA    PICTURE X.
+           02  VCONFRMI  PIC X(3).
            02  VMESSL    COMP  PIC  S9(4).
            02  VMESSF    PICTURE X.
            02  FILLER REDEFINES VMESSF.
@@ -99,4 +119,12 @@
            02  FILLER PICTURE X(3).
            02  VPHONEO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  VPHONE2O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  VTAXIDO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  VCOUNTRYO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  VCONFRMO  PIC X(3).
+           02  FILLER PICTURE X(3).
            02  VMESSO  PIC X(79).
