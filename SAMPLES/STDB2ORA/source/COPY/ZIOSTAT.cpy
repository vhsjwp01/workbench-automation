@@ -0,0 +1,69 @@
+      * ------------------------------------------------------------- *
+      * Shared file-status-to-plain-language lookup. COPY this member *
+      * into the Z-DISPLAY-IO-STATUS paragraph of any batch program   *
+      * that uses the usual IO-STATUS/IO-STAT1/IO-STAT2/TWO-BYTES-    *
+      * BINARY working-storage fields and a WS-STATUS-MSG PIC X(45)   *
+      * field, so on-call staff see the meaning of the code instead   *
+      * of having to go look it up by hand.                           *
+      * ------------------------------------------------------------- *
+           EVALUATE IO-STATUS
+              WHEN '00'
+                   MOVE 'SUCCESSFUL COMPLETION' TO WS-STATUS-MSG
+              WHEN '02'
+                   MOVE 'SUCCESS, DUPLICATE KEY OR ALTERNATE INDEX'
+                        TO WS-STATUS-MSG
+              WHEN '04'
+                   MOVE 'RECORD LENGTH DOES NOT MATCH FD'
+                        TO WS-STATUS-MSG
+              WHEN '05'
+                   MOVE 'OPTIONAL FILE NOT PRESENT AT OPEN'
+                        TO WS-STATUS-MSG
+              WHEN '10'
+                   MOVE 'END OF FILE' TO WS-STATUS-MSG
+              WHEN '21'
+                   MOVE 'SEQUENCE ERROR ON KEYED WRITE/REWRITE'
+                        TO WS-STATUS-MSG
+              WHEN '22'
+                   MOVE 'DUPLICATE KEY ON WRITE' TO WS-STATUS-MSG
+              WHEN '23'
+                   MOVE 'RECORD NOT FOUND' TO WS-STATUS-MSG
+              WHEN '24'
+                   MOVE 'BOUNDARY VIOLATION ON SEQUENTIAL WRITE'
+                        TO WS-STATUS-MSG
+              WHEN '30'
+                   MOVE 'PERMANENT I/O ERROR' TO WS-STATUS-MSG
+              WHEN '34'
+                   MOVE 'BOUNDARY VIOLATION, DISK FULL'
+                        TO WS-STATUS-MSG
+              WHEN '35'
+                   MOVE 'FILE NOT FOUND ON OPEN' TO WS-STATUS-MSG
+              WHEN '37'
+                   MOVE 'OPEN MODE CONFLICTS WITH FILE ORGANIZATION'
+                        TO WS-STATUS-MSG
+              WHEN '39'
+                   MOVE 'FIXED FILE ATTRIBUTE MISMATCH ON OPEN'
+                        TO WS-STATUS-MSG
+              WHEN '41'
+                   MOVE 'FILE ALREADY OPEN' TO WS-STATUS-MSG
+              WHEN '42'
+                   MOVE 'FILE NOT OPEN' TO WS-STATUS-MSG
+              WHEN '43'
+                   MOVE 'NO CURRENT RECORD FOR REWRITE/DELETE'
+                        TO WS-STATUS-MSG
+              WHEN '46'
+                   MOVE 'NO CURRENT RECORD FOR SEQUENTIAL READ'
+                        TO WS-STATUS-MSG
+              WHEN '47'
+                   MOVE 'READ ATTEMPTED, FILE NOT OPEN FOR INPUT'
+                        TO WS-STATUS-MSG
+              WHEN '48'
+                   MOVE 'WRITE ATTEMPTED, FILE NOT OPEN FOR OUTPUT'
+                        TO WS-STATUS-MSG
+              WHEN '49'
+                   MOVE 'DELETE/REWRITE, FILE NOT OPEN I-O'
+                        TO WS-STATUS-MSG
+              WHEN OTHER
+                   MOVE 'UNCATALOGUED FILE STATUS, SEE VENDOR DOC'
+                        TO WS-STATUS-MSG
+           END-EVALUATE
+           DISPLAY '*   MEANING: ' WS-STATUS-MSG
