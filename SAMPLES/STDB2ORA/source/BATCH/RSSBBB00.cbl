@@ -12,9 +12,12 @@
       * ------------------------------------------------------------- *
       * INPUT FILE : QSAM - PJ01AAA.RT.QSAM.CUSTOMER                  *
       * OUTPUT FILE: DB2  - PJ01DB2.ODCSF0                            *
+      * REJECT FILE: QSAM - REJCUST (rows failing INSERT-TABLE)       *
       * ------------------------------------------------------------- *
       * NOTE:                                                         *
       * THE TABLE MUST BE CREATED AND EMPTY                           *
+      * THE TARGET TABLE DEFAULTS TO PJ01DB2.ODCSF0 AND CAN BE        *
+      * OVERRIDDEN AT RUN TIME WITH THE RSSBBB00_TABLE ENV VARIABLE   *
       * ------------------------------------------------------------- *
       *
        ENVIRONMENT DIVISION.
@@ -27,7 +30,29 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE  IS SEQUENTIAL
                FILE STATUS  IS QSAMCUST-STATUS.
-      
+
+      * REJECTED/EXCEPTION ROWS FROM INSERT-TABLE
+           SELECT REJCUST-FILE
+               ASSIGN       TO REJCUST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS REJCUST-STATUS.
+
+      * CHECKPOINT/RESTART CONTROL FILE (LAST CUSTIDENT PROCESSED)
+           SELECT OPTIONAL CHKPOINT-FILE
+               ASSIGN       TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CHKPOINT-STATUS.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE (APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN, READ BACK BY THE CONSOLIDATED SUMMARY)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
       * ------------------------------------------------------------- *
        DATA DIVISION.
       
@@ -35,7 +60,31 @@
        FD   QSAMCUST-FILE
             RECORD CONTAINS 266 CHARACTERS.
             COPY ODCSF0.
-      
+
+       FD   REJCUST-FILE
+            RECORD CONTAINS 280 CHARACTERS.
+       01  REJCUST-RECORD.
+           05  RJ-CUSTIDENT        PIC 9(006).
+           05  RJ-CUSTLNAME        PIC X(030).
+           05  RJ-CUSTFNAME        PIC X(020).
+           05  RJ-CUSTADDRS        PIC X(030).
+           05  RJ-CUSTCITY         PIC X(020).
+           05  RJ-CUSTSTATE        PIC X(002).
+           05  RJ-CUSTBDATE        PIC X(010).
+           05  RJ-CUSTEMAIL        PIC X(040).
+           05  RJ-CUSTPHONE        PIC X(010).
+           05  RJ-SQLCODE          PIC -999.
+           05  FILLER              PIC X(108).
+
+       FD   CHKPOINT-FILE
+            RECORD CONTAINS 006 CHARACTERS.
+       01  CHKPOINT-RECORD.
+           05  CK-CUSTIDENT        PIC 9(006).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
       * ------------------------------------------------------------- *
        WORKING-STORAGE SECTION.
       
@@ -43,7 +92,30 @@
        01  QSAMCUST-STATUS.
            05  VKSDCUST-STAT1      PIC X.
            05  VKSDCUST-STAT2      PIC X.
-      
+
+       01  REJCUST-STATUS.
+           05  REJCUST-STAT1       PIC X.
+           05  REJCUST-STAT2       PIC X.
+
+       01  CHKPOINT-STATUS.
+           05  CHKPOINT-STAT1      PIC X.
+           05  CHKPOINT-STAT2      PIC X.
+
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
+      * END-OF-SUITE CONTROL-TOTAL COUNTERS
+       01  WS-LOADED-COUNT         PIC 9(7)    COMP VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(7)    COMP VALUE 0.
+
+      * CHECKPOINT/RESTART CONTROLS
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5)    VALUE 00100.
+       01  WS-RECORD-COUNT         PIC 9(9)    COMP VALUE 0.
+       01  WS-RESTART-CUSTIDENT    PIC 9(006)  VALUE ZEROS.
+       01  RESTART-SWITCH          PIC X       VALUE 'N'.
+           88  RESTART-ACTIVE      VALUE 'Y'.
+
        01  IO-STATUS.
            05  IO-STAT1            PIC X.
            05  IO-STAT2            PIC X.
@@ -51,6 +123,8 @@
            05  TWO-BYTES-LEFT      PIC X.
            05  TWO-BYTES-RIGHT     PIC X.
        01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+       01  WS-SQLCODE-MSG           PIC X(45)   VALUE SPACES.
       
        01  END-OF-FILE             PIC X       VALUE 'N'.
        01  DISP-MSG                PIC X(80)   VALUE SPACES.
@@ -69,43 +143,66 @@
        01  WS-SQLCODE          PIC -999.
            EXEC SQL INCLUDE SQLCA    END-EXEC.
            EXEC SQL INCLUDE ODCSF0DB END-EXEC.
-      
+
+      * TARGET TABLE NAME, OVERRIDABLE AT RUN TIME VIA RSSBBB00_TABLE
+       01  WS-TABLE-NAME            PIC X(18) VALUE 'PJ01DB2.ODCSF0'.
+       01  WS-TABLE-NAME-ENV-VALUE  PIC X(18) VALUE SPACES.
+       01  WS-INSERT-STMT           PIC X(200) VALUE SPACES.
+
       * ------------------------------------------------------------- *
        PROCEDURE DIVISION.
-      
+
       * ------------------------------------------------------------- *
       * FILES OPENING...
            DISPLAY "OPENING INPUT OUTPUT FILE..."
+           PERFORM GET-RUNTIME-PARAMETERS.
+           PERFORM PREPARE-INSERT-STMT.
            PERFORM QSAMCUST-OPEN.
-      
+           PERFORM REJCUST-OPEN.
+           PERFORM CHKPOINT-CHECK-RESTART.
+           PERFORM CTLTOT-OPEN.
+
       * ------------------------------------------------------------- *
       * QSAM FILE'S SWEEPING
            DISPLAY "SWEEPING INPUT QSAM FILE..."
            PERFORM UNTIL END-OF-FILE = 'Y'
               PERFORM QSAMCUST-GET
               IF END-OF-FILE = 'N'
-                 MOVE QS-CUSTIDENT    TO VS-CUSTIDENT
-                 MOVE QS-CUSTLNAME    TO VS-CUSTLNAME
-                 MOVE QS-CUSTFNAME    TO VS-CUSTFNAME
-                 MOVE QS-CUSTADDRS    TO VS-CUSTADDRS
-                 MOVE QS-CUSTCITY     TO VS-CUSTCITY
-                 MOVE QS-CUSTSTATE    TO VS-CUSTSTATE
-                 MOVE QS-CUSTBDATE-CC TO WS-DATE-10-CC
-                 MOVE QS-CUSTBDATE-YY TO WS-DATE-10-YY
-                 MOVE QS-CUSTBDATE-MM TO WS-DATE-10-MM
-                 MOVE QS-CUSTBDATE-DD TO WS-DATE-10-DD
-                 MOVE WS-DATE-10      TO VS-CUSTBDATE
-                 MOVE QS-CUSTEMAIL    TO VS-CUSTEMAIL
-                 MOVE QS-CUSTPHONE    TO VS-CUSTPHONE
-                 PERFORM INSERT-TABLE
+                 IF  RESTART-ACTIVE
+                 AND QS-CUSTIDENT NOT > WS-RESTART-CUSTIDENT
+                     CONTINUE
+                 ELSE
+                     MOVE 'N'             TO RESTART-SWITCH
+                     MOVE QS-CUSTIDENT    TO VS-CUSTIDENT
+                     MOVE QS-CUSTLNAME    TO VS-CUSTLNAME
+                     MOVE QS-CUSTFNAME    TO VS-CUSTFNAME
+                     MOVE QS-CUSTADDRS    TO VS-CUSTADDRS
+                     MOVE QS-CUSTCITY     TO VS-CUSTCITY
+                     MOVE QS-CUSTSTATE    TO VS-CUSTSTATE
+                     MOVE QS-CUSTBDATE-CC TO WS-DATE-10-CC
+                     MOVE QS-CUSTBDATE-YY TO WS-DATE-10-YY
+                     MOVE QS-CUSTBDATE-MM TO WS-DATE-10-MM
+                     MOVE QS-CUSTBDATE-DD TO WS-DATE-10-DD
+                     MOVE WS-DATE-10      TO VS-CUSTBDATE
+                     MOVE QS-CUSTEMAIL    TO VS-CUSTEMAIL
+                     MOVE QS-CUSTPHONE    TO VS-CUSTPHONE
+                     PERFORM INSERT-TABLE
+                     PERFORM CHKPOINT-UPDATE
+                 END-IF
               END-IF
            END-PERFORM.
-      
+
       * ------------------------------------------------------------- *
       * FILES CLOSING...
            DISPLAY "CLOSING INPUT FILE..."
            PERFORM QSAMCUST-CLOSE.
-      
+           PERFORM REJCUST-CLOSE.
+           PERFORM CHKPOINT-CLEAR.
+
+           PERFORM DISPLAY-RUN-STATISTICS.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CTLTOT-CLOSE.
+
            DISPLAY "EXITING PROGRAM..."
            GOBACK.
       
@@ -182,29 +279,288 @@
            END-IF
            EXIT.
       
+      *---------------------------------------------------------------*
+       REJCUST-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN OUTPUT REJCUST-FILE
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB00: REJCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       REJCUST-WRITE.
+           WRITE REJCUST-RECORD
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB00: REJCUST-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       REJCUST-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE REJCUST-FILE
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB00: REJCUST, FAILURE, CLOSE...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BUILD AND WRITE ONE REJECT RECORD FOR A FAILED INSERT-TABLE.  *
+      *---------------------------------------------------------------*
+       WRITE-REJECT-RECORD.
+           MOVE VS-CUSTIDENT TO RJ-CUSTIDENT.
+           MOVE VS-CUSTLNAME TO RJ-CUSTLNAME.
+           MOVE VS-CUSTFNAME TO RJ-CUSTFNAME.
+           MOVE VS-CUSTADDRS TO RJ-CUSTADDRS.
+           MOVE VS-CUSTCITY  TO RJ-CUSTCITY.
+           MOVE VS-CUSTSTATE TO RJ-CUSTSTATE.
+           MOVE VS-CUSTBDATE TO RJ-CUSTBDATE.
+           MOVE VS-CUSTEMAIL TO RJ-CUSTEMAIL.
+           MOVE VS-CUSTPHONE TO RJ-CUSTPHONE.
+           MOVE WS-SQLCODE   TO RJ-SQLCODE.
+           PERFORM REJCUST-WRITE.
+           ADD 1 TO WS-REJECT-COUNT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE END-OF-JOB RUN STATISTICS.                        *
+      *---------------------------------------------------------------*
+       DISPLAY-RUN-STATISTICS.
+           DISPLAY 'RSSBBB00: RUN STATISTICS...'
+           DISPLAY '   LOADED  : ' WS-LOADED-COUNT
+           DISPLAY '   REJECTED: ' WS-REJECT-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * APPEND THIS RUN'S COUNTS TO THE END-OF-SUITE CONTROL-TOTALS   *
+      * FILE FOR THE CONSOLIDATED NIGHTLY SUMMARY REPORT.             *
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTALS.
+           MOVE 'RSSBBB00' TO CTLTOT-PROGRAM.
+           MOVE 'LOADED'   TO CTLTOT-LABEL.
+           MOVE WS-LOADED-COUNT TO CTLTOT-COUNT.
+           PERFORM CTLTOT-WRITE.
+
+           MOVE 'RSSBBB00' TO CTLTOT-PROGRAM.
+           MOVE 'REJECTED' TO CTLTOT-LABEL.
+           MOVE WS-REJECT-COUNT TO CTLTOT-COUNT.
+           PERFORM CTLTOT-WRITE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB00: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB00: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB00: CTLTOT, FAILURE, CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT/RESTART ROUTINES.                                  *
+      * ON A FRESH RUN THE CHECKPOINT FILE DOES NOT EXIST (OR IS      *
+      * EMPTY) SO NO RESTART TAKES PLACE. WHILE RUNNING, THE LAST     *
+      * CUSTIDENT PROCESSED IS SAVED EVERY WS-CHECKPOINT-INTERVAL     *
+      * RECORDS. IF A PRIOR RUN LEFT A NON-EMPTY CHECKPOINT RECORD,   *
+      * INPUT RECORDS UP TO AND INCLUDING THAT CUSTIDENT ARE SKIPPED. *
+      *---------------------------------------------------------------*
+       CHKPOINT-CHECK-RESTART.
+           MOVE ZEROS TO WS-RESTART-CUSTIDENT.
+           MOVE 'N'   TO RESTART-SWITCH.
+           OPEN INPUT CHKPOINT-FILE
+           IF  CHKPOINT-STATUS = '00'
+               READ CHKPOINT-FILE
+               IF  CHKPOINT-STATUS = '00'
+                   MOVE CK-CUSTIDENT TO WS-RESTART-CUSTIDENT
+                   MOVE 'Y'          TO RESTART-SWITCH
+                   DISPLAY 'RSSBBB00: RESTARTING-AFTER-CUSTIDENT...'
+                           WS-RESTART-CUSTIDENT
+               END-IF
+               CLOSE CHKPOINT-FILE
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CHKPOINT-UPDATE.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF  WS-RECORD-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE VS-CUSTIDENT TO CK-CUSTIDENT
+               OPEN OUTPUT CHKPOINT-FILE
+               WRITE CHKPOINT-RECORD
+               CLOSE CHKPOINT-FILE
+               MOVE 0 TO WS-RECORD-COUNT
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * CLEAR THE CHECKPOINT AT THE END OF A SUCCESSFUL RUN SO THE    *
+      * NEXT RUN STARTS FROM THE BEGINNING OF THE INPUT FILE.         *
+      *---------------------------------------------------------------*
+       CHKPOINT-CLEAR.
+           OPEN OUTPUT CHKPOINT-FILE
+           CLOSE CHKPOINT-FILE
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * RUN-TIME PARAMETERS. THE TARGET TABLE NAME DEFAULTS TO        *
+      * PJ01DB2.ODCSF0 BUT CAN BE OVERRIDDEN (E.G. TO LOAD A PILOT    *
+      * TABLE) BY SETTING THE RSSBBB00_TABLE ENVIRONMENT VARIABLE     *
+      * BEFORE RUNNING THE PROGRAM.                                   *
+      *---------------------------------------------------------------*
+       GET-RUNTIME-PARAMETERS.
+           DISPLAY 'RSSBBB00_TABLE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-TABLE-NAME-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF  WS-TABLE-NAME-ENV-VALUE NOT = SPACES
+               MOVE WS-TABLE-NAME-ENV-VALUE TO WS-TABLE-NAME
+           END-IF
+           DISPLAY 'RSSBBB00: TARGET-TABLE-IS...' WS-TABLE-NAME
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BUILD AND PREPARE THE DYNAMIC INSERT STATEMENT AGAINST THE    *
+      * RUN-TIME TABLE NAME RESOLVED ABOVE.                           *
+      *---------------------------------------------------------------*
+       PREPARE-INSERT-STMT.
+           STRING 'INSERT INTO '       DELIMITED BY SIZE
+                  WS-TABLE-NAME        DELIMITED BY SPACE
+                  ' ( CUSTIDENT, CUSTLNAME, CUSTFNAME, CUSTADDRS,'
+                                       DELIMITED BY SIZE
+                  ' CUSTCITY, CUSTSTATE, CUSTBDATE, CUSTEMAIL,'
+                                       DELIMITED BY SIZE
+                  ' CUSTPHONE ) VALUES (?,?,?,?,?,?,?,?,?)'
+                                       DELIMITED BY SIZE
+             INTO WS-INSERT-STMT
+           END-STRING.
+
+           EXEC SQL PREPARE INS-STMT FROM :WS-INSERT-STMT END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE NOT = +0
+              DISPLAY 'RSSBBB00: FAILURE-PREPARE-INSERT-STMT...'
+                      ' SQLCODE:' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM Z-ABEND-PROGRAM
+           END-IF.
+           EXIT.
+
       * ------------------------------------------------------------- *
       * ROUTINES TO OPEN AND POPULATE THE VSAM FILE.                  *
       * ------------------------------------------------------------- *
        INSERT-TABLE.
            EXEC SQL
-                INSERT INTO PJ01DB2.ODCSF0
-                       ( CUSTIDENT , CUSTLNAME ,
-                         CUSTFNAME , CUSTADDRS , CUSTCITY  ,
-                         CUSTSTATE , CUSTBDATE , CUSTEMAIL ,
-                         CUSTPHONE
-                       )
-                VALUES (:VS-CUSTIDENT , :VS-CUSTLNAME ,
-                        :VS-CUSTFNAME , :VS-CUSTADDRS , :VS-CUSTCITY  ,
-                        :VS-CUSTSTATE , :VS-CUSTBDATE , :VS-CUSTEMAIL ,
-                        :VS-CUSTPHONE
-                       )
+                EXECUTE INS-STMT
+                USING :VS-CUSTIDENT , :VS-CUSTLNAME ,
+                      :VS-CUSTFNAME , :VS-CUSTADDRS , :VS-CUSTCITY  ,
+                      :VS-CUSTSTATE , :VS-CUSTBDATE , :VS-CUSTEMAIL ,
+                      :VS-CUSTPHONE
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
-      
+
            IF SQLCODE NOT = +0
-              DISPLAY 'RSSBBB00: TABLE ODCSF0 FAILURE-INSERT...'
-                      ' SQLCODE:' WS-SQLCODE
-              PERFORM Z-ABEND-PROGRAM
+              IF SQLCODE = -803
+                 DISPLAY 'RSSBBB00: DUPLICATE-KEY-SKIPPED...'
+                         ' CUSTIDENT:' VS-CUSTIDENT
+                         ' SQLCODE:' WS-SQLCODE
+                 COPY ZSQLSTAT.
+                 PERFORM WRITE-REJECT-RECORD
+              ELSE
+                 DISPLAY 'RSSBBB00: TABLE ODCSF0 FAILURE-INSERT...'
+                         ' SQLCODE:' WS-SQLCODE
+                 COPY ZSQLSTAT.
+                 PERFORM WRITE-REJECT-RECORD
+                 PERFORM Z-ABEND-PROGRAM
+              END-IF
+           ELSE
+              ADD 1 TO WS-LOADED-COUNT
            END-IF.
            EXIT.
       
@@ -241,6 +597,7 @@
            ELSE
                DISPLAY '* RSSBBB00 FILE-STATUS-' IO-STATUS
            END-IF
+           COPY ZIOSTAT.
            EXIT.
       
       *---------------------------------------------------------------*
