@@ -0,0 +1,381 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSBBB04.
+       AUTHOR. METAWARE.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -THIS PROGRAM READS THE DB2 TABLE, USING THE SAME          *
+      *     CUST-ASC CURSOR AS RSSBBB01, AND PRODUCES A JSON EXTRACT  *
+      *     OF THE CUSTOMER TABLE (ONE JSON OBJECT PER LINE) FOR      *
+      *     MACHINE-READABLE CONSUMPTION INSTEAD OF A PRINTED REPORT. *
+      * ------------------------------------------------------------- *
+      * INPUT TABLE: DB2  - PJ01DB2.ODCSF0                            *
+      * OUTPUT FILE: QSAM - JSONRPT (ONE JSON OBJECT PER LINE)        *
+      * ------------------------------------------------------------- *
+      * SELECTION: OPTIONAL STATE/CITY FILTERS VIA THE RSSBBB04_STATE *
+      * AND RSSBBB04_CITY ENVIRONMENT VARIABLES. BLANK MEANS NO       *
+      * FILTER ON THAT CRITERIA. RSSBBB04_BDATE_FROM AND              *
+      * RSSBBB04_BDATE_TO (FORMAT YYYYMMDD) RESTRICT THE EXTRACT TO   *
+      * CUSTOMERS BORN IN THAT RANGE. BLANK MEANS NO LIMIT ON THAT    *
+      * END OF THE RANGE.                                             *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * CUSTOMER'S JSON EXTRACT OUTPUT FILE
+           SELECT JSONRPT-FILE
+               ASSIGN       TO JSONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS JSONRPT-STATUS.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  JSONRPT-FILE.
+       01  JSONRPT-RECORD              PIC X(250).
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+       01  JSONRPT-STATUS.
+           05  JSONRPT-STAT1       PIC X.
+           05  JSONRPT-STAT2       PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+       01  WS-SQLCODE-MSG           PIC X(45)   VALUE SPACES.
+
+       77  END-OF-TABLE            PIC X       VALUE 'N'.
+       77  DISP-MSG                PIC X(80)   VALUE SPACES.
+       77  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      *-- WORKING ZONE FOR DB2  MANIPULATION
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+
+           EXEC SQL INCLUDE ODCSF0DB END-EXEC.
+
+           EXEC SQL DECLARE CUST-ASC CURSOR FOR
+                SELECT CUSTIDENT, CUSTLNAME, CUSTFNAME,
+                       CUSTADDRS, CUSTCITY , CUSTSTATE,
+                       CUSTBDATE, CUSTEMAIL, CUSTPHONE
+                FROM   PJ01DB2.ODCSF0
+                WHERE  (:WS-SEL-STATE = SPACES OR
+                        CUSTSTATE = :WS-SEL-STATE)
+                AND    (:WS-SEL-CITY = SPACES OR
+                        CUSTCITY = :WS-SEL-CITY)
+                AND    (:WS-SEL-BDATE-FROM = 0 OR
+                        CUSTBDATE >= :WS-SEL-BDATE-FROM)
+                AND    (:WS-SEL-BDATE-TO = 0 OR
+                        CUSTBDATE <= :WS-SEL-BDATE-TO)
+                ORDER BY CUSTSTATE, CUSTIDENT
+           END-EXEC.
+
+       77  WS-SQLCODE              PIC -999.
+
+      *-- OPTIONAL SELECTION CRITERIA, SET FROM ENVIRONMENT VARIABLES
+       01  WS-SEL-STATE            PIC X(002) VALUE SPACES.
+       01  WS-SEL-CITY             PIC X(020) VALUE SPACES.
+       01  WS-SEL-BDATE-FROM       PIC 9(008) VALUE 0.
+       01  WS-SEL-BDATE-TO         PIC 9(008) VALUE 0.
+       01  WS-ENV-BDATE            PIC X(008) VALUE SPACES.
+
+      *-- WORKING FIELDS USED TO BUILD THE JSON LINE
+       01  WS-IDENT-EDIT           PIC Z(5)9.
+       01  WS-JSON-LINE            PIC X(250).
+
+      *-- WORKING FIELDS USED TO JSON-ESCAPE THE FREE-TEXT FIELDS
+      *-- (CUSTLNAME, CUSTFNAME, CUSTADDRS, CUSTCITY, CUSTEMAIL) SO
+      *-- AN EMBEDDED '"' OR '\' DOES NOT BREAK THE OUTPUT JSON.
+       01  WS-ESC-LNAME            PIC X(082).
+       01  WS-ESC-FNAME            PIC X(082).
+       01  WS-ESC-ADDRS            PIC X(082).
+       01  WS-ESC-CITY             PIC X(082).
+       01  WS-ESC-EMAIL            PIC X(082).
+       01  WS-JSON-ESCAPE-WORK.
+           05  WS-JSON-SRC         PIC X(040).
+           05  WS-JSON-DST         PIC X(082).
+           05  WS-JSON-SRC-LEN     PIC 9(004) COMP.
+           05  WS-JSON-IN-IDX      PIC 9(004) COMP.
+           05  WS-JSON-OUT-IDX     PIC 9(004) COMP.
+           05  WS-JSON-CHAR        PIC X.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * FILE OPENING...
+           PERFORM GET-RUNTIME-PARAMETERS.
+           DISPLAY "OPENING OUTPUT FILE AND DB2 CURSOR..."
+           PERFORM JSONRPT-OPEN.
+           EXEC SQL
+                OPEN CUST-ASC
+           END-EXEC.
+
+      * ------------------------------------------------------------- *
+      * DB2 TABLE'S SWEEPING
+           DISPLAY "SWEEPING DB2 TABLE..."
+           PERFORM UNTIL END-OF-TABLE = 'Y'
+              PERFORM FETCH-ODCSF0
+              IF END-OF-TABLE = 'N'
+                 PERFORM WRITE-JSON-LINE
+              END-IF
+           END-PERFORM.
+
+      * ------------------------------------------------------------- *
+      * FILE CLOSING...
+           DISPLAY "CLOSING OUTPUT FILE AND DB2 CURSOR..."
+           PERFORM JSONRPT-CLOSE.
+           EXEC SQL
+                CLOSE CUST-ASC
+           END-EXEC.
+
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * READ OPTIONAL SELECTION CRITERIA FROM THE ENVIRONMENT. BLANK  *
+      * (THE DEFAULT) MEANS NO FILTER ON THAT CRITERIA.               *
+      *---------------------------------------------------------------*
+       GET-RUNTIME-PARAMETERS.
+           DISPLAY 'RSSBBB04_STATE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-SEL-STATE FROM ENVIRONMENT-VALUE
+           DISPLAY 'RSSBBB04_CITY' UPON ENVIRONMENT-NAME
+           ACCEPT WS-SEL-CITY FROM ENVIRONMENT-VALUE
+           IF  WS-SEL-STATE NOT = SPACES
+               DISPLAY 'RSSBBB04: SELECTION-STATE...' WS-SEL-STATE
+           END-IF
+           IF  WS-SEL-CITY NOT = SPACES
+               DISPLAY 'RSSBBB04: SELECTION-CITY....' WS-SEL-CITY
+           END-IF
+           DISPLAY 'RSSBBB04_BDATE_FROM' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-BDATE FROM ENVIRONMENT-VALUE
+           IF  WS-ENV-BDATE NOT = SPACES
+               MOVE WS-ENV-BDATE TO WS-SEL-BDATE-FROM
+               DISPLAY 'RSSBBB04: SELECTION-BDATE-FROM...'
+                       WS-SEL-BDATE-FROM
+           END-IF
+           DISPLAY 'RSSBBB04_BDATE_TO' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-BDATE FROM ENVIRONMENT-VALUE
+           IF  WS-ENV-BDATE NOT = SPACES
+               MOVE WS-ENV-BDATE TO WS-SEL-BDATE-TO
+               DISPLAY 'RSSBBB04: SELECTION-BDATE-TO.....'
+                       WS-SEL-BDATE-TO
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       FETCH-ODCSF0.
+           EXEC SQL
+                FETCH CUST-ASC
+                INTO :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME,
+                     :VS-CUSTADDRS, :VS-CUSTCITY , :VS-CUSTSTATE,
+                     :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           IF SQLCODE = +0
+              CONTINUE
+           ELSE
+              IF SQLCODE = +100
+                 MOVE 'Y' TO END-OF-TABLE
+              ELSE
+                 DISPLAY 'FETCH ON TABLE PJ01DB2.ODCSF0.... '
+                         ' SQLCODE:' WS-SQLCODE
+                 COPY ZSQLSTAT.
+                 PERFORM Z-ABEND-PROGRAM
+              END-IF
+           END-IF.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BUILD AND WRITE ONE JSON OBJECT FOR THE CURRENT CUSTOMER.     *
+      *---------------------------------------------------------------*
+       WRITE-JSON-LINE.
+           MOVE VS-CUSTIDENT TO WS-IDENT-EDIT
+           MOVE SPACES       TO WS-JSON-LINE
+
+           MOVE VS-CUSTLNAME TO WS-JSON-SRC
+           MOVE 30           TO WS-JSON-SRC-LEN
+           PERFORM ESCAPE-JSON-FIELD
+           MOVE WS-JSON-DST  TO WS-ESC-LNAME
+
+           MOVE VS-CUSTFNAME TO WS-JSON-SRC
+           MOVE 20           TO WS-JSON-SRC-LEN
+           PERFORM ESCAPE-JSON-FIELD
+           MOVE WS-JSON-DST  TO WS-ESC-FNAME
+
+           MOVE VS-CUSTADDRS TO WS-JSON-SRC
+           MOVE 30           TO WS-JSON-SRC-LEN
+           PERFORM ESCAPE-JSON-FIELD
+           MOVE WS-JSON-DST  TO WS-ESC-ADDRS
+
+           MOVE VS-CUSTCITY  TO WS-JSON-SRC
+           MOVE 20           TO WS-JSON-SRC-LEN
+           PERFORM ESCAPE-JSON-FIELD
+           MOVE WS-JSON-DST  TO WS-ESC-CITY
+
+           MOVE VS-CUSTEMAIL TO WS-JSON-SRC
+           MOVE 40           TO WS-JSON-SRC-LEN
+           PERFORM ESCAPE-JSON-FIELD
+           MOVE WS-JSON-DST  TO WS-ESC-EMAIL
+
+           STRING '{"custident":'    DELIMITED BY SIZE
+                  WS-IDENT-EDIT      DELIMITED BY SIZE
+                  ',"custlname":"'   DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESC-LNAME) DELIMITED BY SIZE
+                  '","custfname":"'  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESC-FNAME) DELIMITED BY SIZE
+                  '","custaddrs":"'  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESC-ADDRS) DELIMITED BY SIZE
+                  '","custcity":"'   DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESC-CITY)  DELIMITED BY SIZE
+                  '","custstate":"'  DELIMITED BY SIZE
+                  VS-CUSTSTATE       DELIMITED BY SIZE
+                  '","custbdate":'   DELIMITED BY SIZE
+                  VS-CUSTBDATE       DELIMITED BY SIZE
+                  ',"custemail":"'   DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ESC-EMAIL) DELIMITED BY SIZE
+                  '","custphone":"'  DELIMITED BY SIZE
+                  VS-CUSTPHONE       DELIMITED BY SIZE
+                  '"}'               DELIMITED BY SIZE
+             INTO WS-JSON-LINE
+           END-STRING
+           MOVE WS-JSON-LINE TO JSONRPT-RECORD
+           PERFORM JSONRPT-WRITE
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * JSON-ESCAPE WS-JSON-SRC (ITS FIRST WS-JSON-SRC-LEN CHARACTERS) *
+      * INTO WS-JSON-DST, DOUBLING UP ANY '"' OR '\' SO THE RESULT IS *
+      * SAFE TO EMBED INSIDE A JSON STRING VALUE.                     *
+      *---------------------------------------------------------------*
+       ESCAPE-JSON-FIELD.
+           MOVE SPACES TO WS-JSON-DST
+           MOVE 1      TO WS-JSON-OUT-IDX
+           PERFORM VARYING WS-JSON-IN-IDX FROM 1 BY 1
+                   UNTIL WS-JSON-IN-IDX > WS-JSON-SRC-LEN
+              MOVE WS-JSON-SRC(WS-JSON-IN-IDX:1) TO WS-JSON-CHAR
+              IF WS-JSON-CHAR = '"' OR WS-JSON-CHAR = '\'
+                 MOVE '\' TO WS-JSON-DST(WS-JSON-OUT-IDX:1)
+                 ADD 1 TO WS-JSON-OUT-IDX
+              END-IF
+              MOVE WS-JSON-CHAR TO WS-JSON-DST(WS-JSON-OUT-IDX:1)
+              ADD 1 TO WS-JSON-OUT-IDX
+           END-PERFORM
+           EXIT.
+
+      *---------------------------------------------------------------*
+       JSONRPT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN OUTPUT JSONRPT-FILE
+           IF  JSONRPT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB04: JSONRPT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE JSONRPT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       JSONRPT-WRITE.
+           WRITE JSONRPT-RECORD
+           IF  JSONRPT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB04: JSONRPT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE JSONRPT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       JSONRPT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE JSONRPT-FILE
+           IF  JSONRPT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB04: JSONRPT, FAILURE, CLOSE...'
+                 TO DISP-MSG
+               MOVE JSONRPT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
+      * FOR THIS PROGRAM.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND THE PROGRAM, DISPLAY A MESSAGE AND STOP THE PROGRAM.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG NOT = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSBBB04: PROGRAM-IS-ABENDING...'   TO DISP-MSG
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO GIVING RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE FILE STATUS BYTES. THIS ROUTINE WILL DISPLAY AS   *
+      * TWO DIGITS IF THE FULL TWO BYTE FILE STATUS IS NUMERIC. IF    *
+      * SECOND BYTE IS NON-NUMERIC THEN IT WILL BE TREATED AS A       *
+      * BINARY NUMBER.                                                *
+      *---------------------------------------------------------------*
+       Z-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               SUBTRACT TWO-BYTES-BINARY FROM TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               DISPLAY '* RSSBBB04 FILE-STATUS-' IO-STAT1 '/'
+                       TWO-BYTES-BINARY
+           ELSE
+               DISPLAY '* RSSBBB04: FILE-STATUS-' IO-STATUS
+           END-IF
+           COPY ZIOSTAT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
