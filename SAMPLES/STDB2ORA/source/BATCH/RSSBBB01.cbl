@@ -10,6 +10,18 @@
       * ------------------------------------------------------------- *
       * INPUT TABLE: DB2  - PJ01DB2.ODCSF0                            *
       * OUTPUT FILE: QSAM - PJ01AAA.RT.QSAM.CUSTOMER.REPORT           *
+      * CSV FILE   : QSAM - CSVRPT (SAME DATA, COMMA-SEPARATED)       *
+      * ------------------------------------------------------------- *
+      * SELECTION: OPTIONAL STATE/CITY FILTERS VIA THE RSSBBB01_STATE *
+      * AND RSSBBB01_CITY ENVIRONMENT VARIABLES. BLANK MEANS NO       *
+      * FILTER ON THAT CRITERIA. RSSBBB01_BDATE_FROM AND               *
+      * RSSBBB01_BDATE_TO (FORMAT YYYYMMDD) RESTRICT THE REPORT TO    *
+      * CUSTOMERS BORN IN THAT RANGE. BLANK MEANS NO LIMIT ON THAT    *
+      * END OF THE RANGE.                                             *
+      * SEQUENCE : RSSBBB01_SORT = 'LNAME' REPORTS IN CUSTLNAME,      *
+      * CUSTFNAME ORDER INSTEAD OF THE DEFAULT CUSTSTATE, CUSTIDENT   *
+      * ORDER. STATE SUBTOTALS ONLY APPLY TO THE DEFAULT SEQUENCE,    *
+      * SINCE THE LAST-NAME SEQUENCE IS NOT GROUPED BY STATE.         *
       * ------------------------------------------------------------- *
       *
        ENVIRONMENT DIVISION.
@@ -19,10 +31,24 @@
       * CUSTOMER'S REPORT OUTPUT FILE
            SELECT SYSPRINT
                   ASSIGN TO UT-S-SYSPRINT.
-      
+
+      * CUSTOMER'S REPORT, CSV FORMAT
+           SELECT CSVRPT-FILE
+               ASSIGN       TO CSVRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS CSVRPT-STATUS.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE (APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN, READ BACK BY THE CONSOLIDATED SUMMARY)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
       * ------------------------------------------------------------- *
        DATA DIVISION.
-      
+
        FILE SECTION.
        FD  SYSPRINT
            RECORD CONTAINS 132 CHARACTERS
@@ -30,17 +56,32 @@
            DATA RECORD IS REPORT-REC
            RECORDING MODE IS F.
        01  REPORT-REC                 PIC X(132).
-      
+
+       FD  CSVRPT-FILE.
+       01  CSVRPT-RECORD              PIC X(200).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
       * ------------------------------------------------------------- *
        WORKING-STORAGE SECTION.
-      
+
        77  W-LINE                  PIC S9(04) COMP VALUE +60.
        77  W-MAX-LINE              PIC S9(04) COMP VALUE +12.
       * FILE STATUS FOR OUTPUT FILE
        01  QSAMREPT-STATUS.
            05  QSAMREPT-STAT1      PIC X.
            05  QSAMREPT-STAT2      PIC X.
-      
+
+       01  CSVRPT-STATUS.
+           05  CSVRPT-STAT1        PIC X.
+           05  CSVRPT-STAT2        PIC X.
+
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
        01  IO-STATUS.
            05  IO-STAT1            PIC X.
            05  IO-STAT2            PIC X.
@@ -48,27 +89,76 @@
            05  TWO-BYTES-LEFT      PIC X.
            05  TWO-BYTES-RIGHT     PIC X.
        01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+       01  WS-SQLCODE-MSG           PIC X(45)   VALUE SPACES.
       
        77  END-OF-TABLE            PIC X       VALUE 'N'.
        77  DISP-MSG                PIC X(80)   VALUE SPACES.
        77  APPL-RESULT             PIC S9(9)   COMP.
            88  APPL-AOK            VALUE 0.
            88  APPL-EOF            VALUE 16.
-      
+
+      *-- CONTROL-BREAK-BY-STATE WORKING FIELDS
+       77  WS-PREV-STATE           PIC X(002)  VALUE SPACES.
+       77  WS-STATE-COUNT          PIC 9(005)  COMP VALUE 0.
+       77  WS-GRAND-COUNT          PIC 9(007)  COMP VALUE 0.
+       77  FIRST-RECORD-SWITCH     PIC X       VALUE 'Y'.
+           88  FIRST-RECORD        VALUE 'Y'.
+
+      *-- REPORT SEQUENCE SWITCH, SET FROM THE RSSBBB01_SORT ENV VAR
+       77  WS-SORT-SWITCH          PIC X       VALUE 'S'.
+           88  SORT-BY-STATE       VALUE 'S'.
+           88  SORT-BY-LNAME       VALUE 'L'.
+
       *-- WORKING ZONE FOR DB2  MANIPULATION
            EXEC SQL INCLUDE SQLCA    END-EXEC.
-      
+
            EXEC SQL INCLUDE ODCSF0DB END-EXEC.
-      
+
            EXEC SQL DECLARE CUST-ASC CURSOR FOR
                 SELECT CUSTIDENT, CUSTLNAME, CUSTFNAME,
                        CUSTADDRS, CUSTCITY , CUSTSTATE,
                        CUSTBDATE, CUSTEMAIL, CUSTPHONE
                 FROM   PJ01DB2.ODCSF0
-                ORDER BY CUSTIDENT
+                WHERE  (:WS-SEL-STATE = SPACES OR
+                        CUSTSTATE = :WS-SEL-STATE)
+                AND    (:WS-SEL-CITY = SPACES OR
+                        CUSTCITY = :WS-SEL-CITY)
+                AND    (:WS-SEL-BDATE-FROM = 0 OR
+                        CUSTBDATE >= :WS-SEL-BDATE-FROM)
+                AND    (:WS-SEL-BDATE-TO = 0 OR
+                        CUSTBDATE <= :WS-SEL-BDATE-TO)
+                ORDER BY CUSTSTATE, CUSTIDENT
            END-EXEC.
-      
+
+      *-- ALTERNATE CURSOR FOR THE LAST-NAME REPORT SEQUENCE. STATIC  *
+      *-- SQL CANNOT PARAMETERIZE AN ORDER BY CLAUSE, SO A SECOND     *
+      *-- CURSOR WITH THE SAME SELECTION CRITERIA IS DECLARED HERE.   *
+           EXEC SQL DECLARE CUST-LNAME-ASC CURSOR FOR
+                SELECT CUSTIDENT, CUSTLNAME, CUSTFNAME,
+                       CUSTADDRS, CUSTCITY , CUSTSTATE,
+                       CUSTBDATE, CUSTEMAIL, CUSTPHONE
+                FROM   PJ01DB2.ODCSF0
+                WHERE  (:WS-SEL-STATE = SPACES OR
+                        CUSTSTATE = :WS-SEL-STATE)
+                AND    (:WS-SEL-CITY = SPACES OR
+                        CUSTCITY = :WS-SEL-CITY)
+                AND    (:WS-SEL-BDATE-FROM = 0 OR
+                        CUSTBDATE >= :WS-SEL-BDATE-FROM)
+                AND    (:WS-SEL-BDATE-TO = 0 OR
+                        CUSTBDATE <= :WS-SEL-BDATE-TO)
+                ORDER BY CUSTLNAME, CUSTFNAME
+           END-EXEC.
+
        77  WS-SQLCODE              PIC -999.
+
+      *-- OPTIONAL SELECTION CRITERIA, SET FROM ENVIRONMENT VARIABLES
+       01  WS-SEL-STATE            PIC X(002) VALUE SPACES.
+       01  WS-SEL-CITY             PIC X(020) VALUE SPACES.
+       01  WS-SEL-BDATE-FROM       PIC 9(008) VALUE 0.
+       01  WS-SEL-BDATE-TO         PIC 9(008) VALUE 0.
+       01  WS-SORT-ORDER           PIC X(008) VALUE SPACES.
+       01  WS-ENV-BDATE            PIC X(008) VALUE SPACES.
       
       *-- WORKING ZONE FOR DATE MANIPULATION
        01  WS-DATE.
@@ -158,49 +248,193 @@
            05  FILLER              PIC X(001) VALUE SPACE.
            05  WC-BDATE            PIC X(010).
            05  FILLER              PIC X(011) VALUE SPACE.
-      
-      
+
+      *-- DESCRIPTION OF A STATE CONTROL-BREAK SUBTOTAL LINE
+       01  W-STATE-SUBTOTAL.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(016) VALUE 'STATE SUBTOTAL: '.
+           05  WS-SUBTOTAL-STATE   PIC X(002).
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(008) VALUE 'COUNT : '.
+           05  WS-SUBTOTAL-COUNT   PIC ZZZZ9.
+           05  FILLER              PIC X(081) VALUE SPACES.
+
+      *-- DESCRIPTION OF THE END-OF-REPORT GRAND TOTAL LINE
+       01  W-GRAND-TOTAL.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(018) VALUE
+               'GRAND TOTAL COUNT:'.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WS-GRANDTOT-COUNT   PIC ZZZZZZ9.
+           05  FILLER              PIC X(096) VALUE SPACES.
+
       * ------------------------------------------------------------- *
        PROCEDURE DIVISION.
       
       * ------------------------------------------------------------- *
       * FILE OPENING...
+           PERFORM GET-RUNTIME-PARAMETERS.
            DISPLAY "OPENING OUTPUT FILE AND DB2 CURSOR..."
            OPEN OUTPUT SYSPRINT.
-           EXEC SQL
-                OPEN CUST-ASC
-           END-EXEC.
-      
+           PERFORM CSVRPT-OPEN.
+           PERFORM OPEN-CURSOR.
+
       * ------------------------------------------------------------- *
       * QSAM FILE'S SWEEPING
            DISPLAY "SWEEPING DB2 TABLE..."
            PERFORM UNTIL END-OF-TABLE = 'Y'
               PERFORM FETCH-ODCSF0
               IF END-OF-TABLE = 'N'
+                 IF  SORT-BY-STATE
+                     PERFORM CHECK-STATE-BREAK
+                 END-IF
                  PERFORM WRITE-REPORT
               END-IF
            END-PERFORM.
-      
+
+      * LAST STATE GROUP / GRAND TOTAL...
+           IF  SORT-BY-STATE
+           AND NOT FIRST-RECORD
+               PERFORM WRITE-STATE-SUBTOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL.
+
       * ------------------------------------------------------------- *
       * FILE CLOSING...
            DISPLAY "CLOSING OUTPUT FILE AND DB2 CURSOR..."
            CLOSE SYSPRINT.
-           EXEC SQL
-                CLOSE CUST-ASC
-           END-EXEC.
-      
+           PERFORM CSVRPT-CLOSE.
+           PERFORM CLOSE-CURSOR.
+
+           PERFORM CTLTOT-OPEN.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CTLTOT-CLOSE.
+
            DISPLAY "EXITING PROGRAM..."
            GOBACK.
-      
+
+      *---------------------------------------------------------------*
+      * READ OPTIONAL SELECTION CRITERIA FROM THE ENVIRONMENT. BLANK  *
+      * (THE DEFAULT) MEANS NO FILTER ON THAT CRITERIA. RSSBBB01_SORT *
+      * = 'LNAME' SWITCHES THE REPORT TO CUSTLNAME, CUSTFNAME ORDER;  *
+      * ANY OTHER VALUE (OR BLANK) KEEPS THE DEFAULT STATE SEQUENCE.  *
+      *---------------------------------------------------------------*
+       GET-RUNTIME-PARAMETERS.
+           DISPLAY 'RSSBBB01_STATE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-SEL-STATE FROM ENVIRONMENT-VALUE
+           DISPLAY 'RSSBBB01_CITY' UPON ENVIRONMENT-NAME
+           ACCEPT WS-SEL-CITY FROM ENVIRONMENT-VALUE
+           IF  WS-SEL-STATE NOT = SPACES
+               DISPLAY 'RSSBBB01: SELECTION-STATE...' WS-SEL-STATE
+           END-IF
+           IF  WS-SEL-CITY NOT = SPACES
+               DISPLAY 'RSSBBB01: SELECTION-CITY....' WS-SEL-CITY
+           END-IF
+           DISPLAY 'RSSBBB01_BDATE_FROM' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-BDATE FROM ENVIRONMENT-VALUE
+           IF  WS-ENV-BDATE NOT = SPACES
+               MOVE WS-ENV-BDATE TO WS-SEL-BDATE-FROM
+               DISPLAY 'RSSBBB01: SELECTION-BDATE-FROM...'
+                       WS-SEL-BDATE-FROM
+           END-IF
+           DISPLAY 'RSSBBB01_BDATE_TO' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-BDATE FROM ENVIRONMENT-VALUE
+           IF  WS-ENV-BDATE NOT = SPACES
+               MOVE WS-ENV-BDATE TO WS-SEL-BDATE-TO
+               DISPLAY 'RSSBBB01: SELECTION-BDATE-TO.....'
+                       WS-SEL-BDATE-TO
+           END-IF
+           DISPLAY 'RSSBBB01_SORT' UPON ENVIRONMENT-NAME
+           ACCEPT WS-SORT-ORDER FROM ENVIRONMENT-VALUE
+           IF  WS-SORT-ORDER = 'LNAME'
+               MOVE 'L' TO WS-SORT-SWITCH
+               DISPLAY 'RSSBBB01: SEQUENCE......... LAST NAME'
+           ELSE
+               MOVE 'S' TO WS-SORT-SWITCH
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * OPEN THE CURSOR MATCHING THE SELECTED REPORT SEQUENCE.        *
+      *---------------------------------------------------------------*
+       OPEN-CURSOR.
+           IF  SORT-BY-LNAME
+               EXEC SQL
+                    OPEN CUST-LNAME-ASC
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    OPEN CUST-ASC
+               END-EXEC
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * CLOSE THE CURSOR MATCHING THE SELECTED REPORT SEQUENCE.       *
+      *---------------------------------------------------------------*
+       CLOSE-CURSOR.
+           IF  SORT-BY-LNAME
+               EXEC SQL
+                    CLOSE CUST-LNAME-ASC
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    CLOSE CUST-ASC
+               END-EXEC
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE DEFAULT CURSOR IS ORDERED BY CUSTSTATE, CUSTIDENT SO A    *
+      * STATE CHANGE MARKS THE END OF THE PREVIOUS STATE'S GROUP.     *
+      *---------------------------------------------------------------*
+       CHECK-STATE-BREAK.
+           IF  FIRST-RECORD
+               MOVE VS-CUSTSTATE TO WS-PREV-STATE
+               MOVE 'N'          TO FIRST-RECORD-SWITCH
+           ELSE
+               IF  VS-CUSTSTATE NOT = WS-PREV-STATE
+                   PERFORM WRITE-STATE-SUBTOTAL
+                   MOVE VS-CUSTSTATE TO WS-PREV-STATE
+               END-IF
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       WRITE-STATE-SUBTOTAL.
+           MOVE WS-PREV-STATE  TO WS-SUBTOTAL-STATE
+           MOVE WS-STATE-COUNT TO WS-SUBTOTAL-COUNT
+           WRITE REPORT-REC FROM W-STATE-SUBTOTAL
+                 AFTER ADVANCING 1 LINE
+           ADD 1 TO W-LINE
+           MOVE 0 TO WS-STATE-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO WS-GRANDTOT-COUNT
+           WRITE REPORT-REC FROM W-GRAND-TOTAL
+                 AFTER ADVANCING 2 LINES
+           EXIT.
+
       *---------------------------------------------------------------*
        FETCH-ODCSF0.
-      
-           EXEC SQL
-                FETCH CUST-ASC
-                INTO :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME,
-                     :VS-CUSTADDRS, :VS-CUSTCITY , :VS-CUSTSTATE,
-                     :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
-           END-EXEC.
+
+           IF  SORT-BY-LNAME
+               EXEC SQL
+                    FETCH CUST-LNAME-ASC
+                    INTO :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME,
+                         :VS-CUSTADDRS, :VS-CUSTCITY , :VS-CUSTSTATE,
+                         :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    FETCH CUST-ASC
+                    INTO :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME,
+                         :VS-CUSTADDRS, :VS-CUSTCITY , :VS-CUSTSTATE,
+                         :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
+               END-EXEC
+           END-IF
            MOVE SQLCODE TO WS-SQLCODE.
       
            IF SQLCODE = +0
@@ -211,6 +445,7 @@
               ELSE
                  DISPLAY 'FETCH ON TABLE PJ01DB2.ODCSF0.... '
                          ' SQLCODE:' WS-SQLCODE
+                 COPY ZSQLSTAT.
                  PERFORM Z-ABEND-PROGRAM
               END-IF
            END-IF.
@@ -236,8 +471,38 @@
            WRITE REPORT-REC FROM W-CUST-DETAIL
                  AFTER ADVANCING 1 LINE
            ADD 1 TO W-LINE
+           ADD 1 TO WS-STATE-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           PERFORM WRITE-CSV-LINE
            EXIT.
-      
+
+      *---------------------------------------------------------------*
+      * BUILD AND WRITE THE CSV EQUIVALENT OF THE CURRENT REPORT LINE.*
+      *---------------------------------------------------------------*
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSVRPT-RECORD
+           STRING VS-CUSTIDENT       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTLNAME       DELIMITED BY '  '
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTFNAME       DELIMITED BY '  '
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTADDRS       DELIMITED BY '  '
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTCITY        DELIMITED BY '  '
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTSTATE       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTPHONE       DELIMITED BY '  '
+                  ','                DELIMITED BY SIZE
+                  VS-CUSTEMAIL       DELIMITED BY '  '
+                  ','                DELIMITED BY SIZE
+                  WC-BDATE           DELIMITED BY SIZE
+             INTO CSVRPT-RECORD
+           END-STRING
+           PERFORM CSVRPT-WRITE.
+           EXIT.
+
       *---------------------------------------------------------------*
        WRITE-NEW-PAGE.
       * TITLE...
@@ -257,7 +522,142 @@
                  AFTER ADVANCING 1 LINE
            MOVE 8 TO W-LINE
            EXIT.
-      
+
+      *---------------------------------------------------------------*
+       CSVRPT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN OUTPUT CSVRPT-FILE
+           IF  CSVRPT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB01: CSVRPT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CSVRPT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CSVRPT-WRITE.
+           WRITE CSVRPT-RECORD
+           IF  CSVRPT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB01: CSVRPT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CSVRPT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CSVRPT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CSVRPT-FILE
+           IF  CSVRPT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB01: CSVRPT, FAILURE, CLOSE...'
+                 TO DISP-MSG
+               MOVE CSVRPT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * APPEND THIS PROGRAM'S COUNT(S) TO THE END-OF-SUITE CONTROL-   *
+      * TOTALS FILE FOR THE CONSOLIDATED SUMMARY REPORT.              *
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTALS.
+           MOVE 'RSSBBB01'     TO CTLTOT-PROGRAM
+           MOVE 'REPORTED'     TO CTLTOT-LABEL
+           MOVE WS-GRAND-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB01: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB01: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB01: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       *---------------------------------------------------------------*
       * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
       * FOR THIS PROGRAM.                                             *
@@ -291,6 +691,7 @@
            ELSE
                DISPLAY '* RSSBBB01: FILE-STATUS-' IO-STATUS
            END-IF
+           COPY ZIOSTAT.
            EXIT.
       
       *---------------------------------------------------------------*
