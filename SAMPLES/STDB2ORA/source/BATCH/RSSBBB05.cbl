@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSBBB05.
+       AUTHOR. METAWARE.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -THIS PROGRAM IS A JOB-DEPENDENCY WRAPPER THAT CHAINS THE  *
+      *     QSAM-TO-DB2 LOAD STEP (RSSBBB00) INTO THE DB2-TO-REPORT   *
+      *     STEP (RSSBBB01). RSSBBB01 IS ONLY STARTED IF RSSBBB00     *
+      *     COMES BACK WITH A SUCCESSFUL RETURN-CODE, SO THE REPORT   *
+      *     CAN NEVER RUN AGAINST A HALF-LOADED OR EMPTY TABLE.       *
+      * ------------------------------------------------------------- *
+      * THIS PROGRAM REPLACES TWO INDEPENDENT JOB STEPS (PREVIOUSLY   *
+      * CHAINED ONLY BY MANUAL SCHEDULING CONVENTION) WITH A SINGLE   *
+      * CONTROLLING STEP THAT CALLS EACH PROGRAM IN TURN AND GATES    *
+      * THE SECOND CALL ON THE FIRST ONE'S RETURN-CODE.               *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  DISP-MSG                 PIC X(80)   VALUE SPACES.
+       01  WS-LOAD-RETURN-CODE      PIC S9(9)   COMP VALUE 0.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+      * STEP 1: RUN THE QSAM-TO-DB2 LOAD...
+           DISPLAY "RSSBBB05: STARTING LOAD STEP RSSBBB00..."
+           CALL 'RSSBBB00'
+           MOVE RETURN-CODE TO WS-LOAD-RETURN-CODE
+
+      * ------------------------------------------------------------- *
+      * STEP 2: ONLY RUN THE REPORT STEP IF THE LOAD SUCCEEDED...
+           IF  WS-LOAD-RETURN-CODE = 0
+               DISPLAY "RSSBBB05: RSSBBB00 COMPLETED SUCCESSFULLY, "
+                        "RETURN-CODE " WS-LOAD-RETURN-CODE
+               DISPLAY "RSSBBB05: STARTING REPORT STEP RSSBBB01..."
+               CALL 'RSSBBB01'
+               DISPLAY "RSSBBB05: RSSBBB01 COMPLETED, RETURN-CODE "
+                        RETURN-CODE
+           ELSE
+               MOVE 'RSSBBB05: LOAD STEP RSSBBB00 FAILED, REPORT STEP'
+                 TO DISP-MSG
+               PERFORM Z-DISPLAY-DISP-MSG
+               MOVE 'RSSBBB05: RSSBBB01 GATE NOT SATISFIED, SKIPPING'
+                 TO DISP-MSG
+               PERFORM Z-DISPLAY-DISP-MSG
+               DISPLAY "RSSBBB05: RSSBBB00 RETURN-CODE WAS "
+                        WS-LOAD-RETURN-CODE
+               MOVE WS-LOAD-RETURN-CODE TO RETURN-CODE
+           END-IF.
+
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
