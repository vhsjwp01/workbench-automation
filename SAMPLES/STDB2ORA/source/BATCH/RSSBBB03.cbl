@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSSBBB03.
+       AUTHOR. METAWARE ERIC LEBRET.
+      * ------------------------------------------------------------- *
+      *                  SIMPLE SAMPLE APPLICATION                    *
+      * ------------------------------------------------------------- *
+      * DESCRIPTION:                                                  *
+      *    -ONE-TIME MIGRATION JOB THAT DEFAULTS CUSTCOUNTRY TO 'US'  *
+      *     FOR EVERY ROW ALREADY IN THE DB2 TABLE THAT DOES NOT YET  *
+      *     HAVE A COUNTRY POPULATED.                                 *
+      * ------------------------------------------------------------- *
+      * OUTPUT TABLE: DB2  - PJ01DB2.ODCSF0                           *
+      * ------------------------------------------------------------- *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+
+      * END-OF-JOB CONTROL-TOTAL SUMMARY REPORT
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+      * ------------------------------------------------------------- *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD   SYSPRINT
+            RECORD CONTAINS 132 CHARACTERS
+            LABEL RECORDS ARE OMITTED
+            DATA RECORD IS REPORT-REC
+            RECORDING MODE IS F.
+       01  REPORT-REC                 PIC X(132).
+
+      * ------------------------------------------------------------- *
+       WORKING-STORAGE SECTION.
+
+      * RUN STATISTICS
+       01  WS-MIGRATED-COUNT       PIC 9(7) COMP VALUE 0.
+
+       01  DISP-MSG                PIC X(80)   VALUE SPACES.
+
+       01  WS-SQLCODE              PIC -999.
+       01  WS-SQLCODE-MSG          PIC X(45)   VALUE SPACES.
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+
+      *-- DESCRIPTION OF THE END-OF-JOB CONTROL-TOTAL REPORT TITLE
+       01  W-RPT-TITLE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(040)
+                          VALUE 'RSSBBB03 - CUSTOMER COUNTRY MIGRATION'.
+           05  FILLER              PIC X(082) VALUE SPACES.
+
+      *-- DESCRIPTION OF ONE CONTROL-TOTAL REPORT LINE
+       01  W-RPT-COUNT-LINE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WR-COUNT-LABEL      PIC X(014).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-COUNT-VALUE      PIC ZZZZZZ9.
+           05  FILLER              PIC X(100) VALUE SPACES.
+
+      * ------------------------------------------------------------- *
+       PROCEDURE DIVISION.
+
+      * ------------------------------------------------------------- *
+           OPEN OUTPUT SYSPRINT.
+
+      * ------------------------------------------------------------- *
+      * DEFAULT THE COUNTRY FOR EVERY ROW THAT DOES NOT YET HAVE ONE  *
+           DISPLAY "MIGRATING PJ01DB2.ODCSF0 CUSTCOUNTRY..."
+           PERFORM MIGRATE-CUSTCOUNTRY.
+
+      * ------------------------------------------------------------- *
+           PERFORM DISPLAY-RUN-STATISTICS.
+           PERFORM WRITE-CONTROL-TOTAL-REPORT.
+           CLOSE SYSPRINT.
+
+           DISPLAY "EXITING PROGRAM..."
+           GOBACK.
+
+      * ------------------------------------------------------------- *
+      * DEFAULT CUSTCOUNTRY TO 'US' FOR EVERY ROW THAT IS CURRENTLY   *
+      * BLANK, MATCHING THE DEFAULT APPLIED BY THE ONLINE TRANSACTIONS*
+      * TO NEW/UNCHANGED CUSTOMERS (SEE RSSBT002).                    *
+      * ------------------------------------------------------------- *
+       MIGRATE-CUSTCOUNTRY.
+           EXEC SQL
+                UPDATE PJ01DB2.ODCSF0
+                   SET CUSTCOUNTRY = 'US'
+                 WHERE CUSTCOUNTRY = SPACES
+                    OR CUSTCOUNTRY IS NULL
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           IF SQLCODE NOT = +0
+              MOVE 'RSSBBB03: MIGRATE-CUSTCOUNTRY-FAILURE...'
+                TO DISP-MSG
+              PERFORM Z-DISPLAY-DISP-MSG
+              DISPLAY '* RSSBBB03: SQLCODE-' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM Z-ABEND-PROGRAM
+           ELSE
+              MOVE SQLERRD(3) TO WS-MIGRATED-COUNT
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE END-OF-JOB RUN STATISTICS.                        *
+      *---------------------------------------------------------------*
+       DISPLAY-RUN-STATISTICS.
+           DISPLAY 'RSSBBB03: RUN STATISTICS...'
+           DISPLAY '   ROWS MIGRATED : ' WS-MIGRATED-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WRITE THE END-OF-JOB CONTROL-TOTAL SUMMARY REPORT TO SYSPRINT.*
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTAL-REPORT.
+           WRITE REPORT-REC FROM W-RPT-TITLE.
+           MOVE SPACES          TO REPORT-REC
+           WRITE REPORT-REC.
+
+           MOVE 'MIGRATED     :' TO WR-COUNT-LABEL
+           MOVE WS-MIGRATED-COUNT TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
+      * FOR THIS PROGRAM.                                             *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * ABEND THE PROGRAM, DISPLAY A MESSAGE AND STOP THE PROGRAM.    *
+      *---------------------------------------------------------------*
+       Z-ABEND-PROGRAM.
+           IF  DISP-MSG NOT = SPACES
+               PERFORM Z-DISPLAY-DISP-MSG
+           END-IF
+           MOVE 'RSSBBB03: PROGRAM-IS-ABENDING...'  TO DISP-MSG
+           PERFORM Z-DISPLAY-DISP-MSG
+           ADD 12 TO ZERO GIVING RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       Z-DISPLAY-DISP-MSG.
+           DISPLAY DISP-MSG
+           MOVE ALL SPACES TO DISP-MSG
+           EXIT.
