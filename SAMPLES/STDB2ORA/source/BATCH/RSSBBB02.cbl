@@ -10,35 +10,134 @@
       * ------------------------------------------------------------- *
       * INPUT FILE  : QSAM - PJ01AAA.RT.QSAM.CUSTOMER.UPDATE          *
       * OUTPUT TABLE: DB2  - PJ01DB2.ODCSF0                           *
+      * REJECT FILE: QSAM - REJCUST (ROWS FAILING THEIR SQL ACTION)   *
       * ------------------------------------------------------------- *
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT   SECTION.
        FILE-CONTROL.
-      
+
       * CUSTOMER'S DATA SEQUENTIAL INPUT FILE
            SELECT QSAMCUST-FILE
                ASSIGN       TO QSAMCUST
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE  IS SEQUENTIAL
                FILE STATUS  IS QSAMCUST-STATUS.
-      
+
+      * REJECTED/EXCEPTION ROWS FROM PROCESS-TABLE-UPDATE
+           SELECT REJCUST-FILE
+               ASSIGN       TO REJCUST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS REJCUST-STATUS.
+
+      * END-OF-JOB CONTROL-TOTAL SUMMARY REPORT
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+      * END-OF-SUITE CONTROL-TOTALS FILE (APPENDED TO BY EVERY STEP
+      * OF THE NIGHTLY CHAIN, READ BACK BY THE CONSOLIDATED SUMMARY)
+           SELECT CTLTOT-FILE
+               ASSIGN       TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CTLTOT-STATUS.
+
       * ------------------------------------------------------------- *
        DATA DIVISION.
-      
+
        FILE SECTION.
        FD   QSAMCUST-FILE
             RECORD CONTAINS 269 CHARACTERS.
             COPY ODCSFU.
-      
+
+       FD   REJCUST-FILE
+            RECORD CONTAINS 283 CHARACTERS.
+       01  REJCUST-RECORD.
+           05  RJ-ACTION           PIC X(003).
+           05  RJ-CUSTIDENT        PIC 9(006).
+           05  RJ-CUSTLNAME        PIC X(030).
+           05  RJ-CUSTFNAME        PIC X(020).
+           05  RJ-CUSTADDRS        PIC X(030).
+           05  RJ-CUSTCITY         PIC X(020).
+           05  RJ-CUSTSTATE        PIC X(002).
+           05  RJ-CUSTBDATE        PIC X(010).
+           05  RJ-CUSTEMAIL        PIC X(040).
+           05  RJ-CUSTPHONE        PIC X(010).
+           05  RJ-SQLCODE          PIC -999.
+           05  FILLER              PIC X(108).
+
+       FD   SYSPRINT
+            RECORD CONTAINS 132 CHARACTERS
+            LABEL RECORDS ARE OMITTED
+            DATA RECORD IS REPORT-REC
+            RECORDING MODE IS F.
+       01  REPORT-REC                 PIC X(132).
+
+       FD   CTLTOT-FILE
+            RECORD CONTAINS 080 CHARACTERS.
+       COPY CTLTOTS.
+
       * ------------------------------------------------------------- *
        WORKING-STORAGE SECTION.
-      
+
       * FILE STATUS FOR INPUT AND OUTPUT FILES
        01  QSAMCUST-STATUS.
            05  QSAMCUST-STAT1      PIC X.
            05  QSAMCUST-STAT2      PIC X.
-      
+
+       01  REJCUST-STATUS.
+           05  REJCUST-STAT1       PIC X.
+           05  REJCUST-STAT2       PIC X.
+
+       01  CTLTOT-STATUS.
+           05  CTLTOT-STAT1        PIC X.
+           05  CTLTOT-STAT2        PIC X.
+
+      * PRE-CHECK FOR AN EXISTING CUSTIDENT BEFORE ADD (MIRRORS
+      * RSSBT002'S CHECK-EXISTING-CUSTOMER)
+       01  WS-EXIST-COUNT          PIC S9(9) COMP VALUE 0.
+       01  WS-CUST-EXISTS-SWITCH   PIC X VALUE 'N'.
+           88  CUST-ALREADY-EXISTS VALUE 'Y'.
+
+      * PRE-EDIT/SCRUB VALIDATION SWITCH (MIRRORS RSSBT002'S
+      * ERR-NBR/CTRL-INPUT-DATA FIELD-EDIT STYLE). RECORDS FAILING
+      * VALIDATE-INPUT-RECORD ARE ROUTED TO REJCUST-FILE BEFORE
+      * PROCESS-TABLE-UPDATE EVER TOUCHES PJ01DB2.ODCSF0.
+       01  WS-RECORD-VALID-SWITCH  PIC X VALUE 'Y'.
+           88  RECORD-IS-VALID     VALUE 'Y'.
+           88  RECORD-IS-INVALID   VALUE 'N'.
+       01  WS-VALID-SQLCODE        PIC S9(9) COMP VALUE -1.
+       01  WS-VALID-EMAIL-AT-CNT   PIC 9(002) VALUE 0.
+
+      * BEFORE/AFTER IMAGES FOR THE MOD/DEL AUDIT TRAIL (PJ01DB2.
+      * ODCSF0_AUDIT)
+       01  WS-AUD-BEF-CUSTLNAME    PIC X(030).
+       01  WS-AUD-BEF-CUSTFNAME    PIC X(020).
+       01  WS-AUD-BEF-CUSTADDRS    PIC X(030).
+       01  WS-AUD-BEF-CUSTCITY     PIC X(020).
+       01  WS-AUD-BEF-CUSTSTATE    PIC X(002).
+       01  WS-AUD-BEF-CUSTBDATE    PIC X(010).
+       01  WS-AUD-BEF-CUSTEMAIL    PIC X(040).
+       01  WS-AUD-BEF-CUSTPHONE    PIC X(010).
+       01  WS-AUD-AFT-CUSTLNAME    PIC X(030).
+       01  WS-AUD-AFT-CUSTFNAME    PIC X(020).
+       01  WS-AUD-AFT-CUSTADDRS    PIC X(030).
+       01  WS-AUD-AFT-CUSTCITY     PIC X(020).
+       01  WS-AUD-AFT-CUSTSTATE    PIC X(002).
+       01  WS-AUD-AFT-CUSTBDATE    PIC X(010).
+       01  WS-AUD-AFT-CUSTEMAIL    PIC X(040).
+       01  WS-AUD-AFT-CUSTPHONE    PIC X(010).
+       01  WS-AUD-DATE             PIC 9(008).
+       01  WS-AUD-TIME             PIC 9(008).
+
+      * RUN STATISTICS
+       01  WS-ADD-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-MOD-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-DEL-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-REP-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(7) COMP VALUE 0.
+
        01  IO-STATUS.
            05  IO-STAT1            PIC X.
            05  IO-STAT2            PIC X.
@@ -46,6 +145,8 @@
            05  TWO-BYTES-LEFT      PIC X.
            05  TWO-BYTES-RIGHT     PIC X.
        01  TWO-BYTES-BINARY        REDEFINES TWO-BYTES PIC 9(4) COMP.
+       01  WS-STATUS-MSG            PIC X(45)   VALUE SPACES.
+       01  WS-SQLCODE-MSG           PIC X(45)   VALUE SPACES.
       
        01  END-OF-FILE             PIC X       VALUE 'N'.
        01  DISP-MSG                PIC X(80)   VALUE SPACES.
@@ -64,6 +165,22 @@
        01  WS-SQLCODE              PIC -999.
            EXEC SQL INCLUDE SQLCA    END-EXEC.
            EXEC SQL INCLUDE ODCSF0DB END-EXEC.
+
+      *-- DESCRIPTION OF THE END-OF-JOB CONTROL-TOTAL REPORT TITLE
+       01  W-RPT-TITLE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(040)
+               VALUE 'RSSBBB02 - CUSTOMER UPDATE RUN
+      -            'CONTROL'.
+           05  FILLER              PIC X(082) VALUE SPACES.
+
+      *-- DESCRIPTION OF ONE CONTROL-TOTAL REPORT LINE
+       01  W-RPT-COUNT-LINE.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  WR-COUNT-LABEL      PIC X(014).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  WR-COUNT-VALUE      PIC ZZZZZZ9.
+           05  FILLER              PIC X(100) VALUE SPACES.
       
       * ------------------------------------------------------------- *
        PROCEDURE DIVISION.
@@ -72,7 +189,9 @@
       * FILE OPENING...
            DISPLAY "OPENING INPUT FILE..."
            PERFORM QSAMCUST-OPEN.
-      
+           PERFORM REJCUST-OPEN.
+           OPEN OUTPUT SYSPRINT.
+
       * ------------------------------------------------------------- *
       * QSAM FILE'S SWEEPING
            DISPLAY "SWEEPING INPUT QSAM FILE..."
@@ -82,12 +201,20 @@
                  PERFORM PROCESS-TABLE-UPDATE
               END-IF
            END-PERFORM.
-      
+
       * ------------------------------------------------------------- *
       * FILE CLOSING...
            DISPLAY "CLOSING INPUT FILE..."
            PERFORM QSAMCUST-CLOSE.
-      
+           PERFORM REJCUST-CLOSE.
+           PERFORM DISPLAY-RUN-STATISTICS.
+           PERFORM WRITE-CONTROL-TOTAL-REPORT.
+           CLOSE SYSPRINT.
+
+           PERFORM CTLTOT-OPEN.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CTLTOT-CLOSE.
+
            DISPLAY "EXITING PROGRAM..."
            GOBACK.
       
@@ -96,23 +223,38 @@
       * ACTION CODE...                                                *
       * ------------------------------------------------------------- *
        PROCESS-TABLE-UPDATE.
+           PERFORM MOVE-QS-TO-VS-FIELDS.
+
            EVALUATE QS-ACTION
-              WHEN 'ADD'
-                   PERFORM PROCESS-ADD-RECORD
-              WHEN 'MOD'
-                   PERFORM PROCESS-MOD-RECORD
-              WHEN 'DEL'
-                   PERFORM PROCESS-DEL-RECORD
+              WHEN 'ADD' WHEN 'MOD' WHEN 'DEL' WHEN 'REP'
+                   PERFORM VALIDATE-INPUT-RECORD
               WHEN OTHER
+                   MOVE 'N' TO WS-RECORD-VALID-SWITCH
                    DISPLAY 'INVALID ACTION ' QS-ACTION
                         ' RECORD REJECTED'
            END-EVALUATE.
-      
+
+           IF RECORD-IS-INVALID
+              MOVE WS-VALID-SQLCODE TO WS-SQLCODE
+              PERFORM WRITE-REJECT-RECORD
+           ELSE
+              EVALUATE QS-ACTION
+                 WHEN 'ADD'
+                      PERFORM PROCESS-ADD-RECORD
+                 WHEN 'MOD'
+                      PERFORM PROCESS-MOD-RECORD
+                 WHEN 'DEL'
+                      PERFORM PROCESS-DEL-RECORD
+                 WHEN 'REP'
+                      PERFORM PROCESS-REP-RECORD
+              END-EVALUATE
+           END-IF.
+
       * ------------------------------------------------------------- *
-      * ROUTINES TO CREATE A NEW CUSTOMER IN THE VSAM FILE            *
+      * MOVE THE RAW INPUT RECORD TO THE WORKING FIELDS USED BY BOTH  *
+      * VALIDATE-INPUT-RECORD AND THE PROCESS-*-RECORD PARAGRAPHS.    *
       * ------------------------------------------------------------- *
-       PROCESS-ADD-RECORD.
-           DISPLAY 'CREATING CUSTOMER ' QS-CUSTIDENT
+       MOVE-QS-TO-VS-FIELDS.
            MOVE QS-CUSTIDENT     TO VS-CUSTIDENT
            MOVE QS-CUSTLNAME     TO VS-CUSTLNAME
            MOVE QS-CUSTFNAME     TO VS-CUSTFNAME
@@ -126,7 +268,142 @@
            MOVE WS-DATE-10       TO VS-CUSTBDATE
            MOVE QS-CUSTEMAIL     TO VS-CUSTEMAIL
            MOVE QS-CUSTPHONE     TO VS-CUSTPHONE
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * PRE-EDIT/SCRUB VALIDATION PASS, AHEAD OF PROCESS-TABLE-UPDATE *
+      * EVER APPLYING THE RECORD. DEL ONLY NEEDS A VALID CUSTIDENT;   *
+      * ADD/MOD/REP ALSO NEED THE FULL SET OF CUSTOMER FIELDS.        *
+      * ------------------------------------------------------------- *
+       VALIDATE-INPUT-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID-SWITCH.
+
+           IF QS-CUSTIDENT NOT NUMERIC
+           OR QS-CUSTIDENT = 0
+              DISPLAY 'REJECTED: INVALID CUSTIDENT ' QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-IF.
+
+           IF QS-ACTION NOT = 'DEL'
+              PERFORM VALIDATE-CUSTOMER-FIELDS
+           END-IF.
+           EXIT.
+
+      * ------------------------------------------------------------- *
+       VALIDATE-CUSTOMER-FIELDS.
+           IF QS-CUSTLNAME = SPACES
+              DISPLAY 'REJECTED: MISSING CUSTLNAME FOR CUSTOMER '
+                      QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-IF.
+
+           IF QS-CUSTFNAME = SPACES
+              DISPLAY 'REJECTED: MISSING CUSTFNAME FOR CUSTOMER '
+                      QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-IF.
+
+           IF QS-CUSTSTATE = SPACES
+           OR QS-CUSTSTATE NOT ALPHABETIC
+              DISPLAY 'REJECTED: INVALID CUSTSTATE FOR CUSTOMER '
+                      QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-IF.
+
+           IF QS-CUSTBDATE NOT NUMERIC
+           OR QS-CUSTBDATE-MM < 1 OR QS-CUSTBDATE-MM > 12
+           OR QS-CUSTBDATE-DD < 1 OR QS-CUSTBDATE-DD > 31
+              DISPLAY 'REJECTED: INVALID CUSTBDATE FOR CUSTOMER '
+                      QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-IF.
+
+           IF QS-CUSTEMAIL = SPACES
+              DISPLAY 'REJECTED: MISSING CUSTEMAIL FOR CUSTOMER '
+                      QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           ELSE
+              MOVE ZEROES TO WS-VALID-EMAIL-AT-CNT
+              INSPECT QS-CUSTEMAIL TALLYING WS-VALID-EMAIL-AT-CNT
+                      FOR ALL '@'
+              IF WS-VALID-EMAIL-AT-CNT NOT = 1
+                 DISPLAY 'REJECTED: INVALID CUSTEMAIL FOR CUSTOMER '
+                         QS-CUSTIDENT
+                 MOVE 'N' TO WS-RECORD-VALID-SWITCH
+              END-IF
+           END-IF.
+
+           IF QS-CUSTPHONE = 0
+              DISPLAY 'REJECTED: MISSING CUSTPHONE FOR CUSTOMER '
+                      QS-CUSTIDENT
+              MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-IF.
+           EXIT.
       
+      * ------------------------------------------------------------- *
+      * ROUTINES TO CREATE A NEW CUSTOMER IN THE VSAM FILE            *
+      * ------------------------------------------------------------- *
+       PROCESS-ADD-RECORD.
+           DISPLAY 'CREATING CUSTOMER ' QS-CUSTIDENT
+
+           PERFORM CHECK-EXISTING-CUSTOMER
+
+           IF CUST-ALREADY-EXISTS
+              DISPLAY 'CUSTOMER ' QS-CUSTIDENT
+                      ' ALREADY EXISTS, RECORD REJECTED'
+              MOVE ZEROS TO WS-SQLCODE
+              PERFORM WRITE-REJECT-RECORD
+           ELSE
+              EXEC SQL INSERT INTO PJ01DB2.ODCSF0
+                          ( CUSTIDENT, CUSTLNAME, CUSTFNAME,
+                            CUSTADDRS, CUSTCITY,  CUSTSTATE,
+                            CUSTBDATE, CUSTEMAIL, CUSTPHONE
+                          )
+                   VALUES (
+                            :VS-CUSTIDENT, :VS-CUSTLNAME, :VS-CUSTFNAME,
+                            :VS-CUSTADDRS, :VS-CUSTCITY,  :VS-CUSTSTATE,
+                            :VS-CUSTBDATE, :VS-CUSTEMAIL, :VS-CUSTPHONE
+                          )
+              END-EXEC.
+              MOVE SQLCODE TO WS-SQLCODE.
+
+              IF SQLCODE NOT = +0
+                 DISPLAY 'ERROR ON CREATION OF CUSTOMER ' QS-CUSTIDENT
+                         ' SQLCODE:' WS-SQLCODE
+                 COPY ZSQLSTAT.
+                 PERFORM WRITE-REJECT-RECORD
+              ELSE
+                 ADD 1 TO WS-ADD-COUNT
+              END-IF
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * PRE-CHECK FOR AN EXISTING CUSTIDENT BEFORE ADD (MIRRORS        *
+      * RSSBT002'S CHECK-EXISTING-CUSTOMER)                            *
+      * ------------------------------------------------------------- *
+       CHECK-EXISTING-CUSTOMER.
+           MOVE 'N' TO WS-CUST-EXISTS-SWITCH
+           EXEC SQL
+                SELECT COUNT(*)
+                INTO  :WS-EXIST-COUNT
+                FROM   PJ01DB2.ODCSF0
+                WHERE  CUSTIDENT = :VS-CUSTIDENT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           IF SQLCODE = +0 AND WS-EXIST-COUNT > 0
+              MOVE 'Y' TO WS-CUST-EXISTS-SWITCH
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * ROUTINES TO UPSERT A CUSTOMER: INSERT IT IF IT DOES NOT YET   *
+      * EXIST, ELSE UPDATE THE EXISTING ROW.                          *
+      * ------------------------------------------------------------- *
+       PROCESS-REP-RECORD.
+           DISPLAY 'REPLACING CUSTOMER ' QS-CUSTIDENT
+
            EXEC SQL INSERT INTO PJ01DB2.ODCSF0
                        ( CUSTIDENT, CUSTLNAME, CUSTFNAME,
                          CUSTADDRS, CUSTCITY,  CUSTSTATE,
@@ -139,31 +416,42 @@
                        )
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
-      
+
+           IF SQLCODE = -803
+              DISPLAY 'CUSTOMER ' QS-CUSTIDENT
+                      ' ALREADY EXISTS, UPDATING INSTEAD'
+              EXEC SQL UPDATE PJ01DB2.ODCSF0
+                   SET CUSTLNAME = :VS-CUSTLNAME,
+                       CUSTFNAME = :VS-CUSTFNAME,
+                       CUSTADDRS = :VS-CUSTADDRS,
+                       CUSTCITY  = :VS-CUSTCITY,
+                       CUSTSTATE = :VS-CUSTSTATE,
+                       CUSTBDATE = :VS-CUSTBDATE,
+                       CUSTEMAIL = :VS-CUSTEMAIL,
+                       CUSTPHONE = :VS-CUSTPHONE
+                 WHERE CUSTIDENT = :VS-CUSTIDENT
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+           END-IF.
+
            IF SQLCODE NOT = +0
-              DISPLAY 'ERROR ON CREATION OF CUSTOMER ' QS-CUSTIDENT
+              DISPLAY 'ERROR ON REPLACE OF CUSTOMER ' QS-CUSTIDENT
                       ' SQLCODE:' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM WRITE-REJECT-RECORD
+           ELSE
+              ADD 1 TO WS-REP-COUNT
+           END-IF
            EXIT.
-      
+
       * ------------------------------------------------------------- *
       * ROUTINES TO UPDATE EXISTING CUSTOMER'S DATA                   *
       * ------------------------------------------------------------- *
        PROCESS-MOD-RECORD.
            DISPLAY 'UPDATING CUSTOMER ' QS-CUSTIDENT
-           MOVE QS-CUSTIDENT     TO VS-CUSTIDENT
-           MOVE QS-CUSTLNAME     TO VS-CUSTLNAME
-           MOVE QS-CUSTFNAME     TO VS-CUSTFNAME
-           MOVE QS-CUSTADDRS     TO VS-CUSTADDRS
-           MOVE QS-CUSTCITY      TO VS-CUSTCITY
-           MOVE QS-CUSTSTATE     TO VS-CUSTSTATE
-           MOVE QS-CUSTBDATE-CC  TO WS-DATE-10-CC
-           MOVE QS-CUSTBDATE-YY  TO WS-DATE-10-YY
-           MOVE QS-CUSTBDATE-MM  TO WS-DATE-10-MM
-           MOVE QS-CUSTBDATE-DD  TO WS-DATE-10-DD
-           MOVE WS-DATE-10       TO VS-CUSTBDATE
-           MOVE QS-CUSTEMAIL     TO VS-CUSTEMAIL
-           MOVE QS-CUSTPHONE     TO VS-CUSTPHONE
-      
+
+           PERFORM CAPTURE-BEFORE-IMAGE
+
            EXEC SQL UPDATE PJ01DB2.ODCSF0
                 SET CUSTLNAME = :VS-CUSTLNAME,
                     CUSTFNAME = :VS-CUSTFNAME,
@@ -176,10 +464,24 @@
               WHERE CUSTIDENT = :VS-CUSTIDENT
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
-      
+
            IF SQLCODE NOT = +0
               DISPLAY 'ERROR ON UPDATE OF CUSTOMER ' QS-CUSTIDENT
                       ' SQLCODE:' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM WRITE-REJECT-RECORD
+           ELSE
+              ADD 1 TO WS-MOD-COUNT
+              MOVE VS-CUSTLNAME TO WS-AUD-AFT-CUSTLNAME
+              MOVE VS-CUSTFNAME TO WS-AUD-AFT-CUSTFNAME
+              MOVE VS-CUSTADDRS TO WS-AUD-AFT-CUSTADDRS
+              MOVE VS-CUSTCITY  TO WS-AUD-AFT-CUSTCITY
+              MOVE VS-CUSTSTATE TO WS-AUD-AFT-CUSTSTATE
+              MOVE VS-CUSTBDATE TO WS-AUD-AFT-CUSTBDATE
+              MOVE VS-CUSTEMAIL TO WS-AUD-AFT-CUSTEMAIL
+              MOVE VS-CUSTPHONE TO WS-AUD-AFT-CUSTPHONE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
            EXIT.
       
       * ------------------------------------------------------------- *
@@ -187,18 +489,170 @@
       * ------------------------------------------------------------- *
        PROCESS-DEL-RECORD.
            DISPLAY 'DELETING CUSTOMER ' QS-CUSTIDENT
-           MOVE QS-CUSTIDENT TO VS-CUSTIDENT.
+
+           PERFORM CAPTURE-BEFORE-IMAGE
+
            EXEC SQL
                 DELETE FROM PJ01DB2.ODCSF0
                 WHERE  CUSTIDENT = :VS-CUSTIDENT
            END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.
-      
+
            IF SQLCODE NOT = +0
               DISPLAY 'ERROR ON DELETION OF CUSTOMER ' QS-CUSTIDENT
                       ' SQLCODE=' WS-SQLCODE
+              COPY ZSQLSTAT.
+              PERFORM WRITE-REJECT-RECORD
+           ELSE
+              ADD 1 TO WS-DEL-COUNT
+              MOVE SPACES TO WS-AUD-AFT-CUSTLNAME
+                              WS-AUD-AFT-CUSTFNAME
+                              WS-AUD-AFT-CUSTADDRS
+                              WS-AUD-AFT-CUSTCITY
+                              WS-AUD-AFT-CUSTSTATE
+                              WS-AUD-AFT-CUSTBDATE
+                              WS-AUD-AFT-CUSTEMAIL
+                              WS-AUD-AFT-CUSTPHONE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
            EXIT.
       
+      * ------------------------------------------------------------- *
+      * CAPTURE THE CURRENT ROW'S IMAGE BEFORE A MOD/DEL ACTION IS    *
+      * APPLIED, FOR THE AUDIT TRAIL WRITTEN BY WRITE-AUDIT-RECORD.   *
+      * ------------------------------------------------------------- *
+       CAPTURE-BEFORE-IMAGE.
+           EXEC SQL
+                SELECT CUSTLNAME,         CUSTFNAME,
+                       CUSTADDRS,         CUSTCITY,
+                       CUSTSTATE,         CUSTBDATE,
+                       CUSTEMAIL,         CUSTPHONE
+                INTO  :WS-AUD-BEF-CUSTLNAME, :WS-AUD-BEF-CUSTFNAME,
+                      :WS-AUD-BEF-CUSTADDRS, :WS-AUD-BEF-CUSTCITY,
+                      :WS-AUD-BEF-CUSTSTATE, :WS-AUD-BEF-CUSTBDATE,
+                      :WS-AUD-BEF-CUSTEMAIL, :WS-AUD-BEF-CUSTPHONE
+                FROM   PJ01DB2.ODCSF0
+                WHERE  CUSTIDENT = :VS-CUSTIDENT
+           END-EXEC.
+
+           IF SQLCODE NOT = +0
+              MOVE SPACES TO WS-AUD-BEF-CUSTLNAME
+                              WS-AUD-BEF-CUSTFNAME
+                              WS-AUD-BEF-CUSTADDRS
+                              WS-AUD-BEF-CUSTCITY
+                              WS-AUD-BEF-CUSTSTATE
+                              WS-AUD-BEF-CUSTBDATE
+                              WS-AUD-BEF-CUSTEMAIL
+                              WS-AUD-BEF-CUSTPHONE
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * WRITE ONE BEFORE/AFTER IMAGE ROW TO THE AUDIT TRAIL TABLE FOR *
+      * A MOD OR DEL ACTION.                                          *
+      * ------------------------------------------------------------- *
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+
+           EXEC SQL INSERT INTO PJ01DB2.ODCSF0_AUDIT
+                       ( CUSTIDENT,     AUDITACTN,     AUDITDATE,
+                         AUDITTIME,
+                         BEFLNAME,      BEFFNAME,      BEFADDRS,
+                         BEFCITY,       BEFSTATE,      BEFBDATE,
+                         BEFEMAIL,      BEFPHONE,
+                         AFTLNAME,      AFTFNAME,      AFTADDRS,
+                         AFTCITY,       AFTSTATE,      AFTBDATE,
+                         AFTEMAIL,      AFTPHONE
+                       )
+                VALUES (
+                         :VS-CUSTIDENT, :QS-ACTION,    :WS-AUD-DATE,
+                         :WS-AUD-TIME,
+                         :WS-AUD-BEF-CUSTLNAME, :WS-AUD-BEF-CUSTFNAME,
+                         :WS-AUD-BEF-CUSTADDRS, :WS-AUD-BEF-CUSTCITY,
+                         :WS-AUD-BEF-CUSTSTATE, :WS-AUD-BEF-CUSTBDATE,
+                         :WS-AUD-BEF-CUSTEMAIL, :WS-AUD-BEF-CUSTPHONE,
+                         :WS-AUD-AFT-CUSTLNAME, :WS-AUD-AFT-CUSTFNAME,
+                         :WS-AUD-AFT-CUSTADDRS, :WS-AUD-AFT-CUSTCITY,
+                         :WS-AUD-AFT-CUSTSTATE, :WS-AUD-AFT-CUSTBDATE,
+                         :WS-AUD-AFT-CUSTEMAIL, :WS-AUD-AFT-CUSTPHONE
+                       )
+           END-EXEC.
+
+           IF SQLCODE NOT = +0
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'WARNING: COULD NOT WRITE AUDIT RECORD FOR '
+                      'CUSTOMER ' QS-CUSTIDENT ' SQLCODE:' SQLCODE
+              COPY ZSQLSTAT.
+           END-IF
+           EXIT.
+
+      * ------------------------------------------------------------- *
+      * BUILD AND WRITE ONE REJECT RECORD FOR A FAILED ACTION.        *
+      * ------------------------------------------------------------- *
+       WRITE-REJECT-RECORD.
+           MOVE QS-ACTION    TO RJ-ACTION.
+           MOVE VS-CUSTIDENT TO RJ-CUSTIDENT.
+           MOVE VS-CUSTLNAME TO RJ-CUSTLNAME.
+           MOVE VS-CUSTFNAME TO RJ-CUSTFNAME.
+           MOVE VS-CUSTADDRS TO RJ-CUSTADDRS.
+           MOVE VS-CUSTCITY  TO RJ-CUSTCITY.
+           MOVE VS-CUSTSTATE TO RJ-CUSTSTATE.
+           MOVE VS-CUSTBDATE TO RJ-CUSTBDATE.
+           MOVE VS-CUSTEMAIL TO RJ-CUSTEMAIL.
+           MOVE VS-CUSTPHONE TO RJ-CUSTPHONE.
+           MOVE WS-SQLCODE   TO RJ-SQLCODE.
+           PERFORM REJCUST-WRITE.
+           ADD 1 TO WS-REJECT-COUNT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE END-OF-JOB RUN STATISTICS.                        *
+      *---------------------------------------------------------------*
+       DISPLAY-RUN-STATISTICS.
+           DISPLAY 'RSSBBB02: RUN STATISTICS...'
+           DISPLAY '   ADDS    : ' WS-ADD-COUNT
+           DISPLAY '   MODS    : ' WS-MOD-COUNT
+           DISPLAY '   DELS    : ' WS-DEL-COUNT
+           DISPLAY '   REPS    : ' WS-REP-COUNT
+           DISPLAY '   REJECTS : ' WS-REJECT-COUNT
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WRITE THE END-OF-JOB CONTROL-TOTAL SUMMARY REPORT TO SYSPRINT.*
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTAL-REPORT.
+           WRITE REPORT-REC FROM W-RPT-TITLE.
+           MOVE SPACES          TO REPORT-REC
+           WRITE REPORT-REC.
+
+           MOVE 'ADDS         :' TO WR-COUNT-LABEL
+           MOVE WS-ADD-COUNT     TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'MODS         :' TO WR-COUNT-LABEL
+           MOVE WS-MOD-COUNT     TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'DELS         :' TO WR-COUNT-LABEL
+           MOVE WS-DEL-COUNT     TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'REPS         :' TO WR-COUNT-LABEL
+           MOVE WS-REP-COUNT     TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'REJECTS      :' TO WR-COUNT-LABEL
+           MOVE WS-REJECT-COUNT  TO WR-COUNT-VALUE
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+
+           MOVE 'TOTAL IN     :' TO WR-COUNT-LABEL
+           COMPUTE WR-COUNT-VALUE = WS-ADD-COUNT + WS-MOD-COUNT
+                                   + WS-DEL-COUNT + WS-REP-COUNT
+                                   + WS-REJECT-COUNT
+           WRITE REPORT-REC FROM W-RPT-COUNT-LINE.
+           EXIT.
+
       * ------------------------------------------------------------- *
       * ROUTINES TO DO A SEQUENTIAL READ OF THE QSAM FILE.            *
       * ------------------------------------------------------------- *
@@ -274,12 +728,167 @@
                PERFORM Z-ABEND-PROGRAM
            END-IF
            EXIT.
-      
+
+      *---------------------------------------------------------------*
+       REJCUST-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN OUTPUT REJCUST-FILE
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB02: REJCUST-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       REJCUST-WRITE.
+           WRITE REJCUST-RECORD
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB02: REJCUST-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       REJCUST-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE REJCUST-FILE
+           IF  REJCUST-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB02: REJCUST, FAILURE, CLOSE...'
+                 TO DISP-MSG
+               MOVE REJCUST-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * APPEND THIS PROGRAM'S COUNTS TO THE END-OF-SUITE CONTROL-     *
+      * TOTALS FILE FOR THE CONSOLIDATED SUMMARY REPORT.              *
+      *---------------------------------------------------------------*
+       WRITE-CONTROL-TOTALS.
+           MOVE 'RSSBBB02' TO CTLTOT-PROGRAM
+           MOVE 'ADDS'     TO CTLTOT-LABEL
+           MOVE WS-ADD-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+
+           MOVE 'RSSBBB02' TO CTLTOT-PROGRAM
+           MOVE 'MODS'     TO CTLTOT-LABEL
+           MOVE WS-MOD-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+
+           MOVE 'RSSBBB02' TO CTLTOT-PROGRAM
+           MOVE 'DELS'     TO CTLTOT-LABEL
+           MOVE WS-DEL-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+
+           MOVE 'RSSBBB02' TO CTLTOT-PROGRAM
+           MOVE 'REPS'     TO CTLTOT-LABEL
+           MOVE WS-REP-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+
+           MOVE 'RSSBBB02'     TO CTLTOT-PROGRAM
+           MOVE 'REJECTS'      TO CTLTOT-LABEL
+           MOVE WS-REJECT-COUNT TO CTLTOT-COUNT
+           PERFORM CTLTOT-WRITE.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-OPEN.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           OPEN EXTEND CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB02: CTLTOT-FAILURE-OPEN...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-WRITE.
+           WRITE CTLTOT-RECORD
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB02: CTLTOT-FAILURE-WRITE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       CTLTOT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CTLTOT-FILE
+           IF  CTLTOT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               MOVE 'RSSBBB02: CTLTOT-FAILURE-CLOSE...'
+                 TO DISP-MSG
+               MOVE CTLTOT-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-DISP-MSG
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       *---------------------------------------------------------------*
       * THE FOLLOWING Z-ROUTINES PERFORM ADMINISTRATIVE TASKS         *
       * FOR THIS PROGRAM.                                             *
       *---------------------------------------------------------------*
-      
+
       *---------------------------------------------------------------*
       * ABEND THE PROGRAM, DISPLAYU A MESSAGE AND STOP THE PROGRAM.   *
       *---------------------------------------------------------------*
@@ -308,6 +917,7 @@
            ELSE
                DISPLAY '* RSSBBB02: FILE-STATUS-' IO-STATUS
            END-IF
+           COPY ZIOSTAT.
            EXIT.
       
       *---------------------------------------------------------------*
